@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIAR_CUENTAS.
+       *> Programa batch de conciliacion: para cada cuenta, recorre sus
+       *> movimientos en movimientos.ubd en orden de MOV-NUM (que es
+       *> secuencial y por tanto cronologico) y reconstruye el saldo
+       *> arrastrando cada importe, empezando desde 0 (toda cuenta se
+       *> abre a 0, ver CARGA_TARJETAS/GESTION_TARJETAS). Si el saldo
+       *> arrastrado no coincide con el MOV-SALDOPOS grabado en algun
+       *> movimiento, la cadena de saldos esta rota a partir de ese
+       *> movimiento. Al final tambien se comprueba que el saldo
+       *> arrastrado y el ultimo movimiento encontrado coincidan con
+       *> CTA-SALDO y CTA-ULTIMO-MOV de la cuenta. Se ejecuta de forma
+       *> independiente (no se llama desde el menu del cajero); no
+       *> modifica ningun dato, solo informa de las discrepancias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_conciliacion.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSC                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSINF                    PIC  X(2).
+
+       77 CENT-SALDO-CALC          PIC S9(9).
+       77 CENT-SALDO-CTA           PIC S9(9).
+       77 CENT-IMPORTE-MOV         PIC S9(9).
+       77 CENT-SALDOPOS-MOV        PIC S9(9).
+
+       77 MOV-NUM-ROTURA           PIC  9(35) VALUE 0.
+       77 ULTIMO-MOV-ENCONTRADO    PIC  9(35) VALUE 0.
+
+       77 ROTURA-CADENA            PIC 9(1) VALUE 0.
+           88 HAY-ROTURA-CADENA    VALUE 1.
+
+       77 CNT-CUENTAS              PIC  9(7) VALUE 0.
+       77 CNT-CUENTAS-OK           PIC  9(7) VALUE 0.
+       77 CNT-CUENTAS-ERROR        PIC  9(7) VALUE 0.
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+
+       77 SALDO-CALC-ENT-EDIT      PIC -ZZZZZZZ9.
+       77 SALDO-CALC-DEC-EDIT      PIC  99.
+       77 SALDO-CTA-ENT-EDIT       PIC -ZZZZZZZ9.
+       77 SALDO-CTA-DEC-EDIT       PIC  99.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREEN LOS FICHEROS POR SI NO EXISTEN
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+           OPEN OUTPUT INFORME.
+           IF FSINF <> 00
+               GO TO FIN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "=== CONCILIACION DE CUENTAS - " DELIMITED BY SIZE
+                  DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  ANO DELIMITED BY SIZE " ===" DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+       LEER-CUENTA.
+           READ CUENTAS NEXT RECORD AT END GO TO FIN.
+
+           ADD 1 TO CNT-CUENTAS.
+
+           PERFORM CONCILIAR-CUENTA THRU CONCILIAR-CUENTA-FIN.
+
+           GO TO LEER-CUENTA.
+
+       CONCILIAR-CUENTA.
+           MOVE 0 TO CENT-SALDO-CALC.
+           MOVE 0 TO ULTIMO-MOV-ENCONTRADO.
+           MOVE 0 TO ROTURA-CADENA.
+           MOVE 0 TO MOV-NUM-ROTURA.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONCILIAR-CUENTA-FIN.
+
+       LEER-MOV-CUENTA.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO CIERRE-MOV-CUENTA.
+
+           IF MOV-TARJETA NOT = CTA-TARJETA
+               GO TO LEER-MOV-CUENTA.
+
+           *> MOV-IMPORTE-DEC va siempre sin signo, es MOV-IMPORTE-ENT
+           *> el que lleva el signo del movimiento completo (igual que
+           *> en ESTADOS_CUENTA)
+           IF MOV-IMPORTE-ENT < 0
+               COMPUTE CENT-IMPORTE-MOV =
+                   - ((FUNCTION ABS(MOV-IMPORTE-ENT) * 100)
+                       + MOV-IMPORTE-DEC)
+           ELSE
+               COMPUTE CENT-IMPORTE-MOV = (MOV-IMPORTE-ENT * 100)
+                                        + MOV-IMPORTE-DEC
+           END-IF.
+
+           ADD CENT-IMPORTE-MOV TO CENT-SALDO-CALC.
+
+           IF MOV-SALDOPOS-ENT < 0
+               COMPUTE CENT-SALDOPOS-MOV =
+                   - ((FUNCTION ABS(MOV-SALDOPOS-ENT) * 100)
+                       + MOV-SALDOPOS-DEC)
+           ELSE
+               COMPUTE CENT-SALDOPOS-MOV = (MOV-SALDOPOS-ENT * 100)
+                                        + MOV-SALDOPOS-DEC
+           END-IF.
+
+           IF CENT-SALDO-CALC NOT = CENT-SALDOPOS-MOV
+               AND NOT HAY-ROTURA-CADENA
+               MOVE 1 TO ROTURA-CADENA
+               MOVE MOV-NUM TO MOV-NUM-ROTURA
+           END-IF.
+
+           MOVE MOV-NUM TO ULTIMO-MOV-ENCONTRADO.
+
+           GO TO LEER-MOV-CUENTA.
+
+       CIERRE-MOV-CUENTA.
+           CLOSE F-MOVIMIENTOS.
+
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-CTA =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-CTA = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
+
+           IF HAY-ROTURA-CADENA
+               OR CENT-SALDO-CALC NOT = CENT-SALDO-CTA
+               OR ULTIMO-MOV-ENCONTRADO NOT = CTA-ULTIMO-MOV
+               PERFORM EMITIR-DISCREPANCIA THRU EMITIR-DISCREPANCIA
+               ADD 1 TO CNT-CUENTAS-ERROR
+           ELSE
+               ADD 1 TO CNT-CUENTAS-OK
+           END-IF.
+
+       CONCILIAR-CUENTA-FIN.
+           EXIT.
+
+       EMITIR-DISCREPANCIA.
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "DISCREPANCIA  Tarjeta " DELIMITED BY SIZE
+                  CTA-TARJETA DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           IF HAY-ROTURA-CADENA
+               MOVE SPACES TO LINEA-INFORME
+               STRING "   Cadena de saldos rota en el movimiento "
+                   DELIMITED BY SIZE
+                   MOV-NUM-ROTURA DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+           END-IF.
+
+           IF ULTIMO-MOV-ENCONTRADO NOT = CTA-ULTIMO-MOV
+               MOVE SPACES TO LINEA-INFORME
+               STRING "   CTA-ULTIMO-MOV=" DELIMITED BY SIZE
+                   CTA-ULTIMO-MOV DELIMITED BY SIZE
+                   "  ultimo movimiento encontrado="
+                       DELIMITED BY SIZE
+                   ULTIMO-MOV-ENCONTRADO DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+           END-IF.
+
+           IF CENT-SALDO-CALC NOT = CENT-SALDO-CTA
+               IF CENT-SALDO-CALC < 0
+                   COMPUTE SALDO-CALC-ENT-EDIT =
+                       - (FUNCTION ABS(CENT-SALDO-CALC) / 100)
+                   MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-CALC), 100)
+                       TO SALDO-CALC-DEC-EDIT
+               ELSE
+                   COMPUTE SALDO-CALC-ENT-EDIT = (CENT-SALDO-CALC / 100)
+                   MOVE FUNCTION MOD(CENT-SALDO-CALC, 100)
+                       TO SALDO-CALC-DEC-EDIT
+               END-IF
+
+               MOVE CTA-SALDO-ENT TO SALDO-CTA-ENT-EDIT
+               MOVE CTA-SALDO-DEC TO SALDO-CTA-DEC-EDIT
+
+               MOVE SPACES TO LINEA-INFORME
+               STRING "   Saldo calculado: " DELIMITED BY SIZE
+                   SALDO-CALC-ENT-EDIT DELIMITED BY SIZE ","
+                       DELIMITED BY SIZE
+                   SALDO-CALC-DEC-EDIT DELIMITED BY SIZE
+                   "   Saldo en cuenta: " DELIMITED BY SIZE
+                   SALDO-CTA-ENT-EDIT DELIMITED BY SIZE ","
+                       DELIMITED BY SIZE
+                   SALDO-CTA-DEC-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+           END-IF.
+
+       FIN.
+           CLOSE CUENTAS.
+
+           IF FSINF = 00
+               MOVE SPACES TO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-CUENTAS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas revisadas: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-CUENTAS-OK TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas conciliadas correctamente: "
+                   DELIMITED BY SIZE
+                   CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-CUENTAS-ERROR TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas con discrepancias: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               CLOSE INFORME
+           END-IF.
+
+           STOP RUN.
