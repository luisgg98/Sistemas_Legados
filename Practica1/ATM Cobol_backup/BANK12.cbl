@@ -0,0 +1,381 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK12.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL CODIGOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CODIGO
+           FILE STATUS IS FSCOD.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD CODIGOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "codigos.ubd".
+       01 CODIGO-REG.
+           02 COD-CODIGO         PIC 9(6).
+           02 COD-TARJETA        PIC 9(16).
+           02 COD-IMPORTE-ENT    PIC  9(7).
+           02 COD-IMPORTE-DEC    PIC  9(2).
+           02 COD-CADUCA         PIC 9(12).
+           02 COD-ESTADO         PIC  9(1).
+               88 COD-PENDIENTE VALUE 1.
+               88 COD-CANJEADO  VALUE 2.
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSC                       PIC  X(2).
+       77 FSSEC                     PIC  X(2).
+       77 FSCOD                     PIC  X(2).
+       77 FSP                       PIC  X(2).
+
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED       VALUE      0.
+           88 PGUP-PRESSED        VALUE   2001.
+           88 PGDN-PRESSED        VALUE   2002.
+           88 UP-ARROW-PRESSED    VALUE   2003.
+           88 DOWN-ARROW-PRESSED  VALUE   2004.
+           88 ESC-PRESSED         VALUE   2005.
+
+       77 PRESSED-KEY BLANK WHEN ZERO  PIC    9(4).
+
+       77 TS-AHORA                 PIC 9(12).
+       77 FECHA-ACTUAL             PIC 9(8).
+
+       77 SALDO-USUARIO-ENT        PIC   S9(9).
+       77 SALDO-USUARIO-DEC        PIC    9(2).
+       77 CENT-SALDO-USER          PIC  S9(11).
+       77 CENT-IMPOR-USER          PIC    9(9).
+       77 CENT-LIMITE-DESCUBIERTO  PIC    9(9).
+
+       77 EURENT-USUARIO           PIC   S9(7).
+       77 EURDEC-USUARIO           PIC    9(2).
+
+       77 LAST-COD-NUM             PIC  9(35).
+       77 COD-GENERADO             PIC  9(6).
+       77 COD-CADUCA-MIN           PIC  9(4).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ENTRADA-USUARIO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 11 COL 40 PIC 9(7) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 11 COL 48 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 32 PIC -9(7) FROM SALDO-USUARIO-ENT.
+           05 FILLER LINE 10 COL 40 VALUE ".".
+           05 FILLER LINE 10 COL 41 PIC 99 FROM SALDO-USUARIO-DEC.
+           05 FILLER LINE 10 COL 44 VALUE "EUR".
+
+       01 CODIGO-DISPLAY-FINAL.
+           05 FILLER LINE 11 COL 41 PIC 9(6) FROM COD-GENERADO.
+
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank"
+               AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+
+
+       CONSULTA-SALDO-USUARIO SECTION.
+           *> El saldo vigente se lee directamente de CUENTAS por
+           *> clave, igual que hace BANK4 para la retirada normal.
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           *> El codigo de retirada opera siempre sobre la cuenta
+           *> corriente de la tarjeta
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-USER.
+
+           MOVE CTA-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-USUARIO-DEC.
+           MOVE CTA-LIMITE-DESCUBIERTO TO CENT-LIMITE-DESCUBIERTO.
+           MULTIPLY 100 BY CENT-LIMITE-DESCUBIERTO.
+
+           IF SALDO-USUARIO-ENT < 0
+               COMPUTE CENT-SALDO-USER =
+                   - ((FUNCTION ABS(SALDO-USUARIO-ENT) * 100)
+                       + SALDO-USUARIO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
+                                         + SALDO-USUARIO-DEC
+           END-IF.
+
+           CLOSE CUENTAS.
+           GO TO PANTALLA-GENERAR.
+
+       NO-CUENTA-USER.
+           CLOSE CUENTAS.
+           MOVE 0 TO SALDO-USUARIO-ENT
+           MOVE 0 TO SALDO-USUARIO-DEC
+           MOVE 0 TO CENT-SALDO-USER
+           MOVE 0 TO CENT-LIMITE-DESCUBIERTO.
+
+
+
+       PANTALLA-GENERAR SECTION.
+           INITIALIZE EURENT-USUARIO.
+           INITIALIZE EURDEC-USUARIO.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 66.
+
+           DISPLAY "Generar codigo de retirada sin tarjeta"
+               AT LINE 8 COL 20.
+           DISPLAY "Saldo Actual: " AT LINE 10 COL 19.
+
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "Indique la cantidad:         " AT LINE 11 COL 19.
+           DISPLAY  "." AT LINE 11 COL 47.
+           DISPLAY  "EUR" AT LINE 11 COL 51.
+
+           ACCEPT ENTRADA-USUARIO ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO PANTALLA-GENERAR
+           END-IF.
+
+           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
+                                     + EURDEC-USUARIO.
+
+           IF CENT-IMPOR-USER = 0
+               GO TO PANTALLA-GENERAR.
+
+           IF CENT-IMPOR-USER >
+                   (CENT-SALDO-USER + CENT-LIMITE-DESCUBIERTO)
+               DISPLAY "Indique una cantidad menor!!"
+                   AT LINE 15 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-GENERAR
+           END-IF.
+
+
+
+       GENERAR-CODIGO SECTION.
+           *> El codigo de 6 cifras se obtiene de la misma forma que
+           *> el numero de movimiento u otras claves del sistema: un
+           *> contador creciente en SECUENCIAS, acotado al rango de 6
+           *> cifras con FUNCTION MOD.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "CODIGO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-COD-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-COD-NUM
+           END-READ.
+
+           ADD 1 TO LAST-COD-NUM.
+           MOVE LAST-COD-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
+
+           COMPUTE COD-GENERADO = FUNCTION MOD(LAST-COD-NUM, 900000)
+               + 100000.
+
+           PERFORM CALCULAR-TS-AHORA THRU CALCULAR-TS-AHORA.
+           PERFORM LEER-PARAMETROS-CADUCA THRU LEER-PARAMETROS-CADUCA.
+
+           OPEN I-O CODIGOS.
+           IF FSCOD <> 00
+               GO TO PSYS-ERR.
+
+           MOVE COD-GENERADO    TO COD-CODIGO.
+           MOVE TNUM            TO COD-TARJETA.
+           MOVE EURENT-USUARIO  TO COD-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO  TO COD-IMPORTE-DEC.
+           COMPUTE COD-CADUCA = TS-AHORA + (COD-CADUCA-MIN * 60).
+           MOVE 1               TO COD-ESTADO.
+
+           READ CODIGOS INVALID KEY
+               WRITE CODIGO-REG
+           NOT INVALID KEY
+               REWRITE CODIGO-REG
+           END-READ.
+
+           CLOSE CODIGOS.
+
+           GO TO FINALIZACION.
+
+       *>CALCULA UN VALOR CRECIENTE CON LA FECHA Y HORA ACTUALES PARA
+       *> PODER COMPARAR INSTANTES, IGUAL QUE HACE BANK1 PARA EL
+       *> BLOQUEO TEMPORAL DE TARJETAS
+       CALCULAR-TS-AHORA.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL = (ANO * 10000) + (MES * 100) + DIA.
+           COMPUTE TS-AHORA =
+               (FUNCTION INTEGER-OF-DATE(FECHA-ACTUAL) * 86400)
+               + (HORAS * 3600) + (MINUTOS * 60) + SEGUNDOS.
+
+       *> LEE DE PARAMETROS LOS MINUTOS DE VALIDEZ DEL CODIGO SIN
+       *> TARJETA, IGUAL QUE HACE BANK1 CON BLOQUEOMIN; SI NO ESTA
+       *> DEFINIDA TODAVIA SE USA LA DURACION HABITUAL DEL SISTEMA
+       LEER-PARAMETROS-CADUCA.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "CODCADUCAMIN" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 30 TO COD-CADUCA-MIN
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO COD-CADUCA-MIN
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+
+
+       FINALIZACION SECTION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Generar codigo de retirada sin tarjeta"
+               AT LINE 8 COL 20.
+           DISPLAY "Anote el codigo, es valido durante 30 minutos:"
+               AT LINE 10 COL 16.
+           DISPLAY "Codigo:" AT LINE 11 COL 30.
+
+           DISPLAY CODIGO-DISPLAY-FINAL.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
+
+
+       PSYS-ERR.
+
+           CLOSE CUENTAS.
+           CLOSE SECUENCIAS.
+           CLOSE CODIGOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY  "Ha ocurrido un error interno"
+               AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY  "Vuelva mas tarde"
+               AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO EXIT-ENTER.
