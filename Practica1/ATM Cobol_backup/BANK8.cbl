@@ -18,7 +18,25 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS INUM
-           FILE STATUS IS FSI.       
+           FILE STATUS IS FSI.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL SEGURIDAD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEG-NUM
+           FILE STATUS IS FSG.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,17 +46,62 @@
        01 TARJETAREG.
            02 TNUM-E      PIC 9(16).
            02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
        FD INTENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "intentos.ubd".
        01 INTENTOSREG.
-           02 INUM      PIC 9(16).
-           02 IINTENTOS PIC 9(1).       
+           02 INUM            PIC 9(16).
+           02 IINTENTOS       PIC  9(1).
+           02 IBLOQUEO-HASTA  PIC 9(12).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD SEGURIDAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "seguridad.ubd".
+       01 SEGURIDAD-REG.
+           02 SEG-NUM          PIC 9(35).
+           02 SEG-TARJETA      PIC 9(16).
+           02 SEG-ANO          PIC  9(4).
+           02 SEG-MES          PIC  9(2).
+           02 SEG-DIA          PIC  9(2).
+           02 SEG-HOR          PIC  9(2).
+           02 SEG-MIN          PIC  9(2).
+           02 SEG-SEG          PIC  9(2).
+           02 SEG-TIPO         PIC X(20).
 
        WORKING-STORAGE SECTION.
        *>> VARIABLE PARA COMPROBAR DONDE ESTA EL ERROR
        77 FST                      PIC   X(2).
        77 FSI                    PIC   X(2).
+       77 FSP                      PIC   X(2).
+       77 FSSEC                     PIC   X(2).
+       77 FSG                       PIC   X(2).
+
+       77 INTENTOS-MAX             PIC  9(2).
+       77 BLOQUEO-MIN              PIC  9(3).
+       77 FECHA-ACTUAL             PIC  9(8).
+       77 TS-AHORA                 PIC 9(12).
+       77 MINUTOS-RESTANTES        PIC  9(6).
+       77 LAST-SEG-NUM             PIC  9(35).
+       77 EVENTO-TIPO              PIC X(20).
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
        78 GREEN                  VALUE      2.
@@ -76,6 +139,10 @@
        77 CLAVE-ANTIGUA             PIC  9(4).
        77 CLAVE-INTRODUCIR             PIC  9(4).
        77 PRIMERA-CLAVE-NUEVA             PIC  9(4).
+           88 CLAVE-NUEVA-DEBIL VALUES 0000, 1111, 2222, 3333, 4444,
+               5555, 6666, 7777, 8888, 9999, 0123, 1234, 2345, 3456,
+               4567, 5678, 6789, 9876, 8765, 7654, 6543, 5432, 4321,
+               3210.
        77 SEGUNDA-CLAVE-NUEVA             PIC  9(4).
        77 CHOICE BLANK WHEN ZERO   PIC  9(1).
        LINKAGE SECTION.
@@ -172,10 +239,14 @@
            OPEN I-O INTENTOS.
            MOVE TNUM TO INUM.
            READ INTENTOS INVALID KEY GO TO PSYS-ERR.
-           CLOSE INTENTOS.
-    
+
+           PERFORM LEER-PARAMETROS-INTENTOS
+               THRU LEER-PARAMETROS-INTENTOS.
+
            IF IINTENTOS = 0
-               GO TO PINT-ERR.           
+               PERFORM CHEQUEAR-BLOQUEO THRU CHEQUEAR-BLOQUEO.
+
+           CLOSE INTENTOS.
 
        *> LA CLAVE QUE INTRODUCE EL USUARIO Y LA QUE HABIA EN EL
        *> FICHERON HAN DE COINCIDIR
@@ -187,10 +258,18 @@
            IF PRIMERA-CLAVE-NUEVA <> SEGUNDA-CLAVE-NUEVA
                GO TO NO-COINCIDEN-CLAVES.
 
+       *>LA NUEVA CLAVE NO PUEDE SER UNA CLAVE FACIL DE ADIVINAR
+       *> (TODOS LOS DIGITOS IGUALES O UNA SERIE CONSECUTIVA) NI
+       *> COINCIDIR CON LA CLAVE QUE YA TENIA
+           IF CLAVE-NUEVA-DEBIL
+               GO TO CLAVE-DEBIL-ERR.
+           IF PRIMERA-CLAVE-NUEVA = CLAVE-ANTIGUA
+               GO TO CLAVE-DEBIL-ERR.
+
        *>COMPROBAMOS LOS VALORES INTRODUCIDOS
        ESCRIBIR-CLAVE.
 
-           
+
            MOVE PRIMERA-CLAVE-NUEVA TO  TPIN-E.
            MOVE TNUM TO TNUM-E.
        *> ESCRIBE EN EL FICHERO Y COMRPUEBA QUE HAYA SIDO CORRECTO
@@ -200,6 +279,9 @@
                GO TO PSYS-ERR.
            CLOSE F-TARJETAS.
 
+           MOVE "CAMBIO DE CLAVE" TO EVENTO-TIPO.
+           PERFORM REGISTRAR-EVENTO-SEGURIDAD
+               THRU REGISTRAR-EVENTO-SEGURIDAD.
 
        P-EXITO.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -261,7 +343,7 @@
                AT LINE 12 COL 19
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-           DISPLAY "La repeticiÃ³n ha de coincidir con el primer valor."
+           DISPLAY "La repeticion ha de coincidir con el primer valor."
                AT LINE 14 COL 19
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
@@ -269,22 +351,57 @@
 
            GO TO BACK-ENTER.
 
+       *> FUNCION QUE INDICA QUE LA NUEVA CLAVE ES DEMASIADO FACIL
+       CLAVE-DEBIL-ERR.
+           CLOSE F-TARJETAS.
+           CLOSE INTENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La clave nueva no es valida."
+               AT LINE 10 COL 24
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "No puede usar todos los digitos iguales, una serie"
+               AT LINE 12 COL 13
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "consecutiva, ni repetir la clave actual."
+               AT LINE 13 COL 13
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" AT LINE 24 COL 33.
+
+           GO TO BACK-ENTER.
+
        PINT-ERR.
         *>FUNCION QUE INDICA QUE NO SE PUEDE HACER LA TARJETA
            CLOSE F-TARJETAS.
            CLOSE INTENTOS.
+
+           *> El bloqueo es temporal: se informa de los minutos que
+           *> faltan en vez de dar la tarjeta por perdida
+           COMPUTE MINUTOS-RESTANTES =
+               ((IBLOQUEO-HASTA - TS-AHORA) / 60) + 1.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Se ha sobrepasado el numero de intentos"
                AT LINE 9 COL 20
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-           DISPLAY "Por su seguridad se ha bloqueado la tarjeta"
-               AT LINE 11 COL 18
+           DISPLAY "Por su seguridad la tarjeta ha quedado bloqueada"
+               AT LINE 11 COL 15
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+
+           DISPLAY "Podra volver a intentarlo en"
+               AT LINE 12 COL 16
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY MINUTOS-RESTANTES
+               AT LINE 12 COL 46
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-                    
-           DISPLAY "Acuda a una sucursal"
-               AT LINE 12 COL 30
+           DISPLAY "minutos"
+               AT LINE 12 COL 53
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
 
@@ -297,9 +414,18 @@
            SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           MOVE "PIN INCORRECTO" TO EVENTO-TIPO.
+           PERFORM REGISTRAR-EVENTO-SEGURIDAD
+               THRU REGISTRAR-EVENTO-SEGURIDAD.
+
+           IF IINTENTOS = 0
+               PERFORM CALCULAR-BLOQUEO THRU CALCULAR-BLOQUEO
+               REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR
+           END-IF.
+
            CLOSE F-TARJETAS.
            CLOSE INTENTOS.
-       *>EN EL CASO DE NO QUEDAR ACCESOS SE EL DENIEGA EL USO DE LA 
+       *>EN EL CASO DE NO QUEDAR ACCESOS SE EL DENIEGA EL USO DE LA
        *> TARJETA
            IF IINTENTOS = 0
                GO TO PINT-ERR.
@@ -329,6 +455,108 @@
            GO TO BACK-ENTER.
       
        REINICIAR-INTENTOS.
-           MOVE 3 TO IINTENTOS.
+           MOVE INTENTOS-MAX TO IINTENTOS.
+           MOVE 0 TO IBLOQUEO-HASTA.
            DISPLAY IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+       *>COMPRUEBA SI EL BLOQUEO TEMPORAL DE LA TARJETA YA HA EXPIRADO
+       CHEQUEAR-BLOQUEO.
+           IF IBLOQUEO-HASTA = 0
+               PERFORM CALCULAR-BLOQUEO THRU CALCULAR-BLOQUEO
+               REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR
+           ELSE
+               PERFORM CALCULAR-TS-AHORA THRU CALCULAR-TS-AHORA
+           END-IF.
+
+           IF TS-AHORA < IBLOQUEO-HASTA
+               GO TO PINT-ERR.
+
+           *> HA PASADO EL TIEMPO DE BLOQUEO, SE RESTAURAN LOS INTENTOS
+           MOVE INTENTOS-MAX TO IINTENTOS.
+           MOVE 0 TO IBLOQUEO-HASTA.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+       *>CALCULA HASTA CUANDO QUEDA BLOQUEADA LA TARJETA
+       CALCULAR-BLOQUEO.
+           PERFORM CALCULAR-TS-AHORA THRU CALCULAR-TS-AHORA.
+           COMPUTE IBLOQUEO-HASTA = TS-AHORA + (BLOQUEO-MIN * 60).
+
+           MOVE "BLOQUEO TEMPORAL" TO EVENTO-TIPO.
+           PERFORM REGISTRAR-EVENTO-SEGURIDAD
+               THRU REGISTRAR-EVENTO-SEGURIDAD.
+
+       *>CALCULA UN VALOR CRECIENTE CON LA FECHA Y HORA ACTUALES PARA
+       *> PODER COMPARAR INSTANTES, IGUAL QUE BANK10 CALCULA FECHA-
+       *> ACTUAL PARA COMPARAR FECHAS CON FUNCTION INTEGER-OF-DATE
+       CALCULAR-TS-AHORA.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL = (ANO * 10000) + (MES * 100) + DIA.
+           COMPUTE TS-AHORA =
+               (FUNCTION INTEGER-OF-DATE(FECHA-ACTUAL) * 86400)
+               + (HORAS * 3600) + (MINUTOS * 60) + SEGUNDOS.
+
+       *>LEE DE PARAMETROS EL NUMERO MAXIMO DE INTENTOS DE PIN Y LOS
+       *> MINUTOS DE BLOQUEO TEMPORAL; SI NO ESTAN DEFINIDOS TODAVIA
+       *> SE USAN LOS VALORES HABITUALES DEL SISTEMA
+       LEER-PARAMETROS-INTENTOS.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "INTENTOSMAX" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 3 TO INTENTOS-MAX
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO INTENTOS-MAX
+           END-READ.
+
+           MOVE "BLOQUEOMIN" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 15 TO BLOQUEO-MIN
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO BLOQUEO-MIN
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       *>REGISTRA UN EVENTO DE SEGURIDAD EN SEGURIDAD.UBD; EL TIPO DE
+       *> EVENTO SE DEJA EN EVENTO-TIPO ANTES DE HACER ESTE PERFORM.
+       *> EL NUMERO DE EVENTO SE OBTIENE DE SECUENCIAS IGUAL QUE BANK4
+       *> OBTIENE EL SIGUIENTE MOV-NUM PARA MOVIMIENTOS.UBD
+       REGISTRAR-EVENTO-SEGURIDAD.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "SEGURIDAD" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-SEG-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-SEG-NUM
+           END-READ.
+           ADD 1 TO LAST-SEG-NUM.
+
+           MOVE LAST-SEG-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O SEGURIDAD.
+           IF FSG <> 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-SEG-NUM TO SEG-NUM.
+           MOVE TNUM         TO SEG-TARJETA.
+           MOVE ANO          TO SEG-ANO.
+           MOVE MES          TO SEG-MES.
+           MOVE DIA          TO SEG-DIA.
+           MOVE HORAS        TO SEG-HOR.
+           MOVE MINUTOS      TO SEG-MIN.
+           MOVE SEGUNDOS     TO SEG-SEG.
+           MOVE EVENTO-TIPO  TO SEG-TIPO.
+           WRITE SEGURIDAD-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE SEGURIDAD.
