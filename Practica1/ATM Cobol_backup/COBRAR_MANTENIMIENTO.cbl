@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBRAR_MANTENIMIENTO.
+       *> Programa batch que cobra la cuota de mantenimiento mensual
+       *> de las cuentas corrientes. Se ejecuta de forma independiente
+       *> (no se llama desde el menu del cajero), normalmente una vez
+       *> al mes.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CKPT-ID
+           FILE STATUS IS FSCK.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD CHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "checkpoint.ubd".
+       01 CKPT-REG.
+           02 CKPT-ID             PIC 9(1).
+           02 CKPT-FECHA          PIC 9(8).
+           02 CKPT-ULTIMO-TRANS   PIC 9(35).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_mantenimiento.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       WORKING-STORAGE SECTION.
+       77 FSC                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSSEC                    PIC  X(2).
+       77 FSCK                     PIC  X(2).
+       77 FSINF                    PIC  X(2).
+       77 FSP                      PIC  X(2).
+
+       *> El checkpoint de este batch usa un CKPT-ID distinto al de
+       *> BANK10 (que usa 1) y al de LIQUIDAR_INTERESES (que usa 2),
+       *> para no compartir registro dentro del mismo checkpoint.ubd
+       77 CKPT-ID-MANTENIMIENTO    PIC 9(1) VALUE 3.
+
+       *> Cuota de mantenimiento mensual de cuenta corriente, en
+       *> centimos, para no usar decimales
+       77 CENT-CUOTA-MANTENIMIENTO PIC 9(7) VALUE 0000300.
+
+       77 PERIODO-ACTUAL           PIC  9(6).
+       77 PERIODO-CKPT             PIC  9(6).
+
+       77 CENT-SALDO-CTA           PIC S9(9).
+       77 CENT-LIMITE-CTA          PIC S9(9).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+
+       77 MSJ-CUOTA-MANTENIMIENTO  PIC X(35)
+           VALUE "Cuota de mantenimiento".
+
+       77 CNT-ENCONTRADAS          PIC  9(7) VALUE 0.
+       77 CNT-COBRADAS             PIC  9(7) VALUE 0.
+       77 CNT-SIN-FONDOS           PIC  9(7) VALUE 0.
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+       77 CENT-TOTAL-COBRADO       PIC S9(9) VALUE 0.
+       77 TOTAL-COBRADO-ENT        PIC S9(9).
+       77 TOTAL-COBRADO-DEC        PIC  9(2).
+       77 TOTAL-COBRADO-ENT-EDIT   PIC -ZZZZZZZ9.
+       77 TOTAL-COBRADO-DEC-EDIT   PIC  99.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE PERIODO-ACTUAL = (ANO * 100) + MES.
+
+       LEER-PARAMETROS-CUOTA.
+           *>LEE DE PARAMETROS LA CUOTA DE MANTENIMIENTO; SI NO ESTA
+           *> DEFINIDA TODAVIA SE USA LA CUOTA HABITUAL DEL SISTEMA
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO FIN.
+
+           MOVE "CUOTAMANT" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 0000300 TO CENT-CUOTA-MANTENIMIENTO
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-CUOTA-MANTENIMIENTO
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       CHECKPOINT-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O CHECKPOINT CLOSE CHECKPOINT.
+
+           OPEN I-O CHECKPOINT.
+           IF FSCK <> 00
+               GO TO FIN.
+
+           MOVE CKPT-ID-MANTENIMIENTO TO CKPT-ID.
+           READ CHECKPOINT INVALID KEY GO TO CHECKPOINT-CREAR.
+
+           *> Solo se compara anyo+mes (no el dia), ya que este batch
+           *> es mensual: si ya se cobro este periodo no se vuelve a
+           *> cobrar aunque se ejecute varias veces en el mismo mes
+           COMPUTE PERIODO-CKPT = CKPT-FECHA / 100.
+           IF PERIODO-CKPT = PERIODO-ACTUAL
+               GO TO YA-COBRADO.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE CKPT-FECHA = (ANO * 10000) + (MES * 100) + DIA.
+           REWRITE CKPT-REG INVALID KEY GO TO FIN.
+
+           GO TO INFORME-OPEN.
+
+       CHECKPOINT-CREAR.
+           MOVE CKPT-ID-MANTENIMIENTO TO CKPT-ID.
+           COMPUTE CKPT-FECHA = (ANO * 10000) + (MES * 100) + DIA.
+           MOVE 0 TO CKPT-ULTIMO-TRANS.
+           WRITE CKPT-REG INVALID KEY GO TO FIN.
+
+       INFORME-OPEN.
+           *>EL INFORME SE VA ACUMULANDO, UNA EJECUCION POR MES
+           OPEN EXTEND INFORME.
+           IF FSINF <> 00
+               GO TO FIN.
+
+       CUENTAS-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+       LEER-CUENTAS.
+           READ CUENTAS NEXT RECORD AT END GO TO FIN.
+
+           IF NOT CTA-CORRIENTE
+               GO TO LEER-CUENTAS.
+
+           ADD 1 TO CNT-ENCONTRADAS.
+
+           *> Se pasa el saldo a centimos con signo, igual que el
+           *> resto de calculos de saldo de este sistema
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-CTA =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-CTA = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
+
+           COMPUTE CENT-LIMITE-CTA = CTA-LIMITE-DESCUBIERTO * 100.
+
+           *> Se cobra la cuota aunque la cuenta quede en descubierto,
+           *> siempre que no se supere el limite de descubierto
+           *> concedido, igual que se comprueba en una retirada normal
+           IF (CENT-SALDO-CTA - CENT-CUOTA-MANTENIMIENTO) <
+                   (- CENT-LIMITE-CTA)
+               ADD 1 TO CNT-SIN-FONDOS
+               GO TO LEER-CUENTAS.
+
+           PERFORM COBRAR-CUOTA THRU COBRAR-CUOTA.
+
+           GO TO LEER-CUENTAS.
+
+       COBRAR-CUOTA.
+           SUBTRACT CENT-CUOTA-MANTENIMIENTO FROM CENT-SALDO-CTA.
+           ADD CENT-CUOTA-MANTENIMIENTO TO CENT-TOTAL-COBRADO.
+
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO FIN.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN.
+
+           MOVE LAST-MOV-NUM    TO MOV-NUM.
+           MOVE CTA-TARJETA     TO MOV-TARJETA.
+           MOVE ANO             TO MOV-ANO.
+           MOVE MES             TO MOV-MES.
+           MOVE DIA             TO MOV-DIA.
+           MOVE HORAS           TO MOV-HOR.
+           MOVE MINUTOS         TO MOV-MIN.
+           MOVE SEGUNDOS        TO MOV-SEG.
+           COMPUTE MOV-IMPORTE-ENT =
+               - (CENT-CUOTA-MANTENIMIENTO / 100).
+           MOVE FUNCTION MOD(CENT-CUOTA-MANTENIMIENTO, 100)
+               TO MOV-IMPORTE-DEC.
+           MOVE MSJ-CUOTA-MANTENIMIENTO TO MOV-CONCEPTO.
+           INITIALIZE MOV-REFERENCIA.
+
+           IF CENT-SALDO-CTA < 0
+               COMPUTE MOV-SALDOPOS-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-CTA) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-CTA), 100)
+                   TO MOV-SALDOPOS-DEC
+           ELSE
+               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-CTA / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-CTA, 100)
+                   TO MOV-SALDOPOS-DEC
+           END-IF.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           MOVE LAST-MOV-NUM     TO CTA-ULTIMO-MOV.
+           REWRITE CUENTA-REG INVALID KEY GO TO FIN.
+
+           ADD 1 TO CNT-COBRADAS.
+
+       YA-COBRADO.
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "=== COBRAR_MANTENIMIENTO - PERIODO YA COBRADO "
+               DELIMITED BY SIZE
+               PERIODO-ACTUAL DELIMITED BY SIZE " ==="
+               DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           *> No hace falta abrir INFORME aqui: basta con informar por
+           *> DISPLAY, ya que no se ha cobrado nada en esta ejecucion
+           DISPLAY LINEA-INFORME.
+
+           GO TO FIN.
+
+       FIN.
+           CLOSE CUENTAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SECUENCIAS.
+
+           IF FSINF = 00
+               COMPUTE TOTAL-COBRADO-ENT = (CENT-TOTAL-COBRADO / 100)
+               MOVE FUNCTION MOD(CENT-TOTAL-COBRADO, 100)
+                   TO TOTAL-COBRADO-DEC
+
+               MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA
+
+               MOVE SPACES TO LINEA-INFORME
+               STRING "=== COBRAR_MANTENIMIENTO - " DELIMITED BY SIZE
+                      DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                      MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                      ANO DELIMITED BY SIZE " ===" DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-ENCONTRADAS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas corrientes encontradas: "
+                   DELIMITED BY SIZE
+                   CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-COBRADAS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuotas cobradas: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-SIN-FONDOS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Omitidas por superar el limite de descubierto: "
+                   DELIMITED BY SIZE
+                   CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE TOTAL-COBRADO-ENT TO TOTAL-COBRADO-ENT-EDIT
+               MOVE TOTAL-COBRADO-DEC TO TOTAL-COBRADO-DEC-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Total de cuotas cobradas: " DELIMITED BY SIZE
+                      TOTAL-COBRADO-ENT-EDIT DELIMITED BY SIZE ","
+                          DELIMITED BY SIZE
+                      TOTAL-COBRADO-DEC-EDIT DELIMITED BY SIZE " EUR"
+                          DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE SPACES TO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               CLOSE INFORME
+           END-IF.
+
+           CLOSE CHECKPOINT.
+
+           STOP RUN.
