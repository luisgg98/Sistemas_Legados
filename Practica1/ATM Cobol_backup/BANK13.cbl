@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK13.
+       *> Permite al titular mantener su agenda de cuentas favoritas
+       *> (destinatarios habituales de transferencia). Cada tarjeta
+       *> dispone de un maximo de 5 favoritos, numerados 1 a 5; BANK6
+       *> lee este mismo fichero para poder elegir un favorito en vez
+       *> de teclear la cuenta destino cada vez.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FAVORITOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FAV-CLAVE
+           FILE STATUS IS FSF.
+
+           SELECT OPTIONAL TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FAVORITOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "favoritos.ubd".
+       01 FAVORITO-REG.
+           02 FAV-CLAVE.
+               03 FAV-TARJETA       PIC 9(16).
+               03 FAV-NUM           PIC  9(2).
+           02 FAV-CUENTA            PIC 9(16).
+           02 FAV-NOMBRE            PIC X(30).
+
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TARJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
+
+       WORKING-STORAGE SECTION.
+       77 FSF                       PIC  X(2).
+       77 FST                       PIC  X(2).
+
+       78 BLACK                    VALUE      0.
+       78 BLUE                     VALUE      1.
+       78 GREEN                    VALUE      2.
+       78 CYAN                     VALUE      3.
+       78 RED                      VALUE      4.
+       78 MAGENTA                  VALUE      5.
+       78 YELLOW                   VALUE      6.
+       78 WHITE                    VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC   9(4).
+               10 MES              PIC   9(2).
+               10 DIA              PIC   9(2).
+           05 HORA.
+               10 HORAS            PIC   9(2).
+               10 MINUTOS          PIC   9(2).
+               10 SEGUNDOS         PIC   9(2).
+               10 MILISEGUNDOS     PIC   9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 ESC-PRESSED         VALUE  2005.
+
+       77 PRESSED-KEY BLANK WHEN ZERO  PIC   9(4).
+
+       77 MAX-FAVORITOS             PIC  9(2) VALUE 5.
+       77 FILA-ACTUAL               PIC  9(2).
+       77 LINEA-FILA                PIC  9(2).
+       77 FILA-SELECCIONADA         PIC  9(2).
+       77 CUENTA-NUEVA              PIC 9(16).
+       77 NOMBRE-NUEVO              PIC X(30).
+
+       01 FILAS-FAVORITOS.
+           05 FILA-OCUPADA      OCCURS 5 TIMES PIC 9(1).
+           05 FILA-CUENTA       OCCURS 5 TIMES PIC 9(16).
+           05 FILA-NOMBRE       OCCURS 5 TIMES PIC X(30).
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 FILA-VACIA-SCR.
+           05 FAV-NUM-DISPLAY LINE LINEA-FILA COL 19
+               PIC 9(1) FROM FILA-ACTUAL.
+           05 FILLER LINE LINEA-FILA COL 21
+               VALUE "- (libre)".
+
+       01 FILA-OCUPADA-SCR.
+           05 FAV-NUM-DISPLAY-2 LINE LINEA-FILA COL 19
+               PIC 9(1) FROM FILA-ACTUAL.
+           05 FILLER LINE LINEA-FILA COL 21 VALUE "-".
+           05 FAV-NOMBRE-DISPLAY LINE LINEA-FILA COL 23
+               PIC X(30) FROM FAV-NOMBRE.
+           05 FILLER LINE LINEA-FILA COL 54 VALUE "cta.".
+           05 FAV-CUENTA-DISPLAY LINE LINEA-FILA COL 59
+               PIC 9(16) FROM FAV-CUENTA.
+
+       01 FILA-SELECCION-SCR.
+           05 FILLER LINE 18 COL 19
+               VALUE "Indique el numero de favorito a gestionar:".
+           05 FILA-INPUT BLANK ZERO AUTO UNDERLINE
+               LINE 18 COL 64 PIC 9(1) USING FILA-SELECCIONADA.
+
+       01 ALTA-FAVORITO-SCR.
+           05 FILLER LINE 12 COL 19 VALUE "Cuenta del favorito:".
+           05 CUENTA-INPUT BLANK ZERO AUTO UNDERLINE
+               LINE 12 COL 41 PIC 9(16) USING CUENTA-NUEVA.
+           05 FILLER LINE 14 COL 19 VALUE "Nombre del favorito:".
+           05 NOMBRE-INPUT AUTO UNDERLINE
+               LINE 14 COL 41 PIC X(15) USING NOMBRE-NUEVO.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O FAVORITOS CLOSE FAVORITOS.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank"
+               AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+           DISPLAY "Mis cuentas favoritas" AT LINE 6 COL 30.
+
+       CARGAR-FAVORITOS.
+           *> Se leen los 5 posibles favoritos de la tarjeta uno a uno
+           *> por clave, igual que BANK4 lee CUENTAS por CTA-CLAVE, en
+           *> vez de recorrer todo favoritos.ubd buscando los suyos.
+           OPEN INPUT FAVORITOS.
+           IF FSF <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO FILA-ACTUAL.
+
+       LEER-FILA-FAVORITO.
+           MOVE TNUM       TO FAV-TARJETA.
+           MOVE FILA-ACTUAL TO FAV-NUM.
+           READ FAVORITOS INVALID KEY
+               MOVE 0 TO FILA-OCUPADA(FILA-ACTUAL)
+           NOT INVALID KEY
+               MOVE 1          TO FILA-OCUPADA(FILA-ACTUAL)
+               MOVE FAV-CUENTA TO FILA-CUENTA(FILA-ACTUAL)
+               MOVE FAV-NOMBRE TO FILA-NOMBRE(FILA-ACTUAL)
+           END-READ.
+
+           ADD 1 TO FILA-ACTUAL.
+           IF FILA-ACTUAL <= MAX-FAVORITOS
+               GO TO LEER-FILA-FAVORITO.
+
+           CLOSE FAVORITOS.
+
+       LISTA-FAVORITOS.
+           MOVE 1 TO FILA-ACTUAL.
+
+       MOSTRAR-FILA-FAVORITO.
+           COMPUTE LINEA-FILA = 8 + (FILA-ACTUAL * 2).
+
+           IF FILA-OCUPADA(FILA-ACTUAL) = 0
+               DISPLAY FILA-VACIA-SCR
+           ELSE
+               MOVE FILA-CUENTA(FILA-ACTUAL) TO FAV-CUENTA
+               MOVE FILA-NOMBRE(FILA-ACTUAL) TO FAV-NOMBRE
+               DISPLAY FILA-OCUPADA-SCR
+           END-IF.
+
+           ADD 1 TO FILA-ACTUAL.
+           IF FILA-ACTUAL <= MAX-FAVORITOS
+               GO TO MOSTRAR-FILA-FAVORITO.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+       LISTA-ENTER.
+           INITIALIZE FILA-SELECCIONADA.
+           ACCEPT FILA-SELECCION-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO LISTA-ENTER
+               END-IF
+           END-ACCEPT.
+
+           IF (FILA-SELECCIONADA < 1) OR
+              (FILA-SELECCIONADA > MAX-FAVORITOS)
+               GO TO LISTA-ENTER.
+
+           IF FILA-OCUPADA(FILA-SELECCIONADA) = 1
+               GO TO CONFIRMAR-BAJA-FAVORITO.
+
+           GO TO ALTA-FAVORITO.
+
+       ALTA-FAVORITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Nuevo favorito" AT LINE 8 COL 31.
+
+           INITIALIZE CUENTA-NUEVA.
+           INITIALIZE NOMBRE-NUEVO.
+
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           ACCEPT ALTA-FAVORITO-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO ALTA-FAVORITO
+               END-IF
+           END-ACCEPT.
+
+           IF CUENTA-NUEVA = 0
+               GO TO ALTA-FAVORITO.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+           MOVE CUENTA-NUEVA TO TNUM-E.
+           READ TARJETAS INVALID KEY GO TO CUENTA-NO-EXISTE.
+           CLOSE TARJETAS.
+
+           OPEN I-O FAVORITOS.
+           IF FSF <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM              TO FAV-TARJETA.
+           MOVE FILA-SELECCIONADA TO FAV-NUM.
+           MOVE CUENTA-NUEVA      TO FAV-CUENTA.
+           MOVE NOMBRE-NUEVO      TO FAV-NOMBRE.
+
+           READ FAVORITOS INVALID KEY
+               WRITE FAVORITO-REG
+           NOT INVALID KEY
+               REWRITE FAVORITO-REG
+           END-READ.
+           CLOSE FAVORITOS.
+
+           GO TO IMPRIMIR-CABECERA.
+
+       CUENTA-NO-EXISTE.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Nuevo favorito" AT LINE 8 COL 31.
+           DISPLAY "La cuenta indicada no existe"
+               AT LINE 12 COL 19
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       CUENTA-NO-EXISTE-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO CUENTA-NO-EXISTE-ENTER.
+
+       CONFIRMAR-BAJA-FAVORITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Eliminar favorito" AT LINE 8 COL 29.
+           DISPLAY "Va a eliminar el favorito "
+               AT LINE 12 COL 19.
+           DISPLAY FILA-NOMBRE(FILA-SELECCIONADA) AT LINE 12 COL 46.
+
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+       BAJA-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               GO TO BORRAR-FAVORITO
+           ELSE
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO BAJA-ENTER
+               END-IF
+           END-IF.
+
+       BORRAR-FAVORITO.
+           OPEN I-O FAVORITOS.
+           IF FSF <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM              TO FAV-TARJETA.
+           MOVE FILA-SELECCIONADA TO FAV-NUM.
+           DELETE FAVORITOS INVALID KEY GO TO PSYS-ERR.
+           CLOSE FAVORITOS.
+
+           GO TO IMPRIMIR-CABECERA.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno"
+               AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde"
+               AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO PSYS-ERR-ENTER.
