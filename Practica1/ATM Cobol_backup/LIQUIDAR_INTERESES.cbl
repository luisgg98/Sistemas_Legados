@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIQUIDAR_INTERESES.
+       *> Programa batch que abona los intereses de las cuentas de
+       *> ahorro. Se ejecuta de forma independiente (no se llama
+       *> desde el menu del cajero), normalmente una vez al mes.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CKPT-ID
+           FILE STATUS IS FSCK.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD CHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "checkpoint.ubd".
+       01 CKPT-REG.
+           02 CKPT-ID             PIC 9(1).
+           02 CKPT-FECHA          PIC 9(8).
+           02 CKPT-ULTIMO-TRANS   PIC 9(35).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_intereses.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       WORKING-STORAGE SECTION.
+       77 FSC                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSSEC                    PIC  X(2).
+       77 FSCK                     PIC  X(2).
+       77 FSINF                    PIC  X(2).
+       77 FSP                      PIC  X(2).
+
+       *> El checkpoint de este batch usa un CKPT-ID distinto al de
+       *> BANK10 (que usa 1) para no compartir registro con el
+       *> checkpoint de las transferencias periodicas dentro del
+       *> mismo checkpoint.ubd
+       77 CKPT-ID-INTERESES        PIC 9(1) VALUE 2.
+
+       *> Tasa de interes mensual para cuentas de ahorro, guardada
+       *> como la tasa multiplicada por 100000 para no usar decimales.
+       *> 00100 = 0,00100 = 0,100% mensual
+       77 TASA-INT-MENSUAL-X100000 PIC 9(6) VALUE 000100.
+
+       77 PERIODO-ACTUAL           PIC  9(6).
+       77 PERIODO-CKPT             PIC  9(6).
+
+       77 CENT-SALDO-CTA           PIC S9(9).
+       77 CENT-INTERES             PIC S9(9).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+
+       77 MSJ-ABONO-INTERES        PIC X(35)
+           VALUE "Abono de intereses".
+
+       77 CNT-ENCONTRADAS          PIC  9(7) VALUE 0.
+       77 CNT-LIQUIDADAS           PIC  9(7) VALUE 0.
+       77 CNT-SIN-INTERES          PIC  9(7) VALUE 0.
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+       77 TOTAL-INTERES-ENT-EDIT   PIC -ZZZZZZZ9.
+       77 TOTAL-INTERES-DEC-EDIT   PIC  99.
+       77 CENT-TOTAL-INTERES       PIC S9(9) VALUE 0.
+       77 TOTAL-INTERES-ENT        PIC S9(9).
+       77 TOTAL-INTERES-DEC        PIC  9(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE PERIODO-ACTUAL = (ANO * 100) + MES.
+
+       LEER-PARAMETROS-TASA.
+           *>LEE DE PARAMETROS LA TASA DE INTERES MENSUAL; SI NO ESTA
+           *> DEFINIDA TODAVIA SE USA LA TASA HABITUAL DEL SISTEMA
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO FIN.
+
+           MOVE "TASAINT" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 000100 TO TASA-INT-MENSUAL-X100000
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO TASA-INT-MENSUAL-X100000
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       CHECKPOINT-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O CHECKPOINT CLOSE CHECKPOINT.
+
+           OPEN I-O CHECKPOINT.
+           IF FSCK <> 00
+               GO TO FIN.
+
+           MOVE CKPT-ID-INTERESES TO CKPT-ID.
+           READ CHECKPOINT INVALID KEY GO TO CHECKPOINT-CREAR.
+
+           *> Solo se compara anyo+mes (no el dia), ya que este batch
+           *> es mensual: si ya se liquido este periodo no se vuelve
+           *> a liquidar aunque se ejecute varias veces en el mismo mes
+           COMPUTE PERIODO-CKPT = CKPT-FECHA / 100.
+           IF PERIODO-CKPT = PERIODO-ACTUAL
+               GO TO YA-LIQUIDADO.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE CKPT-FECHA = (ANO * 10000) + (MES * 100) + DIA.
+           REWRITE CKPT-REG INVALID KEY GO TO FIN.
+
+           GO TO INFORME-OPEN.
+
+       CHECKPOINT-CREAR.
+           MOVE CKPT-ID-INTERESES TO CKPT-ID.
+           COMPUTE CKPT-FECHA = (ANO * 10000) + (MES * 100) + DIA.
+           MOVE 0 TO CKPT-ULTIMO-TRANS.
+           WRITE CKPT-REG INVALID KEY GO TO FIN.
+
+       INFORME-OPEN.
+           *>EL INFORME SE VA ACUMULANDO, UNA EJECUCION POR MES
+           OPEN EXTEND INFORME.
+           IF FSINF <> 00
+               GO TO FIN.
+
+       CUENTAS-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+       LEER-CUENTAS.
+           READ CUENTAS NEXT RECORD AT END GO TO FIN.
+
+           IF NOT CTA-AHORRO
+               GO TO LEER-CUENTAS.
+
+           ADD 1 TO CNT-ENCONTRADAS.
+
+           *> Se pasa el saldo a centimos con signo, igual que el
+           *> resto de calculos de saldo de este sistema
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-CTA =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-CTA = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
+
+           *> Las cuentas en descubierto, o sin saldo, no generan
+           *> intereses
+           IF CENT-SALDO-CTA <= 0
+               ADD 1 TO CNT-SIN-INTERES
+               GO TO LEER-CUENTAS.
+
+           COMPUTE CENT-INTERES ROUNDED =
+               (CENT-SALDO-CTA * TASA-INT-MENSUAL-X100000) / 100000.
+
+           IF CENT-INTERES <= 0
+               ADD 1 TO CNT-SIN-INTERES
+               GO TO LEER-CUENTAS.
+
+           PERFORM ABONAR-INTERES THRU ABONAR-INTERES.
+
+           GO TO LEER-CUENTAS.
+
+       ABONAR-INTERES.
+           ADD CENT-INTERES TO CENT-SALDO-CTA.
+           ADD CENT-INTERES TO CENT-TOTAL-INTERES.
+
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO FIN.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           ADD 1 TO LAST-MOV-NUM.
+           MOVE LAST-MOV-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN.
+
+           MOVE LAST-MOV-NUM    TO MOV-NUM.
+           MOVE CTA-TARJETA     TO MOV-TARJETA.
+           MOVE ANO             TO MOV-ANO.
+           MOVE MES             TO MOV-MES.
+           MOVE DIA             TO MOV-DIA.
+           MOVE HORAS           TO MOV-HOR.
+           MOVE MINUTOS         TO MOV-MIN.
+           MOVE SEGUNDOS        TO MOV-SEG.
+           COMPUTE MOV-IMPORTE-ENT = (CENT-INTERES / 100).
+           MOVE FUNCTION MOD(CENT-INTERES, 100) TO MOV-IMPORTE-DEC.
+           MOVE MSJ-ABONO-INTERES TO MOV-CONCEPTO.
+           INITIALIZE MOV-REFERENCIA.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-CTA / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-CTA, 100) TO MOV-SALDOPOS-DEC.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE MOV-SALDOPOS-ENT TO CTA-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO CTA-SALDO-DEC.
+           MOVE LAST-MOV-NUM     TO CTA-ULTIMO-MOV.
+           REWRITE CUENTA-REG INVALID KEY GO TO FIN.
+
+           ADD 1 TO CNT-LIQUIDADAS.
+
+       YA-LIQUIDADO.
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "=== LIQUIDAR_INTERESES - PERIODO YA LIQUIDADO "
+               DELIMITED BY SIZE
+               PERIODO-ACTUAL DELIMITED BY SIZE " ==="
+               DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           *> No hace falta abrir INFORME aqui: basta con informar por
+           *> DISPLAY, ya que no se ha liquidado nada en esta ejecucion
+           DISPLAY LINEA-INFORME.
+
+           GO TO FIN.
+
+       FIN.
+           CLOSE CUENTAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE SECUENCIAS.
+
+           IF FSINF = 00
+               COMPUTE TOTAL-INTERES-ENT = (CENT-TOTAL-INTERES / 100)
+               MOVE FUNCTION MOD(CENT-TOTAL-INTERES, 100)
+                   TO TOTAL-INTERES-DEC
+
+               MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA
+
+               MOVE SPACES TO LINEA-INFORME
+               STRING "=== LIQUIDAR_INTERESES - " DELIMITED BY SIZE
+                      DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                      MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                      ANO DELIMITED BY SIZE " ===" DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-ENCONTRADAS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas de ahorro encontradas: "
+                   DELIMITED BY SIZE
+                   CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-LIQUIDADAS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas liquidadas: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-SIN-INTERES TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Omitidas sin intereses a abonar: "
+                   DELIMITED BY SIZE
+                   CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE TOTAL-INTERES-ENT TO TOTAL-INTERES-ENT-EDIT
+               MOVE TOTAL-INTERES-DEC TO TOTAL-INTERES-DEC-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Total de intereses abonados: " DELIMITED BY SIZE
+                      TOTAL-INTERES-ENT-EDIT DELIMITED BY SIZE ","
+                          DELIMITED BY SIZE
+                      TOTAL-INTERES-DEC-EDIT DELIMITED BY SIZE " EUR"
+                          DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE SPACES TO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               CLOSE INFORME
+           END-IF.
+
+           CLOSE CHECKPOINT.
+
+           STOP RUN.
