@@ -20,6 +20,58 @@
            RECORD KEY IS INUM
            FILE STATUS IS FSI.
 
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL SEGURIDAD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEG-NUM
+           FILE STATUS IS FSG.
+
+           *> LA RETIRADA SIN TARJETA NECESITA LEER Y ACTUALIZAR LOS
+           *> MISMOS FICHEROS QUE BANK4, YA QUE ES UNA RETIRADA DE
+           *> EFECTIVO IGUAL PERO IDENTIFICADA POR CODIGO EN VEZ DE
+           *> POR TARJETA+PIN
+           SELECT OPTIONAL CODIGOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CODIGO
+           FILE STATUS IS FSCOD.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL EFECTIVO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EFE-DENOM
+           FILE STATUS IS FSEF.
+
+           SELECT OPTIONAL RECIBOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REC-NUM
+           FILE STATUS IS FSR.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,20 +79,162 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "tarjetas.ubd".
        01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
+           02 TNUM        PIC 9(16).
+           02 TPIN        PIC  9(4).
+           02 TNOMBRE     PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
 
        FD INTENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "intentos.ubd".
        01 INTENTOSREG.
-           02 INUM      PIC 9(16).
-           02 IINTENTOS PIC 9(1).
+           02 INUM            PIC 9(16).
+           02 IINTENTOS       PIC  9(1).
+           02 IBLOQUEO-HASTA  PIC 9(12).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD SEGURIDAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "seguridad.ubd".
+       01 SEGURIDAD-REG.
+           02 SEG-NUM          PIC 9(35).
+           02 SEG-TARJETA      PIC 9(16).
+           02 SEG-ANO          PIC  9(4).
+           02 SEG-MES          PIC  9(2).
+           02 SEG-DIA          PIC  9(2).
+           02 SEG-HOR          PIC  9(2).
+           02 SEG-MIN          PIC  9(2).
+           02 SEG-SEG          PIC  9(2).
+           02 SEG-TIPO         PIC X(20).
+
+       FD CODIGOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "codigos.ubd".
+       01 CODIGO-REG.
+           02 COD-CODIGO         PIC 9(6).
+           02 COD-TARJETA        PIC 9(16).
+           02 COD-IMPORTE-ENT    PIC  9(7).
+           02 COD-IMPORTE-DEC    PIC  9(2).
+           02 COD-CADUCA         PIC 9(12).
+           02 COD-ESTADO         PIC  9(1).
+               88 COD-PENDIENTE VALUE 1.
+               88 COD-CANJEADO  VALUE 2.
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD EFECTIVO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "efectivo.ubd".
+       01 EFECTIVO-REG.
+           02 EFE-DENOM              PIC  9(3).
+           02 EFE-CANTIDAD           PIC  9(7).
+
+       FD RECIBOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "recibos.ubd".
+       01 RECIBO-REG.
+           02 REC-NUM               PIC  9(35).
+           02 REC-TARJETA           PIC  9(16).
+           02 REC-ANO               PIC   9(4).
+           02 REC-MES               PIC   9(2).
+           02 REC-DIA               PIC   9(2).
+           02 REC-HOR               PIC   9(2).
+           02 REC-MIN               PIC   9(2).
+           02 REC-SEG               PIC   9(2).
+           02 REC-CONCEPTO          PIC  X(35).
+           02 REC-IMPORTE-ENT       PIC S9(7).
+           02 REC-IMPORTE-DEC       PIC  9(2).
+           02 REC-SALDO-ENT         PIC S9(9).
+           02 REC-SALDO-DEC         PIC  9(2).
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
+       77 FSP                      PIC  X(2).
+       77 FSSEC                    PIC  X(2).
+       77 FSG                      PIC  X(2).
+       77 FSCOD                    PIC  X(2).
+       77 FSC                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSEF                     PIC  X(2).
+       77 FSR                      PIC  X(2).
+       77 LAST-REC-NUM             PIC 9(35).
+       77 CTA-EXISTE-SW            PIC X(1).
+
+       77 INTENTOS-MAX             PIC  9(2).
+       77 BLOQUEO-MIN              PIC  9(3).
+       77 FECHA-ACTUAL             PIC  9(8).
+       77 TS-AHORA                 PIC 9(12).
+       77 MINUTOS-RESTANTES        PIC  9(6).
+       77 LAST-SEG-NUM             PIC  9(35).
+       77 EVENTO-TIPO              PIC X(20).
+       77 AAAAMM-ACTUAL            PIC  9(6).
+
+       *> RETIRADA SIN TARJETA (CODIGO DE UN SOLO USO), IGUAL QUE LA
+       *> RETIRADA NORMAL DE BANK4 PERO IDENTIFICADA POR UN CODIGO DE
+       *> 6 CIFRAS EN VEZ DE POR TARJETA+PIN
+       77 COD-INTRODUCIDO BLANK ZERO  PIC  9(6).
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 SALDO-USUARIO-ENT        PIC S9(9).
+       77 SALDO-USUARIO-DEC        PIC  9(2).
+       77 CENT-SALDO-USER          PIC S9(11).
+       77 CENT-IMPOR-USER          PIC  9(9).
+       77 CENT-LIMITE-DESCUBIERTO  PIC  9(9).
+       77 CENT-LIMITE-DIARIO       PIC  9(9) VALUE 100000.
+       77 CENT-RETIRADO-HOY       PIC  9(9) VALUE 0.
+       77 MOV-IMPORTE-ENT-R        PIC S9(7).
+       77 CON                      PIC X(35) VALUE "Retirada".
+       77 CENT-EFECTIVO-DISPONIBLE PIC  9(9).
+       77 CENT-RESTANTE-DISPENSAR  PIC  9(9).
+       77 BILLETES-A-DAR           PIC  9(7).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -75,7 +269,7 @@
 
        77 PRESSED-KEY  BLANK WHEN ZERO  PIC  9(4).
        77 PIN-INTRODUCIDO          PIC  9(4).
-       77 CHOICE BLANK WHEN ZERO   PIC  9(1).
+       77 CHOICE BLANK WHEN ZERO   PIC  9(2).
 
 
        SCREEN SECTION.
@@ -88,6 +282,17 @@
            05 PIN-ACCEPT BLANK ZERO SECURE LINE 09 COL 50
                PIC 9(4) USING PIN-INTRODUCIDO.
 
+       01 CODIGO-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 09 COL 50
+               PIC 9(6) USING COD-INTRODUCIDO.
+
+       01 SALDO-DISPLAY-FINAL.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 11 COL 44 PIC -9(7) FROM SALDO-USUARIO-ENT.
+           05 FILLER LINE 11 COL 52 VALUE ".".
+           05 FILLER LINE 11 COL 53 PIC 99 FROM SALDO-USUARIO-DEC.
+           05 FILLER LINE 11 COL 56 VALUE "EUR".
+
 
 
        PROCEDURE DIVISION.
@@ -120,14 +325,20 @@
                AT LINE 10 COL 22.
 
            DISPLAY "Enter - Aceptar"
-                AT LINE 24 COL 33.
+                AT LINE 24 COL 1.
+           DISPLAY "F1 - Retirada sin tarjeta"
+                AT LINE 24 COL 50.
 
        P1-ENTER. *> Estaba en AT LINE 24 COL 80
            ACCEPT PRESSED-KEY OFF AT LINE 24 COL 80 ON EXCEPTION
            IF ENTER-PRESSED
                GO TO P2
            ELSE
-               GO TO P1-ENTER.
+               IF F1-PRESSED
+                   GO TO PCOD-INICIO
+               ELSE
+                   GO TO P1-ENTER
+           END-IF.
 
        
        P2.
@@ -149,21 +360,37 @@
            IF FST NOT = 00 THEN
                GO TO PSYS-ERR.
            READ TARJETAS INVALID KEY GO TO PSYS-ERR.
-           *>COMPRUEBA SI AL USUARIO LE QUEDAN INTENTOS 
+
+           *> LA TARJETA PUEDE ESTAR BLOQUEADA POR EL PERSONAL DE LA
+           *> SUCURSAL, O HABER CADUCADO YA; SE COMPRUEBA ANTES DE
+           *> GASTAR NINGUN INTENTO DE PIN
+           IF TARJETA-BLOQUEADA
+               GO TO PTARJETA-BLOQUEADA-ERR.
+
+           COMPUTE AAAAMM-ACTUAL = ANO * 100 + MES.
+           IF TCADUCIDAD < AAAAMM-ACTUAL
+               GO TO PTARJETA-CADUCADA-ERR.
+
+           *>COMPRUEBA SI AL USUARIO LE QUEDAN INTENTOS
            OPEN I-O INTENTOS.
            IF FSI NOT = 00 THEN
                GO TO PSYS-ERR.
            MOVE TNUM TO INUM.
 
            READ INTENTOS INVALID KEY GO TO PSYS-ERR.
-           *> SI NO LE QUEDAN INTENTOS MUESTRA EL ERROR
-           IF IINTENTOS = 0 THEN
-               GO TO PINT-ERR.
-         
+
+           PERFORM LEER-PARAMETROS-INTENTOS
+               THRU LEER-PARAMETROS-INTENTOS.
+
+           *> SI NO LE QUEDAN INTENTOS, COMPRUEBA SI EL BLOQUEO
+           *> TEMPORAL YA HA EXPIRADO
+           IF IINTENTOS = 0
+               PERFORM CHEQUEAR-BLOQUEO THRU CHEQUEAR-BLOQUEO.
+
            *> LE INDICA QUE SE HA EQUIVOCADO
            IF PIN-INTRODUCIDO NOT = TPIN THEN
                GO TO PPIN-ERR.
- 
+
 
            PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
 
@@ -183,10 +410,15 @@
            DISPLAY "7 - Comprar entradas de espectaculos"
                AT LINE 14 COL 15.
            DISPLAY "8 - Cambiar clave" AT LINE 15 COL 15.
+           DISPLAY "9 - Denunciar tarjeta perdida o robada"
+               AT LINE 16 COL 15.
+           DISPLAY "10 - Generar codigo de retirada sin tarjeta"
+               AT LINE 17 COL 15.
+           DISPLAY "11 - Mis cuentas favoritas" AT LINE 18 COL 15.
            DISPLAY "ESC - Salir" AT LINE 24 COL 34.
 
        PMENUA1. *> Estaba en 24 80) (
-           ACCEPT CHOICE AT LINE 24 COL 79 ON EXCEPTION
+           ACCEPT CHOICE AT LINE 24 COL 78 ON EXCEPTION
                IF ESC-PRESSED
                    GO TO IMPRIMIR-CABECERA
                ELSE
@@ -217,7 +449,15 @@
                CALL "BANK8" USING TNUM
                PERFORM CALCULAR-INTENTOS THRU CALCULAR-INTENTOS.
 
-           
+           IF CHOICE = 9
+               CALL "BANK11" USING TNUM.
+
+           IF CHOICE = 10
+               CALL "BANK12" USING TNUM.
+
+           IF CHOICE = 11
+               CALL "BANK13" USING TNUM.
+
            GO TO PMENU.
 
 
@@ -240,23 +480,72 @@
            GO TO PINT-ERR-ENTER.
 
 
+       *>LA TARJETA HA SIDO BLOQUEADA POR EL PERSONAL DE LA SUCURSAL
+       PTARJETA-BLOQUEADA-ERR.
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta ha sido bloqueada"
+               AT LINE 9 COL 24
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a su sucursal para mas informacion"
+               AT LINE 11 COL 19
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO PINT-ERR-ENTER.
+
+
+       *>LA TARJETA YA HA SUPERADO SU FECHA DE CADUCIDAD
+       PTARJETA-CADUCADA-ERR.
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta ha caducado"
+               AT LINE 9 COL 27
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a su sucursal para obtener una tarjeta nueva"
+               AT LINE 11 COL 14
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO PINT-ERR-ENTER.
+
+
        PINT-ERR.
 
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
+           *> El bloqueo es temporal: se informa de los minutos que
+           *> faltan en vez de dar la tarjeta por perdida
+           COMPUTE MINUTOS-RESTANTES =
+               ((IBLOQUEO-HASTA - TS-AHORA) / 60) + 1.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Se ha sobrepasado el numero de intentos"
                AT LINE 9 COL 20
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-           DISPLAY "Por su seguridad se ha bloqueado la tarjeta"
-               AT LINE 11 COL 18
+           DISPLAY "Por su seguridad la tarjeta ha quedado bloqueada"
+               AT LINE 11 COL 15
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+
+           DISPLAY "Podra volver a intentarlo en"
+               AT LINE 12 COL 16
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY MINUTOS-RESTANTES
+               AT LINE 12 COL 46
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-                    
-           DISPLAY "Acuda a una sucursal"
-               AT LINE 12 COL 30
+           DISPLAY "minutos"
+               AT LINE 12 COL 53
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
 
@@ -276,6 +565,10 @@
            SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           MOVE "PIN INCORRECTO" TO EVENTO-TIPO.
+           PERFORM REGISTRAR-EVENTO-SEGURIDAD
+               THRU REGISTRAR-EVENTO-SEGURIDAD.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -313,9 +606,119 @@
                    GO TO PPIN-ERR-ENTER
            END-IF.
        REINICIAR-INTENTOS.
-           MOVE 3 TO IINTENTOS.
+           MOVE INTENTOS-MAX TO IINTENTOS.
+           MOVE 0 TO IBLOQUEO-HASTA.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+       *>COMPRUEBA SI EL BLOQUEO TEMPORAL DE LA TARJETA YA HA EXPIRADO
+       CHEQUEAR-BLOQUEO.
+           IF IBLOQUEO-HASTA = 0
+               PERFORM CALCULAR-BLOQUEO THRU CALCULAR-BLOQUEO
+               REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR
+           ELSE
+               PERFORM CALCULAR-TS-AHORA THRU CALCULAR-TS-AHORA
+           END-IF.
+
+           IF TS-AHORA < IBLOQUEO-HASTA
+               GO TO PINT-ERR.
+
+           *> HA PASADO EL TIEMPO DE BLOQUEO, SE RESTAURAN LOS INTENTOS
+           MOVE INTENTOS-MAX TO IINTENTOS.
+           MOVE 0 TO IBLOQUEO-HASTA.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+       *>CALCULA HASTA CUANDO QUEDA BLOQUEADA LA TARJETA
+       CALCULAR-BLOQUEO.
+           PERFORM CALCULAR-TS-AHORA THRU CALCULAR-TS-AHORA.
+           COMPUTE IBLOQUEO-HASTA = TS-AHORA + (BLOQUEO-MIN * 60).
+
+           MOVE "BLOQUEO TEMPORAL" TO EVENTO-TIPO.
+           PERFORM REGISTRAR-EVENTO-SEGURIDAD
+               THRU REGISTRAR-EVENTO-SEGURIDAD.
+
+       *>CALCULA UN VALOR CRECIENTE CON LA FECHA Y HORA ACTUALES PARA
+       *> PODER COMPARAR INSTANTES, IGUAL QUE BANK10 CALCULA FECHA-
+       *> ACTUAL PARA COMPARAR FECHAS CON FUNCTION INTEGER-OF-DATE
+       CALCULAR-TS-AHORA.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL = (ANO * 10000) + (MES * 100) + DIA.
+           COMPUTE TS-AHORA =
+               (FUNCTION INTEGER-OF-DATE(FECHA-ACTUAL) * 86400)
+               + (HORAS * 3600) + (MINUTOS * 60) + SEGUNDOS.
+
+       *>LEE DE PARAMETROS EL NUMERO MAXIMO DE INTENTOS DE PIN, LOS
+       *> MINUTOS DE BLOQUEO TEMPORAL Y EL LIMITE DIARIO DE RETIRADA;
+       *> SI NO ESTAN DEFINIDOS TODAVIA SE USAN LOS VALORES HABITUALES
+       *> DEL SISTEMA
+       LEER-PARAMETROS-INTENTOS.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "INTENTOSMAX" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 3 TO INTENTOS-MAX
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO INTENTOS-MAX
+           END-READ.
+
+           MOVE "BLOQUEOMIN" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 15 TO BLOQUEO-MIN
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO BLOQUEO-MIN
+           END-READ.
+
+           MOVE "LIMDIARIO" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 100000 TO CENT-LIMITE-DIARIO
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-DIARIO
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       *>REGISTRA UN EVENTO DE SEGURIDAD EN SEGURIDAD.UBD; EL TIPO DE
+       *> EVENTO SE DEJA EN EVENTO-TIPO ANTES DE HACER ESTE PERFORM.
+       *> EL NUMERO DE EVENTO SE OBTIENE DE SECUENCIAS IGUAL QUE BANK4
+       *> OBTIENE EL SIGUIENTE MOV-NUM PARA MOVIMIENTOS.UBD
+       REGISTRAR-EVENTO-SEGURIDAD.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "SEGURIDAD" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-SEG-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-SEG-NUM
+           END-READ.
+           ADD 1 TO LAST-SEG-NUM.
+
+           MOVE LAST-SEG-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O SEGURIDAD.
+           IF FSG <> 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-SEG-NUM TO SEG-NUM.
+           MOVE TNUM         TO SEG-TARJETA.
+           MOVE ANO          TO SEG-ANO.
+           MOVE MES          TO SEG-MES.
+           MOVE DIA          TO SEG-DIA.
+           MOVE HORAS        TO SEG-HOR.
+           MOVE MINUTOS      TO SEG-MIN.
+           MOVE SEGUNDOS     TO SEG-SEG.
+           MOVE EVENTO-TIPO  TO SEG-TIPO.
+           WRITE SEGURIDAD-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE SEGURIDAD.
+
        CALCULAR-INTENTOS.
            OPEN I-O INTENTOS.
            IF FSI NOT = 00 THEN
@@ -326,5 +729,485 @@
 
            IF IINTENTOS = 0 THEN
                GO TO IMPRIMIR-CABECERA.
-              
-           CLOSE INTENTOS.       
\ No newline at end of file
+
+           CLOSE INTENTOS.
+
+       *> RETIRADA SIN TARJETA: EL TITULAR GENERA EL CODIGO DESDE EL
+       *> MENU (BANK12), Y QUIEN RETIRA EL EFECTIVO LO TECLEA AQUI SIN
+       *> NECESIDAD DE TARJETA NI PIN
+       PCOD-INICIO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Retirada sin tarjeta" AT LINE 8 COL 29.
+           DISPLAY "Introduzca el codigo de retirada:"
+               AT LINE 9 COL 15.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           INITIALIZE COD-INTRODUCIDO.
+           ACCEPT CODIGO-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PCOD-INICIO
+               END-IF.
+
+           OPEN I-O CODIGOS.
+           IF FSCOD <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE COD-INTRODUCIDO TO COD-CODIGO.
+           READ CODIGOS INVALID KEY GO TO PCOD-ERR.
+
+           IF COD-CANJEADO
+               GO TO PCOD-ERR.
+
+           PERFORM CALCULAR-TS-AHORA THRU CALCULAR-TS-AHORA.
+           IF TS-AHORA > COD-CADUCA
+               GO TO PCOD-ERR.
+
+           MOVE COD-TARJETA     TO TNUM.
+           MOVE COD-IMPORTE-ENT TO CENT-IMPOR-USER.
+           MULTIPLY 100 BY CENT-IMPOR-USER.
+           ADD COD-IMPORTE-DEC TO CENT-IMPOR-USER.
+
+           PERFORM CONSULTA-SALDO-COD THRU CONSULTA-SALDO-COD.
+           PERFORM CONSULTA-RETIRADO-HOY-COD
+               THRU CONSULTA-RETIRADO-HOY-COD.
+           PERFORM CONSULTA-EFECTIVO-COD THRU CONSULTA-EFECTIVO-COD.
+           PERFORM LEER-PARAMETROS-LIMITE-COD
+               THRU LEER-PARAMETROS-LIMITE-COD.
+
+           IF CENT-IMPOR-USER >
+                   (CENT-SALDO-USER + CENT-LIMITE-DESCUBIERTO)
+               GO TO PCOD-ERR.
+
+           IF (CENT-IMPOR-USER + CENT-RETIRADO-HOY) > CENT-LIMITE-DIARIO
+               GO TO PCOD-ERR.
+
+           IF CENT-IMPOR-USER > CENT-EFECTIVO-DISPONIBLE
+               GO TO PCOD-ERR.
+
+           PERFORM INSERTAR-MOVIMIENTO-COD THRU INSERTAR-MOVIMIENTO-COD.
+           PERFORM MANTENER-CUENTA-COD THRU MANTENER-CUENTA-COD.
+           PERFORM MANTENER-SECUENCIA-COD THRU MANTENER-SECUENCIA-COD.
+           PERFORM DISPENSAR-EFECTIVO-COD THRU DISPENSAR-EFECTIVO-COD.
+           PERFORM IMPRIMIR-RECIBO-COD THRU IMPRIMIR-RECIBO-COD.
+
+           MOVE 2 TO COD-ESTADO.
+           REWRITE CODIGO-REG INVALID KEY GO TO PCOD-SYS-ERR.
+           CLOSE CODIGOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Retirada sin tarjeta" AT LINE 8 COL 29.
+           DISPLAY "Por favor, retire los billetes" AT LINE 10 COL 19.
+           DISPLAY "El saldo resultante es de:" AT LINE 11 COL 17.
+
+           DISPLAY SALDO-DISPLAY-FINAL.
+           DISPLAY "Recibo impreso" AT LINE 13 COL 17.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO PINT-ERR-ENTER.
+
+       *> EL SALDO VIGENTE SE LEE DIRECTAMENTE DE CUENTAS POR CLAVE,
+       *> IGUAL QUE HACE BANK4 PARA LA RETIRADA NORMAL
+       CONSULTA-SALDO-COD.
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-COD.
+
+           MOVE CTA-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-USUARIO-DEC.
+           MOVE CTA-LIMITE-DESCUBIERTO TO CENT-LIMITE-DESCUBIERTO.
+           MULTIPLY 100 BY CENT-LIMITE-DESCUBIERTO.
+
+           IF SALDO-USUARIO-ENT < 0
+               COMPUTE CENT-SALDO-USER =
+                   - ((FUNCTION ABS(SALDO-USUARIO-ENT) * 100)
+                       + SALDO-USUARIO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
+                                         + SALDO-USUARIO-DEC
+           END-IF.
+
+           CLOSE CUENTAS.
+           GO TO CONSULTA-SALDO-COD-FIN.
+
+       NO-CUENTA-COD.
+           CLOSE CUENTAS.
+           MOVE 0 TO SALDO-USUARIO-ENT
+           MOVE 0 TO SALDO-USUARIO-DEC
+           MOVE 0 TO CENT-SALDO-USER
+           MOVE 0 TO CENT-LIMITE-DESCUBIERTO.
+
+       CONSULTA-SALDO-COD-FIN.
+           EXIT.
+
+       *> SE RECORRE MOVIMIENTOS.UBD SUMANDO LO YA RETIRADO HOY POR LA
+       *> TARJETA DEL CODIGO, IGUAL QUE BANK4 HACE PARA LA RETIRADA
+       *> NORMAL, PARA APLICAR EL MISMO LIMITE DIARIO A AMBAS VIAS
+       CONSULTA-RETIRADO-HOY-COD.
+           MOVE 0 TO CENT-RETIRADO-HOY.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PCOD-SYS-ERR.
+
+       LEER-RETIRADO-HOY-COD.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-RETIRADO-HOY-COD.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-RETIRADO-HOY-COD.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+                                OR MOV-DIA NOT = DIA
+               GO TO LEER-RETIRADO-HOY-COD.
+
+           IF MOV-CONCEPTO NOT = CON
+               GO TO LEER-RETIRADO-HOY-COD.
+
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           COMPUTE CENT-RETIRADO-HOY = CENT-RETIRADO-HOY
+               + (FUNCTION ABS(MOV-IMPORTE-ENT-R) * 100)
+               + MOV-IMPORTE-DEC.
+
+           GO TO LEER-RETIRADO-HOY-COD.
+
+       FIN-RETIRADO-HOY-COD.
+           CLOSE F-MOVIMIENTOS.
+
+       *> SE SUMA EL EFECTIVO DISPONIBLE EN EL CAJERO, IGUAL QUE BANK4
+       CONSULTA-EFECTIVO-COD.
+           MOVE 0 TO CENT-EFECTIVO-DISPONIBLE.
+
+           OPEN INPUT EFECTIVO.
+           IF FSEF <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE 200 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 20000).
+
+           MOVE 100 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 10000).
+
+           MOVE 50 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 5000).
+
+           MOVE 20 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 2000).
+
+           MOVE 10 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 1000).
+
+           MOVE 5 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 500).
+
+           CLOSE EFECTIVO.
+
+       *>LEE DE PARAMETROS EL LIMITE DIARIO DE RETIRADA PARA LA
+       *> RETIRADA SIN TARJETA; SI NO ESTA DEFINIDO TODAVIA SE USA
+       *> EL VALOR HABITUAL DEL SISTEMA
+       LEER-PARAMETROS-LIMITE-COD.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE "LIMDIARIO" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 100000 TO CENT-LIMITE-DIARIO
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-DIARIO
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       *> SE GRABA EL MOVIMIENTO DE RETIRADA, IGUAL QUE BANK4
+       INSERTAR-MOVIMIENTO-COD.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PCOD-SYS-ERR.
+
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PCOD-SYS-ERR.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-USER.
+
+           IF CENT-SALDO-USER < 0
+               COMPUTE SALDO-USUARIO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-USER), 100)
+                   TO SALDO-USUARIO-DEC
+           ELSE
+               COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
+                   TO SALDO-USUARIO-DEC
+           END-IF.
+
+           ADD 1 TO LAST-MOV-NUM.
+
+           MOVE LAST-MOV-NUM            TO MOV-NUM.
+           MOVE TNUM                    TO MOV-TARJETA.
+           MOVE ANO                     TO MOV-ANO.
+           MOVE MES                     TO MOV-MES.
+           MOVE DIA                     TO MOV-DIA.
+           MOVE HORAS                   TO MOV-HOR.
+           MOVE MINUTOS                 TO MOV-MIN.
+           MOVE SEGUNDOS                TO MOV-SEG.
+
+           COMPUTE MOV-IMPORTE-ENT-R = - (CENT-IMPOR-USER / 100).
+           MOVE MOV-IMPORTE-ENT-R       TO MOV-IMPORTE-ENT.
+           MOVE FUNCTION MOD(CENT-IMPOR-USER, 100) TO MOV-IMPORTE-DEC.
+           MOVE CON                     TO MOV-CONCEPTO.
+
+           MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+
+           INITIALIZE MOV-REFERENCIA.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PCOD-SYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+       *> SE ACTUALIZA EL SALDO YA CALCULADO EN CUENTAS, IGUAL QUE
+       *> HACE BANK4 TRAS UNA RETIRADA NORMAL
+       MANTENER-CUENTA-COD.
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE TNUM              TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+
+           MOVE SALDO-USUARIO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-USUARIO-DEC TO CTA-SALDO-DEC.
+           MOVE LAST-MOV-NUM      TO CTA-ULTIMO-MOV.
+
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           CLOSE CUENTAS.
+
+       MANTENER-SECUENCIA-COD.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
+
+       *> SE DESCUENTA DEL INVENTARIO DE BILLETES DEL CAJERO, IGUAL
+       *> QUE BANK4, EMPEZANDO POR LA DENOMINACION MAS ALTA DISPONIBLE
+       DISPENSAR-EFECTIVO-COD.
+           MOVE CENT-IMPOR-USER TO CENT-RESTANTE-DISPENSAR.
+
+           OPEN I-O EFECTIVO.
+           IF FSEF <> 00
+               GO TO PCOD-SYS-ERR.
+
+           MOVE 200 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 20000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 20000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 100 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 10000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 10000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 50 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 5000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 5000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 20 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 2000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 2000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 10 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 1000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 1000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 5 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 500.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 500).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           CLOSE EFECTIVO.
+
+       *> EL MOVIMIENTO RECIEN ESCRITO EN INSERTAR-MOVIMIENTO-COD
+       *> YA TIENE TODOS LOS DATOS DEL RECIBO EN SUS CAMPOS MOV-*
+       IMPRIMIR-RECIBO-COD.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PCOD-SYS-ERR.
+           MOVE "RECIBO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-REC-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-REC-NUM
+           END-READ.
+           ADD 1 TO LAST-REC-NUM.
+           MOVE LAST-REC-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O RECIBOS.
+           IF FSR <> 00
+               GO TO PCOD-SYS-ERR.
+           MOVE LAST-REC-NUM     TO REC-NUM.
+           MOVE MOV-TARJETA      TO REC-TARJETA.
+           MOVE MOV-ANO          TO REC-ANO.
+           MOVE MOV-MES          TO REC-MES.
+           MOVE MOV-DIA          TO REC-DIA.
+           MOVE MOV-HOR          TO REC-HOR.
+           MOVE MOV-MIN          TO REC-MIN.
+           MOVE MOV-SEG          TO REC-SEG.
+           MOVE MOV-CONCEPTO     TO REC-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT  TO REC-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC  TO REC-IMPORTE-DEC.
+           MOVE MOV-SALDOPOS-ENT TO REC-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO REC-SALDO-DEC.
+           WRITE RECIBO-REG INVALID KEY GO TO PCOD-SYS-ERR.
+           CLOSE RECIBOS.
+
+       *> EL CODIGO NO EXISTE, YA SE HA CANJEADO, HA CADUCADO, O NO
+       *> HAY SALDO/LIMITE/EFECTIVO SUFICIENTE PARA ATENDERLO
+       PCOD-ERR.
+           CLOSE CODIGOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Codigo no valido o caducado"
+               AT LINE 9 COL 26
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Compruebe el codigo e intentelo de nuevo"
+               AT LINE 11 COL 20
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO PINT-ERR-ENTER.
+
+       PCOD-SYS-ERR.
+           CLOSE CODIGOS.
+           CLOSE CUENTAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE EFECTIVO.
+           CLOSE SECUENCIAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno"
+               AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde"
+               AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO PINT-ERR-ENTER.       
