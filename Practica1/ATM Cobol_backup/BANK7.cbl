@@ -20,6 +20,18 @@
            RECORD KEY IS ESP-NUM
            FILE STATUS IS FSE.
 
+           SELECT OPTIONAL F-ESPERA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESPERA-NUM
+           FILE STATUS IS FSESP.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -40,6 +52,7 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
 
        FD F-ESPECTACULOS
            LABEL RECORD STANDARD
@@ -56,10 +69,36 @@
            02 ESP-PRECIO-ENT        PIC   9(4).
            02 ESP-PRECIO-DEC        PIC   9(2).
 
+       FD F-ESPERA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espera.ubd".
+       01 ESPERA-REG.
+           02 ESPERA-NUM            PIC   9(9).
+           02 ESPERA-ESPECT         PIC   9(4).
+           02 ESPERA-TARJETA        PIC  9(16).
+           02 ESPERA-CANTIDAD       PIC   9(2).
+           02 ESPERA-ANO            PIC   9(4).
+           02 ESPERA-MES            PIC   9(2).
+           02 ESPERA-DIA            PIC   9(2).
+           02 ESPERA-HOR            PIC   9(2).
+           02 ESPERA-MIN            PIC   9(2).
+           02 ESPERA-ESTADO         PIC   9(1).
+               88 ESPERA-PENDIENTE  VALUE 0.
+               88 ESPERA-ATENDIDA   VALUE 1.
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
        77 FSE                       PIC   X(2).
+       77 FSESP                     PIC   X(2).
+       77 FSSEC                     PIC   X(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -89,6 +128,7 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 F1-PRESSED            VALUE 1001.
        77 PRESSED-KEY   BLANK WHEN ZERO            PIC   9(4).
 
        77 USER-NUM-ENTRADAS         PIC   9(2).
@@ -100,6 +140,18 @@
        77 IMPORTE-ENTRADAS-ENT      PIC  S9(6).
        77 IMPORTE-ENTRADAS-DEC      PIC   9(2).
        77 ENTRAD-CONCEPTO           PIC  X(40).
+       77 PRECIO-UNIDAD-CENT        PIC   9(6).
+
+       77 CANCEL-ESP-ENCONTRADO     PIC   9(1).
+       77 CANCEL-PRECIO-CENT        PIC   9(6).
+       77 CANCEL-IMPORTE-CENT-UNO   PIC   9(6).
+       77 CANCEL-IMPORTE-CENT       PIC   9(8).
+       77 CANCEL-IMPORTE-ENT        PIC   9(6).
+       77 CANCEL-IMPORTE-DEC        PIC   9(2).
+       77 CANCEL-CANTIDAD           PIC   9(2).
+       77 CANCEL-SCAN-NUM           PIC  9(35).
+       77 CANCEL-CONCEPTO           PIC  X(35)
+           VALUE "Cancelacion compra entradas".
 
        77 ESP-EN-PANTALLA           PIC   9(2).
        77 LINEA-ESP-ACTUAL          PIC   9(2).
@@ -109,6 +161,8 @@
        77 SALDO-POST-ENT            PIC  S9(9).
        77 SALDO-POST-DEC            PIC   9(2).
 
+       77 LAST-ESPERA-NUM           PIC   9(9).
+
 
        01 TABLA.
            05 REGISTROS-EN-PANTALLA PIC  9(35) OCCURS 15 TIMES.
@@ -311,6 +365,7 @@
            DISPLAY "Re. pag - Esp. anteriores" AT LINE 24 COL 2.
            DISPLAY "ESC - Salir" AT LINE 24 COL 33.
            DISPLAY "Av. pag - Esp. posteriores" AT LINE 24 COL 54.
+           DISPLAY "F1 - Cancelar ultima compra" AT LINE 23 COL 2.
 
            MOVE 0 TO ESP-EN-PANTALLA.
            MOVE 9 TO LINEA-ESP-ACTUAL.
@@ -359,6 +414,10 @@
                   GO TO FLECHA-ARRIBA
               END-IF
 
+              IF F1-PRESSED THEN
+                  GO TO CANCELACION-INICIO
+              END-IF
+
            END-ACCEPT.
 
            IF USER-NUM-ENTRADAS = 0
@@ -456,32 +515,53 @@
            END-IF.
 
        GUARDAR-VENTA.
+           *> Se vuelve a leer el espectaculo justo antes de confirmar
+           *> la venta, por si su disponibilidad ha cambiado desde que
+           *> se comprobo en CALCULO-SUFICIENCIA (p.ej. otra compra
+           *> concurrente), para no vender mas entradas de las que
+           *> quedan realmente disponibles.
+           MOVE USER-NUM-ESPECT TO ESP-NUM.
+           READ F-ESPECTACULOS INVALID KEY GO TO PSYS-ERR.
+
+           IF ESP-DISP < USER-NUM-ENTRADAS
+               GO TO NO-ENTR-DISP.
+
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
-           ADD 1 TO LAST-MOV-NUM.
-           SUBTRACT IMPORTE-ENTRADAS-CENT FROM SALDO-USER-CENT.
-           COMPUTE SALDO-POST-ENT = (SALDO-USER-CENT / 100).
-           MOVE FUNCTION MOD(SALDO-USER-CENT, 100) TO SALDO-POST-DEC.
-           MULTIPLY -1 BY IMPORTE-ENTRADAS-ENT.
 
            MOVE FUNCTION
                CONCATENATE ("Compra entradas UnizarBank cod. ",
                ESP-NUM) TO ENTRAD-CONCEPTO.
 
-           MOVE LAST-MOV-NUM         TO MOV-NUM.
-           MOVE TNUM                 TO MOV-TARJETA.
-           MOVE ANO                  TO MOV-ANO.
-           MOVE MES                  TO MOV-MES.
-           MOVE DIA                  TO MOV-DIA.
-           MOVE HORAS                TO MOV-HOR.
-           MOVE MINUTOS              TO MOV-MIN.
-           MOVE SEGUNDOS             TO MOV-SEG.
-           MOVE IMPORTE-ENTRADAS-ENT TO MOV-IMPORTE-ENT.
-           MOVE IMPORTE-ENTRADAS-DEC TO MOV-IMPORTE-DEC.
-           MOVE ESP-DESCR            TO MOV-CONCEPTO.
-           MOVE SALDO-POST-ENT       TO MOV-SALDOPOS-ENT.
-           MOVE SALDO-POST-DEC       TO MOV-SALDOPOS-DEC.
-
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           COMPUTE PRECIO-UNIDAD-CENT = (ESP-PRECIO-ENT * 100)
+                                        + ESP-PRECIO-DEC.
+
+           *> Se emite un movimiento independiente por cada entrada
+           *> comprada (en vez de uno solo por el importe total), de
+           *> forma que cada entrada quede identificada por su propio
+           *> numero de movimiento y su saldo resultante.
+           PERFORM USER-NUM-ENTRADAS TIMES
+               ADD 1 TO LAST-MOV-NUM
+               SUBTRACT PRECIO-UNIDAD-CENT FROM SALDO-USER-CENT
+               COMPUTE SALDO-POST-ENT = (SALDO-USER-CENT / 100)
+               MOVE FUNCTION MOD(SALDO-USER-CENT, 100) TO SALDO-POST-DEC
+
+               MOVE LAST-MOV-NUM    TO MOV-NUM
+               MOVE TNUM            TO MOV-TARJETA
+               MOVE ANO             TO MOV-ANO
+               MOVE MES             TO MOV-MES
+               MOVE DIA             TO MOV-DIA
+               MOVE HORAS           TO MOV-HOR
+               MOVE MINUTOS         TO MOV-MIN
+               MOVE SEGUNDOS        TO MOV-SEG
+               COMPUTE MOV-IMPORTE-ENT = - ESP-PRECIO-ENT
+               MOVE ESP-PRECIO-DEC  TO MOV-IMPORTE-DEC
+               MOVE ESP-DESCR       TO MOV-CONCEPTO
+               MOVE SALDO-POST-ENT  TO MOV-SALDOPOS-ENT
+               MOVE SALDO-POST-DEC  TO MOV-SALDOPOS-DEC
+
+               INITIALIZE MOV-REFERENCIA
+               WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR
+           END-PERFORM.
 
            SUBTRACT USER-NUM-ENTRADAS FROM ESP-DISP.
            REWRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR.
@@ -521,9 +601,135 @@
            DISPLAY  "dispone de suficientes entradas"
                AT LINE 9 COL 40
                WITH BACKGROUND-COLOR RED.
+           DISPLAY "F1 - Apuntarse a la lista de espera"
+               AT LINE 11 COL 22.
            DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
 
-           GO TO VENTA-ERR-ENTER.
+           GO TO NO-ENTR-DISP-ENTER.
+
+       NO-ENTR-DISP-ENTER.
+       *> 24 80
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               CLOSE F-MOVIMIENTOS
+               CLOSE F-ESPECTACULOS
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               IF F1-PRESSED THEN
+                   GO TO ESPERA-CONFIRMA
+               ELSE
+                   GO TO NO-ENTR-DISP-ENTER
+               END-IF
+           END-IF.
+
+       ESPERA-CONFIRMA.
+           *> Se apunta al titular a la lista de espera del
+           *> espectaculo para el numero de entradas que pedia; no hay
+           *> forma de avisar al cliente automaticamente todavia, asi
+           *> que un programa de proceso por lotes (PROCESAR_ESPERA)
+           *> es quien repasa mas tarde esta lista y deja constancia
+           *> en un informe para que la sucursal contacte con el.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Lista de espera de entradas" AT LINE 6 COL 26.
+           DISPLAY "Se le avisara cuando haya disponibilidad"
+               AT LINE 8 COL 19.
+           DISPLAY "para el espectaculo:" AT LINE 9 COL 19.
+           DISPLAY ESP-DESCR AT LINE 10 COL 19.
+           DISPLAY "Numero de entradas solicitadas:" AT LINE 12 COL 15.
+           DISPLAY USER-NUM-ENTRADAS AT LINE 12 COL 48.
+
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 65.
+
+       ESPERA-CONFIRMA-ENTER.
+       *> 24 80
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-ESPERA
+           ELSE
+               IF ESC-PRESSED THEN
+                   CLOSE F-MOVIMIENTOS
+                   CLOSE F-ESPECTACULOS
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO ESPERA-CONFIRMA-ENTER
+               END-IF
+           END-IF.
+
+       GUARDAR-ESPERA.
+           PERFORM CONSULTA-ULTIMO-ESPERA THRU CONSULTA-ULTIMO-ESPERA.
+           ADD 1 TO LAST-ESPERA-NUM.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN I-O F-ESPERA.
+           IF FSESP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-ESPERA-NUM   TO ESPERA-NUM.
+           MOVE USER-NUM-ESPECT   TO ESPERA-ESPECT.
+           MOVE TNUM              TO ESPERA-TARJETA.
+           MOVE USER-NUM-ENTRADAS TO ESPERA-CANTIDAD.
+           MOVE ANO                TO ESPERA-ANO.
+           MOVE MES                TO ESPERA-MES.
+           MOVE DIA                TO ESPERA-DIA.
+           MOVE HORAS              TO ESPERA-HOR.
+           MOVE MINUTOS            TO ESPERA-MIN.
+           MOVE 0                  TO ESPERA-ESTADO.
+
+           WRITE ESPERA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-ESPERA.
+
+           PERFORM MANTENER-SECUENCIA-ESPERA
+               THRU MANTENER-SECUENCIA-ESPERA.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-ESPECTACULOS.
+
+       ESPERA-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Lista de espera de entradas" AT LINE 6 COL 26.
+           DISPLAY "Se ha registrado su peticion" AT LINE 9 COL 26.
+           DISPLAY "Le avisaremos cuando haya entradas" AT LINE 11 COL 23.
+           DISPLAY "disponibles" AT LINE 12 COL 35.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO RECOGER-ENTER.
+
+       CONSULTA-ULTIMO-ESPERA.
+           *> El numero de la ultima peticion se lee de SECUENCIAS por
+           *> clave, igual que hacen BANK4/BANK5/BANK6/BANK10 con el
+           *> ultimo numero de movimiento, en vez de recorrer entero
+           *> espera.ubd buscando el mayor ESPERA-NUM.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "ESPERA" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-ESPERA-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-ESPERA-NUM
+           END-READ.
+
+           CLOSE SECUENCIAS.
+
+       MANTENER-SECUENCIA-ESPERA.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "ESPERA"         TO SEC-ID.
+           MOVE LAST-ESPERA-NUM  TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
 
        SALDO-INSUFICIENTE.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -547,6 +753,201 @@
            ELSE
                GO TO VENTA-ERR-ENTER.
 
+       CANCELACION-INICIO.
+           *> Solo se puede cancelar la ultima compra de entradas del
+           *> propio titular, y solo si fue un cargo (no tiene sentido
+           *> cancelar una cancelacion ya hecha).
+           IF LAST-USER-MOV-NUM = 0
+               GO TO NO-CANCELACION-DISP.
+
+           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
+           PERFORM READ-MOVIMIENTO THRU READ-MOVIMIENTO.
+
+           IF MOV-IMPORTE-ENT NOT < 0
+               GO TO NO-CANCELACION-DISP.
+
+           IF MOV-CONCEPTO = CANCEL-CONCEPTO
+               GO TO NO-CANCELACION-DISP.
+
+           MOVE 0 TO CANCEL-ESP-ENCONTRADO.
+
+           CLOSE F-ESPECTACULOS.
+           OPEN I-O F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+       CANCELACION-BUSCAR-ESP.
+           READ F-ESPECTACULOS NEXT RECORD AT END
+               GO TO CANCELACION-ESP-FIN.
+
+           IF ESP-DESCR = MOV-CONCEPTO
+               MOVE 1 TO CANCEL-ESP-ENCONTRADO
+               GO TO CANCELACION-ESP-FIN.
+
+           GO TO CANCELACION-BUSCAR-ESP.
+
+       CANCELACION-ESP-FIN.
+           IF CANCEL-ESP-ENCONTRADO = 0
+               GO TO NO-CANCELACION-DISP.
+
+           COMPUTE CANCEL-PRECIO-CENT = (ESP-PRECIO-ENT * 100)
+                                         + ESP-PRECIO-DEC.
+
+           *> Cada entrada se guarda como un movimiento independiente
+           *> por el precio de una unidad, asi que la ultima compra es
+           *> la racha de movimientos consecutivos de esta misma
+           *> tarjeta, con este mismo concepto y este mismo importe
+           *> unitario, terminada en el ultimo movimiento del usuario.
+           MOVE LAST-USER-MOV-NUM TO CANCEL-SCAN-NUM.
+           MOVE 0 TO CANCEL-CANTIDAD.
+
+       CANCELACION-CONTAR-TICKETS.
+           MOVE CANCEL-SCAN-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO TO CANCELACION-CONTAR-FIN.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO CANCELACION-CONTAR-FIN.
+           IF MOV-CONCEPTO NOT = ESP-DESCR
+               GO TO CANCELACION-CONTAR-FIN.
+           IF MOV-IMPORTE-ENT NOT < 0
+               GO TO CANCELACION-CONTAR-FIN.
+
+           COMPUTE CANCEL-IMPORTE-CENT-UNO =
+               (FUNCTION ABS(MOV-IMPORTE-ENT) * 100) + MOV-IMPORTE-DEC.
+           IF CANCEL-IMPORTE-CENT-UNO NOT = CANCEL-PRECIO-CENT
+               GO TO CANCELACION-CONTAR-FIN.
+
+           ADD 1 TO CANCEL-CANTIDAD.
+
+           IF CANCEL-SCAN-NUM = 1
+               GO TO CANCELACION-CONTAR-FIN.
+
+           SUBTRACT 1 FROM CANCEL-SCAN-NUM.
+           GO TO CANCELACION-CONTAR-TICKETS.
+
+       CANCELACION-CONTAR-FIN.
+           IF CANCEL-CANTIDAD = 0
+               GO TO NO-CANCELACION-DISP.
+
+           COMPUTE CANCEL-IMPORTE-CENT =
+               CANCEL-CANTIDAD * CANCEL-PRECIO-CENT.
+           COMPUTE CANCEL-IMPORTE-ENT = (CANCEL-IMPORTE-CENT / 100).
+           MOVE FUNCTION MOD(CANCEL-IMPORTE-CENT, 100)
+               TO CANCEL-IMPORTE-DEC.
+
+       CANCELACION-CONFIRMA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Cancelacion de la ultima compra" AT LINE 6 COL 24.
+           DISPLAY "Entradas del espectaculo:" AT LINE 8 COL 15.
+           DISPLAY ESP-DESCR AT LINE 9 COL 15.
+           DISPLAY "Numero de entradas:" AT LINE 11 COL 15.
+           DISPLAY CANCEL-CANTIDAD AT LINE 11 COL 36.
+           DISPLAY "Importe a reembolsar:" AT LINE 13 COL 15.
+           DISPLAY CANCEL-IMPORTE-ENT AT LINE 13 COL 38.
+           DISPLAY "." AT LINE 13 COL 44.
+           DISPLAY CANCEL-IMPORTE-DEC AT LINE 13 COL 45.
+           DISPLAY "EUR" AT LINE 13 COL 48.
+
+           DISPLAY "Enter - Confirmar cancelacion" AT LINE 24 COL 2.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 65.
+
+       CANCELACION-CONFIRMA-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-CANCELACION
+           ELSE
+               IF ESC-PRESSED THEN
+                   CLOSE F-MOVIMIENTOS
+                   CLOSE F-ESPECTACULOS
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO CANCELACION-CONFIRMA-ENTER
+               END-IF
+           END-IF.
+
+       GUARDAR-CANCELACION.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           ADD 1 TO LAST-MOV-NUM.
+
+           *> SALDO-USER-DEC va siempre sin signo, es SALDO-USER-ENT
+           *> el que lleva el signo del saldo (puede venir en
+           *> descubierto si hubo una retirada de cajero con limite).
+           IF SALDO-USER-ENT < 0
+               COMPUTE SALDO-USER-CENT =
+                   - ((FUNCTION ABS(SALDO-USER-ENT) * 100)
+                       + SALDO-USER-DEC)
+           ELSE
+               COMPUTE SALDO-USER-CENT = (SALDO-USER-ENT * 100)
+                                         + SALDO-USER-DEC
+           END-IF.
+
+           ADD CANCEL-IMPORTE-CENT TO SALDO-USER-CENT.
+
+           IF SALDO-USER-CENT < 0
+               COMPUTE SALDO-POST-ENT =
+                   - (FUNCTION ABS(SALDO-USER-CENT) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(SALDO-USER-CENT), 100)
+                   TO SALDO-POST-DEC
+           ELSE
+               COMPUTE SALDO-POST-ENT = (SALDO-USER-CENT / 100)
+               MOVE FUNCTION MOD(SALDO-USER-CENT, 100) TO SALDO-POST-DEC
+           END-IF.
+
+           MOVE LAST-MOV-NUM       TO MOV-NUM.
+           MOVE TNUM               TO MOV-TARJETA.
+           MOVE ANO                TO MOV-ANO.
+           MOVE MES                TO MOV-MES.
+           MOVE DIA                TO MOV-DIA.
+           MOVE HORAS               TO MOV-HOR.
+           MOVE MINUTOS            TO MOV-MIN.
+           MOVE SEGUNDOS           TO MOV-SEG.
+           MOVE CANCEL-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MOVE CANCEL-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+           MOVE CANCEL-CONCEPTO    TO MOV-CONCEPTO.
+           MOVE SALDO-POST-ENT     TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-POST-DEC     TO MOV-SALDOPOS-DEC.
+
+           INITIALIZE MOV-REFERENCIA.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           ADD CANCEL-CANTIDAD TO ESP-DISP.
+           REWRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE SALDO-POST-ENT TO SALDO-USER-ENT.
+           MOVE SALDO-POST-DEC TO SALDO-USER-DEC.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-ESPECTACULOS.
+
+       PANTALLA-CANCELACION-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Cancelacion de la ultima compra" AT LINE 6 COL 24.
+           DISPLAY "Se ha tramitado la cancelacion" AT LINE 9 COL 25.
+           DISPLAY "El saldo resultante es de" AT LINE 12 COL 21.
+           DISPLAY SALDOPOSTERIOR.
+           DISPLAY "." AT LINE 12 COL 57.
+           DISPLAY SALDO-POST-DEC AT LINE 12 COL 58.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO RECOGER-ENTER.
+
+       NO-CANCELACION-DISP.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Cancelacion de la ultima compra" AT LINE 6 COL 24.
+           DISPLAY "Lamentamos comunicarle que"
+               AT LINE 8 COL 27
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "no hay ninguna compra de entradas"
+               AT LINE 9 COL 23
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "que se pueda cancelar"
+               AT LINE 10 COL 29
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO VENTA-ERR-ENTER.
+
        FLECHA-ABAJO.
            MOVE REGISTROS-EN-PANTALLA(ESP-EN-PANTALLA) TO ESP-NUM.
            READ F-ESPECTACULOS INVALID KEY GO WAIT-ORDER.
