@@ -14,6 +14,30 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL EFECTIVO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EFE-DENOM
+           FILE STATUS IS FSEF.
+
+           SELECT OPTIONAL RECIBOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REC-NUM
+           FILE STATUS IS FSR.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,10 +58,63 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD EFECTIVO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "efectivo.ubd".
+       01 EFECTIVO-REG.
+           02 EFE-DENOM              PIC  9(3).
+           02 EFE-CANTIDAD           PIC  9(7).
+
+       FD RECIBOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "recibos.ubd".
+       01 RECIBO-REG.
+           02 REC-NUM               PIC  9(35).
+           02 REC-TARJETA           PIC  9(16).
+           02 REC-ANO               PIC   9(4).
+           02 REC-MES               PIC   9(2).
+           02 REC-DIA               PIC   9(2).
+           02 REC-HOR               PIC   9(2).
+           02 REC-MIN               PIC   9(2).
+           02 REC-SEG               PIC   9(2).
+           02 REC-CONCEPTO          PIC  X(35).
+           02 REC-IMPORTE-ENT       PIC S9(7).
+           02 REC-IMPORTE-DEC       PIC  9(2).
+           02 REC-SALDO-ENT         PIC S9(9).
+           02 REC-SALDO-DEC         PIC  9(2).
 
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FSSEC                     PIC   X(2).
+       77 FSR                       PIC   X(2).
+       77 LAST-REC-NUM               PIC  9(35).
+       77 FSEF                      PIC   X(2).
+       77 CTA-EXISTE-SW              PIC  X(1).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -72,9 +149,12 @@
        77 LAST-MOV-NUM             PIC   9(35).
        *> VARIABLE PARA TENER EL TOTAL INGRESADO
        77 EUR-IMPOR-USER          PIC   9(7).
+       77 EUR5-USUARIO            PIC    9(3).
        77 EUR10-USUARIO           PIC    9(3).
        77 EUR20-USUARIO           PIC    9(3).
        77 EUR50-USUARIO           PIC    9(3).
+       77 EUR100-USUARIO          PIC    9(3).
+       77 EUR200-USUARIO          PIC    9(3).
        77 SALDO-USUARIO-ENT        PIC   S9(9).
        77 SALDO-USUARIO-DEC        PIC    9(2).
        77 CENT-SALDO-USER          PIC  S9(11).
@@ -96,12 +176,18 @@
 
        01 ENTRADA-USUARIO.
            *> CAMPOS ENTRADA PARA LOS DISTINTOS BILLETES
+           05 BILL5 BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 49 PIC 9(3) USING EUR5-USUARIO.
            05 BILL10 BLANK ZERO AUTO UNDERLINE
-               LINE 13 COL 49 PIC 9(3) USING EUR10-USUARIO.
+               LINE 15 COL 49 PIC 9(3) USING EUR10-USUARIO.
            05 BILL20 BLANK ZERO AUTO UNDERLINE
-               LINE 15 COL 49 PIC 9(3) USING EUR20-USUARIO.
-           05 BILL50 BLANK ZERO UNDERLINE
-               LINE 17 COL 49 PIC 9(3) USING EUR50-USUARIO.
+               LINE 17 COL 49 PIC 9(3) USING EUR20-USUARIO.
+           05 BILL50 BLANK ZERO AUTO UNDERLINE
+               LINE 19 COL 49 PIC 9(3) USING EUR50-USUARIO.
+           05 BILL100 BLANK ZERO AUTO UNDERLINE
+               LINE 21 COL 49 PIC 9(3) USING EUR100-USUARIO.
+           05 BILL200 BLANK ZERO UNDERLINE
+               LINE 23 COL 49 PIC 9(3) USING EUR200-USUARIO.
 
        01 SALDO-DISPLAY.
            05 FILLER SIGN IS LEADING SEPARATE
@@ -149,78 +235,73 @@
 
 
        CONSULTA-ULTIMO-MOVIMIENTO SECTION.
-
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00
+           *> El numero del ultimo movimiento se lee directamente de
+           *> SECUENCIAS por clave, en vez de recorrer todo
+           *> movimientos.ubd buscando el mayor MOV-NUM.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
               GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-MOV-NUM.
-
-       LEER-ULTIMO-MOV-READ.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO LAST-MOV-FOUND.
-
-           IF MOV-NUM > LAST-MOV-NUM
-               MOVE MOV-NUM TO LAST-MOV-NUM.
-
-           GO TO LEER-ULTIMO-MOV-READ.
-
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           CLOSE SECUENCIAS.
 
 
 
 
        CONSULTA-SALDO-USUARIO SECTION.
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
+           *> El saldo vigente se lee directamente de CUENTAS por
+           *> clave, en vez de recorrer todo movimientos.ubd buscando
+           *> el ultimo MOV-NUM de la tarjeta.
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
                GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO MOV-NUM.
-
-
-       LECTURA-MOV-USER.
-           READ F-MOVIMIENTOS NEXT RECORD
-              AT END GO LAST-USER-MOV-FOUND.
-
-              IF MOV-TARJETA = TNUM
-                  IF LAST-USER-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-USER-MOV-NUM.
-              GO LECTURA-MOV-USER.
-
-       LAST-USER-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
-
-           IF LAST-USER-MOV-NUM = 0 THEN
-               MOVE 0 TO SALDO-USUARIO-ENT
-               MOVE 0 TO SALDO-USUARIO-DEC
-               MOVE 0 TO CENT-SALDO-USER
-               GO TO PANTALLA-INGRESO
+           *> El ingreso de efectivo opera siempre sobre la cuenta
+           *> corriente de la tarjeta
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-USER.
+
+           MOVE CTA-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-USUARIO-DEC.
+
+           *> SALDO-USUARIO-DEC va siempre sin signo, es
+           *> SALDO-USUARIO-ENT el que lleva el signo del saldo
+           *> (una cuenta con descubierto puede llegar negativa)
+           IF SALDO-USUARIO-ENT < 0
+               COMPUTE CENT-SALDO-USER =
+                   - ((FUNCTION ABS(SALDO-USUARIO-ENT) * 100)
+                       + SALDO-USUARIO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
+                                         + SALDO-USUARIO-DEC
            END-IF.
 
-           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
+           CLOSE CUENTAS.
+           GO TO PANTALLA-INGRESO.
 
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
-               GO TO PSYS-ERR.
-
-           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
-
-           MOVE MOV-SALDOPOS-ENT TO SALDO-USUARIO-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-USUARIO-DEC.
-           COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
-                                     + SALDO-USUARIO-DEC.
-
-           CLOSE F-MOVIMIENTOS.
+       NO-CUENTA-USER.
+           CLOSE CUENTAS.
+           MOVE 0 TO SALDO-USUARIO-ENT
+           MOVE 0 TO SALDO-USUARIO-DEC
+           MOVE 0 TO CENT-SALDO-USER.
 
 
 
 
        PANTALLA-INGRESO SECTION.
-           *>INICIALIZAR LAS VARIABLES 
+           *>INICIALIZAR LAS VARIABLES
+           INITIALIZE EUR5-USUARIO.
            INITIALIZE EUR10-USUARIO.
            INITIALIZE EUR20-USUARIO.
            INITIALIZE EUR50-USUARIO.
+           INITIALIZE EUR100-USUARIO.
+           INITIALIZE EUR200-USUARIO.
 
            *> ENTER ACEPTAR
            DISPLAY "Enter - Aceptar" AT LINE 24 COL 2.
@@ -232,12 +313,18 @@
 
            DISPLAY "Por favor,introduzca billetes"  AT LINE 11 COL 19.
            *>CAMBIADO EL FORMATO DE LA INTERFAZ: PEDIR BILLETES
-           DISPLAY "Cantidad billetes de 10 EUR:     "  
+           DISPLAY "Cantidad billetes de 5 EUR:      "
                AT LINE 13 COL 19.
-           DISPLAY "Cantidad billetes de 20 EUR:     "  
+           DISPLAY "Cantidad billetes de 10 EUR:     "
                AT LINE 15 COL 19.
-           DISPLAY "Cantidad billetes de 50 EUR:     "  
+           DISPLAY "Cantidad billetes de 20 EUR:     "
                AT LINE 17 COL 19.
+           DISPLAY "Cantidad billetes de 50 EUR:     "
+               AT LINE 19 COL 19.
+           DISPLAY "Cantidad billetes de 100 EUR:    "
+               AT LINE 21 COL 19.
+           DISPLAY "Cantidad billetes de 200 EUR:    "
+               AT LINE 23 COL 19.
 
        CONF2.
            ACCEPT ENTRADA-USUARIO ON EXCEPTION
@@ -245,9 +332,12 @@
                    EXIT PROGRAM.
 
            *>CALCULAR EL TOTAL INTRODUCIDO CADA VEZ QUE PULSAMOS ENTER
-           COMPUTE EUR-IMPOR-USER =  (EUR10-USUARIO * 10)
+           COMPUTE EUR-IMPOR-USER =  (EUR5-USUARIO * 5)
+                                    + (EUR10-USUARIO * 10)
                                     + (EUR20-USUARIO * 20)
-                                    + (EUR50-USUARIO * 50).
+                                    + (EUR50-USUARIO * 50)
+                                    + (EUR100-USUARIO * 100)
+                                    + (EUR200-USUARIO * 200).
            COMPUTE CENT-IMPOR-USER = EUR-IMPOR-USER * 100.
            *> CENT-ACUMULADOR DELETE
            
@@ -260,9 +350,20 @@
 
            ADD CENT-IMPOR-USER TO CENT-SALDO-USER
                ON SIZE ERROR GO TO PSYS-ERR.
-           COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
-               TO SALDO-USUARIO-DEC.
+
+           *> Un ingreso puede dejar la cuenta todavia en descubierto
+           *> (saldo negativo), asi que se reconstruye ENT/DEC
+           *> respetando el signo en ENT y DEC siempre sin signo.
+           IF CENT-SALDO-USER < 0
+               COMPUTE SALDO-USUARIO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-USER), 100)
+                   TO SALDO-USUARIO-DEC
+           ELSE
+               COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
+                   TO SALDO-USUARIO-DEC
+           END-IF.
 
 
        ESCRITURA.
@@ -286,21 +387,174 @@
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
 
+           INITIALIZE MOV-REFERENCIA.
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
+       MANTENER-CUENTA.
+           *> Se actualiza el saldo ya calculado en CUENTAS para que
+           *> el resto de pantallas no tengan que recalcularlo
+           *> recorriendo movimientos.ubd
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM              TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+
+           MOVE SALDO-USUARIO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-USUARIO-DEC TO CTA-SALDO-DEC.
+           MOVE LAST-MOV-NUM      TO CTA-ULTIMO-MOV.
+
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           CLOSE CUENTAS.
+
+       MANTENER-SECUENCIA.
+           *> Se guarda el nuevo ultimo MOV-NUM usado para que la
+           *> siguiente operacion no tenga que recalcularlo recorriendo
+           *> movimientos.ubd
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
 
            *> DELETED: GO TO PANTALLA-INGRESO.
            *> PROBLEMA CON ENTER Y ACUMULADOR
 
+       MANTENER-EFECTIVO.
+           *> Se suman al inventario de billetes del cajero los
+           *> billetes que acaba de introducir el usuario.
+           OPEN I-O EFECTIVO.
+           IF FSEF <> 00
+               GO TO PSYS-ERR.
 
-
+           MOVE 5 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           ADD EUR5-USUARIO TO EFE-CANTIDAD.
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 10 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           ADD EUR10-USUARIO TO EFE-CANTIDAD.
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 20 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           ADD EUR20-USUARIO TO EFE-CANTIDAD.
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 50 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           ADD EUR50-USUARIO TO EFE-CANTIDAD.
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 100 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           ADD EUR100-USUARIO TO EFE-CANTIDAD.
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 200 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           ADD EUR200-USUARIO TO EFE-CANTIDAD.
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           CLOSE EFECTIVO.
+           GO TO PANT.
+
+
+
+
+       IMPRIMIR-RECIBO SECTION.
+           *> El movimiento recien escrito ya tiene todos los datos
+           *> del recibo en sus campos MOV-*, asi que no hace falta
+           *> recalcular nada
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+           MOVE "RECIBO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-REC-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-REC-NUM
+           END-READ.
+           ADD 1 TO LAST-REC-NUM.
+           MOVE LAST-REC-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O RECIBOS.
+           IF FSR <> 00
+               GO TO PSYS-ERR.
+           MOVE LAST-REC-NUM     TO REC-NUM.
+           MOVE MOV-TARJETA      TO REC-TARJETA.
+           MOVE MOV-ANO          TO REC-ANO.
+           MOVE MOV-MES          TO REC-MES.
+           MOVE MOV-DIA          TO REC-DIA.
+           MOVE MOV-HOR          TO REC-HOR.
+           MOVE MOV-MIN          TO REC-MIN.
+           MOVE MOV-SEG          TO REC-SEG.
+           MOVE MOV-CONCEPTO     TO REC-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT  TO REC-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC  TO REC-IMPORTE-DEC.
+           MOVE MOV-SALDOPOS-ENT TO REC-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO REC-SALDO-DEC.
+           WRITE RECIBO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE RECIBOS.
 
        PANT SECTION.
            *> CALCULAR EL TOTAL ACUMULADO INGRESADO POR EL USUARIO
            *> EN EUROS
            COMPUTE EUR-IMPOR-USER = (CENT-IMPOR-USER / 100).
 
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ingresar efectivo" AT LINE 8 COL 30.
            DISPLAY "Se han recibido correctamente:" AT LINE 10 COL 19.
@@ -311,6 +565,7 @@
            DISPLAY "El saldo resultante es de:" AT LINE 11 COL 19.
 
            DISPLAY SALDO-DISPLAY-FINAL.
+           DISPLAY "Recibo impreso" AT LINE 13 COL 19.
 
 
            DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
