@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME_SALDOS_BAJOS.
+       *> Programa batch que emite un informe de excepciones de saldo:
+       *> recorre cuentas.ubd y anota las cuentas en descubierto (saldo
+       *> negativo) y las que, sin estar en descubierto, tienen un
+       *> saldo por debajo del umbral de "saldo bajo". Se ejecuta de
+       *> forma independiente (no se llama desde el menu del cajero).
+       *> No modifica ningun dato: se puede ejecutar tantas veces como
+       *> se quiera, y cada ejecucion sobreescribe el informe anterior.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_saldos_bajos.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       WORKING-STORAGE SECTION.
+       77 FSC                      PIC  X(2).
+       77 FSINF                    PIC  X(2).
+       77 FSP                      PIC  X(2).
+
+       *> Umbral de "saldo bajo" (cuenta sin estar en descubierto, pero
+       *> con poco saldo), en centimos, para no usar decimales
+       77 CENT-SALDO-BAJO          PIC 9(7) VALUE 0000500.
+
+       77 CENT-SALDO-CTA           PIC S9(9).
+       77 CENT-LIMITE-CTA          PIC S9(9).
+
+       77 TIPO-CTA-EDIT            PIC X(9).
+
+       77 SALDO-CTA-ENT-EDIT       PIC -ZZZZZZZ9.
+       77 SALDO-CTA-DEC-EDIT       PIC  99.
+
+       77 CNT-ENCONTRADAS          PIC  9(7) VALUE 0.
+       77 CNT-DESCUBIERTO          PIC  9(7) VALUE 0.
+       77 CNT-SALDO-BAJO           PIC  9(7) VALUE 0.
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+       LEER-PARAMETROS-UMBRAL.
+           *>LEE DE PARAMETROS EL UMBRAL DE SALDO BAJO; SI NO ESTA
+           *> DEFINIDO TODAVIA SE USA EL VALOR HABITUAL DEL SISTEMA
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO FIN.
+
+           MOVE "SALDOBAJO" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 0000500 TO CENT-SALDO-BAJO
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-SALDO-BAJO
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       INFORME-OPEN.
+           *> El informe es una foto del momento de la ejecucion: cada
+           *> ejecucion sobreescribe la anterior, no se va acumulando
+           OPEN OUTPUT INFORME.
+           IF FSINF <> 00
+               GO TO FIN.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "=== INFORME DE SALDOS BAJOS - " DELIMITED BY SIZE
+                  DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  ANO DELIMITED BY SIZE " ===" DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           MOVE SPACES TO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+       CUENTAS-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+       LEER-CUENTAS.
+           READ CUENTAS NEXT RECORD AT END GO TO FIN.
+
+           ADD 1 TO CNT-ENCONTRADAS.
+
+           *> Se pasa el saldo a centimos con signo, igual que el
+           *> resto de calculos de saldo de este sistema
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-CTA =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-CTA = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
+
+           IF CENT-SALDO-CTA < 0
+               PERFORM EMITIR-DESCUBIERTO THRU EMITIR-DESCUBIERTO
+               GO TO LEER-CUENTAS.
+
+           IF CENT-SALDO-CTA < CENT-SALDO-BAJO
+               PERFORM EMITIR-SALDO-BAJO THRU EMITIR-SALDO-BAJO
+               GO TO LEER-CUENTAS.
+
+           GO TO LEER-CUENTAS.
+
+       EMITIR-DESCUBIERTO.
+           ADD 1 TO CNT-DESCUBIERTO.
+
+           *> Solo las cuentas corrientes tienen limite de descubierto
+           *> concedido (ver BANK1/BANK4); las de ahorro no deberian
+           *> quedar nunca en negativo, pero si ocurriera se informa
+           *> igual, sin limite que comparar
+           IF CTA-CORRIENTE
+               COMPUTE CENT-LIMITE-CTA = CTA-LIMITE-DESCUBIERTO * 100
+           ELSE
+               MOVE 0 TO CENT-LIMITE-CTA
+           END-IF.
+
+           PERFORM FORMATEAR-SALDO THRU FORMATEAR-SALDO.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "DESCUBIERTO  Tarjeta " DELIMITED BY SIZE
+                  CTA-TARJETA DELIMITED BY SIZE "  (" DELIMITED BY SIZE
+                  TIPO-CTA-EDIT DELIMITED BY SIZE ")  Saldo: "
+                      DELIMITED BY SIZE
+                  SALDO-CTA-ENT-EDIT DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                  SALDO-CTA-DEC-EDIT DELIMITED BY SIZE " EUR"
+                      DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           IF CTA-CORRIENTE
+               IF (- CENT-SALDO-CTA) > CENT-LIMITE-CTA
+                   MOVE SPACES TO LINEA-INFORME
+                   STRING "             ** SUPERA EL LIMITE DE "
+                       DELIMITED BY SIZE
+                       "DESCUBIERTO CONCEDIDO **" DELIMITED BY SIZE
+                     INTO LINEA-INFORME
+                   WRITE LINEA-INFORME
+               END-IF
+           END-IF.
+
+       EMITIR-DESCUBIERTO-FIN.
+           EXIT.
+
+       EMITIR-SALDO-BAJO.
+           ADD 1 TO CNT-SALDO-BAJO.
+
+           PERFORM FORMATEAR-SALDO THRU FORMATEAR-SALDO.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "SALDO BAJO   Tarjeta " DELIMITED BY SIZE
+                  CTA-TARJETA DELIMITED BY SIZE "  (" DELIMITED BY SIZE
+                  TIPO-CTA-EDIT DELIMITED BY SIZE ")  Saldo: "
+                      DELIMITED BY SIZE
+                  SALDO-CTA-ENT-EDIT DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                  SALDO-CTA-DEC-EDIT DELIMITED BY SIZE " EUR"
+                      DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+       FORMATEAR-SALDO.
+           IF CTA-CORRIENTE
+               MOVE "CORRIENTE" TO TIPO-CTA-EDIT
+           ELSE
+               MOVE "AHORRO   " TO TIPO-CTA-EDIT
+           END-IF.
+
+           IF CENT-SALDO-CTA < 0
+               COMPUTE SALDO-CTA-ENT-EDIT =
+                   - (FUNCTION ABS(CENT-SALDO-CTA) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-CTA), 100)
+                   TO SALDO-CTA-DEC-EDIT
+           ELSE
+               COMPUTE SALDO-CTA-ENT-EDIT = (CENT-SALDO-CTA / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-CTA, 100)
+                   TO SALDO-CTA-DEC-EDIT
+           END-IF.
+
+       FIN.
+           CLOSE CUENTAS.
+
+           IF FSINF = 00
+               MOVE SPACES TO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-ENCONTRADAS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas revisadas: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-DESCUBIERTO TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas en descubierto: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-SALDO-BAJO TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas con saldo bajo: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               CLOSE INFORME
+           END-IF.
+
+           STOP RUN.
