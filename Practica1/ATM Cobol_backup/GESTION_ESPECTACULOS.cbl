@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTION_ESPECTACULOS.
+       *> Pantalla de mantenimiento de espectaculos para el personal de
+       *> la sucursal: permite dar de alta un espectaculo nuevo o
+       *> modificar uno existente (fecha, entradas disponibles y
+       *> precio) sin tener que recompilar un programa cada vez, como
+       *> se hacia antes con valores fijados en el codigo.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ESPECTACULOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESP-NUM
+           FILE STATUS IS FSE.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ESPECTACULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espectaculos.ubd".
+       01 ESPECTACULO-REG.
+           02 ESP-NUM               PIC   9(4).
+           02 ESP-ANO               PIC   9(4).
+           02 ESP-MES               PIC   9(2).
+           02 ESP-DIA               PIC   9(2).
+           02 ESP-HOR               PIC   9(2).
+           02 ESP-MIN               PIC   9(2).
+           02 ESP-DESCR             PIC  X(40).
+           02 ESP-DISP              PIC   9(7).
+           02 ESP-PRECIO-ENT        PIC   9(4).
+           02 ESP-PRECIO-DEC        PIC   9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSE                       PIC   X(2).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED         VALUE    0.
+           88 ESC-PRESSED           VALUE 2005.
+       77 PRESSED-KEY   BLANK WHEN ZERO            PIC   9(4).
+
+       77 ESP-EXISTE                PIC   9(1).
+       77 SAVE-ESP-NUM               PIC   9(4).
+
+       LINKAGE SECTION.
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ACCEPT-COD-ESPECT.
+           05 FILLER LINE 8 COL 20 VALUE
+               "Codigo de espectaculo:".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 8 COL 44 PIC 9(4) USING ESP-NUM.
+
+       01 ACCEPT-DATOS-ESPECT.
+           05 FILLER LINE 11 COL 15 VALUE "Descripcion:".
+           05 FILLER UNDERLINE AUTO
+               LINE 11 COL 28 PIC X(40) USING ESP-DESCR.
+           05 FILLER LINE 13 COL 15 VALUE "Fecha (dd mm aaaa hh mm):".
+           05 FILLER BLANK WHEN ZERO UNDERLINE
+               LINE 13 COL 41 PIC 99 USING ESP-DIA.
+           05 FILLER BLANK WHEN ZERO UNDERLINE
+               LINE 13 COL 44 PIC 99 USING ESP-MES.
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 13 COL 47 PIC 9(4) USING ESP-ANO.
+           05 FILLER BLANK WHEN ZERO UNDERLINE
+               LINE 13 COL 52 PIC 99 USING ESP-HOR.
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 13 COL 55 PIC 99 USING ESP-MIN.
+           05 FILLER LINE 15 COL 15 VALUE "Entradas disponibles:".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 15 COL 38 PIC 9(7) USING ESP-DISP.
+           05 FILLER LINE 17 COL 15 VALUE "Precio por entrada:".
+           05 FILLER BLANK WHEN ZERO UNDERLINE
+               LINE 17 COL 36 PIC 9(4) USING ESP-PRECIO-ENT.
+           05 FILLER LINE 17 COL 40 VALUE ".".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 17 COL 41 PIC 99 USING ESP-PRECIO-DEC.
+
+       01 FORM-ERR.
+           05 FILLER LINE 23 COL 14 BACKGROUND-COLOR RED VALUE
+               "Por favor, rellene los campos con valores correctos".
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREE EL FICHERO POR SI NO EXISTE
+           OPEN I-O F-ESPECTACULOS CLOSE F-ESPECTACULOS.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           OPEN I-O F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO FIN.
+
+       PANTALLA-COD.
+           INITIALIZE ESPECTACULO-REG.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Introduzca el codigo del espectaculo a dar de"
+               AT LINE 6 COL 17.
+           DISPLAY "alta o modificar" AT LINE 7 COL 32.
+
+           DISPLAY "Enter - Continuar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+       ACEPTAR-COD.
+           ACCEPT ACCEPT-COD-ESPECT ON EXCEPTION
+              IF ESC-PRESSED THEN
+                  GO TO SALIR
+              END-IF
+           END-ACCEPT.
+
+       BUSCAR-ESPECT.
+           MOVE ESP-NUM TO SAVE-ESP-NUM.
+
+           MOVE 1 TO ESP-EXISTE.
+           READ F-ESPECTACULOS INVALID KEY
+               MOVE 0 TO ESP-EXISTE.
+
+           IF ESP-EXISTE = 0
+               INITIALIZE ESPECTACULO-REG
+               MOVE SAVE-ESP-NUM TO ESP-NUM
+           END-IF.
+
+       PANTALLA-DATOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           IF ESP-EXISTE = 1
+               DISPLAY "Modificacion de espectaculo existente"
+                   AT LINE 6 COL 21
+           ELSE
+               DISPLAY "Alta de espectaculo nuevo"
+                   AT LINE 6 COL 27
+           END-IF.
+
+           DISPLAY "Codigo: " AT LINE 7 COL 15.
+           DISPLAY ESP-NUM AT LINE 7 COL 23.
+
+           DISPLAY "Enter - Guardar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 65.
+
+       ACEPTAR-DATOS.
+           ACCEPT ACCEPT-DATOS-ESPECT ON EXCEPTION
+              IF ESC-PRESSED THEN
+                  GO TO PANTALLA-COD
+              END-IF
+           END-ACCEPT.
+
+           IF ESP-DESCR = SPACES
+               DISPLAY FORM-ERR
+               GO TO ACEPTAR-DATOS.
+
+           *> MOV-CONCEPTO (movimientos.ubd) solo tiene 35 caracteres,
+           *> asi que una descripcion mas larga no se podria casar mas
+           *> tarde con el espectaculo al cancelar entradas o hacer el
+           *> informe de ventas
+           IF ESP-DESCR(36:5) NOT = SPACES
+               DISPLAY FORM-ERR
+               GO TO ACEPTAR-DATOS.
+
+           IF ESP-PRECIO-DEC > 99
+               DISPLAY FORM-ERR
+               GO TO ACEPTAR-DATOS.
+
+       CONFIRMAR-DATOS.
+       *> 24 80
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-ESPECT
+           ELSE
+               IF ESC-PRESSED THEN
+                   GO TO PANTALLA-COD
+               ELSE
+                   GO TO CONFIRMAR-DATOS
+               END-IF
+           END-IF.
+
+       GUARDAR-ESPECT.
+           IF ESP-EXISTE = 1
+               REWRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR
+           ELSE
+               WRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR
+           END-IF.
+
+           GO TO PANTALLA-COD.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno"
+               AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde"
+               AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               GO TO SALIR
+           ELSE
+               GO TO PSYS-ERR-ENTER.
+
+       SALIR.
+           CLOSE F-ESPECTACULOS.
+
+       FIN.
+           STOP RUN.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Mantenimiento de espectaculos - UnizarBank"
+               AT LINE 2 COL 19
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
