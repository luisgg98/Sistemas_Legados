@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR_MOVIMIENTOS.
+       *> Programa batch para volcar movimientos.ubd a un fichero
+       *> plano que el sistema de conciliacion externo pueda leer.
+       *> Se ejecuta de forma independiente (no se llama desde el
+       *> menu del cajero).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL EXTRACTO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSEX.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD EXTRACTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos_extracto.txt".
+       01 LINEA-EXTRACTO               PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                         PIC  X(2).
+       77 FSEX                        PIC  X(2).
+
+       77 MOV-IMPORTE-ENT-R           PIC  S9(7).
+       77 MOV-SALDOPOS-ENT-R          PIC  S9(9).
+       77 TOTAL-MOVIMIENTOS           PIC  9(7) VALUE 0.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO-SIS              PIC   9(4).
+               10 MES-SIS              PIC   9(2).
+               10 DIA-SIS              PIC   9(2).
+           05 HORA.
+               10 HORAS-SIS            PIC   9(2).
+               10 MINUTOS-SIS          PIC   9(2).
+               10 SEGUNDOS-SIS         PIC   9(2).
+               10 MILISEGUNDOS-SIS     PIC   9(2).
+           05 DIF-GMT                  PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN.
+
+           *> El extracto se regenera entero en cada ejecucion: es
+           *> una foto completa de movimientos.ubd, no un acumulado.
+           OPEN OUTPUT EXTRACTO.
+           IF FSEX <> 00
+               GO TO FIN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE SPACES TO LINEA-EXTRACTO.
+           STRING "EXTRACTO DE MOVIMIENTOS - UnizarBank" DELIMITED
+               BY SIZE " - Generado " DELIMITED BY SIZE
+               DIA-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MES-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               ANO-SIS DELIMITED BY SIZE " " DELIMITED BY SIZE
+               HORAS-SIS DELIMITED BY SIZE ":" DELIMITED BY SIZE
+               MINUTOS-SIS DELIMITED BY SIZE
+               INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           MOVE SPACES TO LINEA-EXTRACTO.
+           STRING "NUM_MOV|TARJETA|FECHA|HORA|CONCEPTO|IMPORTE|"
+               DELIMITED BY SIZE "SALDO_POSTERIOR" DELIMITED BY SIZE
+               INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+       VOLCAR-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN.
+
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           MOVE MOV-SALDOPOS-ENT TO MOV-SALDOPOS-ENT-R.
+
+           MOVE SPACES TO LINEA-EXTRACTO.
+           STRING MOV-NUM DELIMITED BY SIZE "|" DELIMITED BY SIZE
+               MOV-TARJETA DELIMITED BY SIZE "|" DELIMITED BY SIZE
+               MOV-DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MOV-MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MOV-ANO DELIMITED BY SIZE "|" DELIMITED BY SIZE
+               MOV-HOR DELIMITED BY SIZE ":" DELIMITED BY SIZE
+               MOV-MIN DELIMITED BY SIZE ":" DELIMITED BY SIZE
+               MOV-SEG DELIMITED BY SIZE "|" DELIMITED BY SIZE
+               MOV-CONCEPTO DELIMITED BY SIZE "|" DELIMITED BY SIZE
+               MOV-IMPORTE-ENT-R DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+               MOV-IMPORTE-DEC DELIMITED BY SIZE "|" DELIMITED BY SIZE
+               MOV-SALDOPOS-ENT-R DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+               MOV-SALDOPOS-DEC DELIMITED BY SIZE
+               INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           ADD 1 TO TOTAL-MOVIMIENTOS.
+
+           GO TO VOLCAR-MOVIMIENTOS.
+
+       FIN.
+           IF FSEX = 00
+               MOVE SPACES TO LINEA-EXTRACTO
+               STRING "TOTAL MOVIMIENTOS EXPORTADOS: " DELIMITED
+                   BY SIZE TOTAL-MOVIMIENTOS DELIMITED BY SIZE
+                   INTO LINEA-EXTRACTO
+               WRITE LINEA-EXTRACTO
+           END-IF.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE EXTRACTO.
+
+           STOP RUN.
