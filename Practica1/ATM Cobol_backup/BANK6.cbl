@@ -20,6 +20,48 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL FAVORITOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FAV-CLAVE
+           FILE STATUS IS FSF.
+
+           SELECT OPTIONAL RECIBOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REC-NUM
+           FILE STATUS IS FSR.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+           SELECT OPTIONAL TRANSFEXT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TEXT-NUM
+           FILE STATUS IS FSTX.
+
+           SELECT OPTIONAL NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-NUM
+           FILE STATUS IS FSN.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +71,11 @@
        01 TAJETAREG.
            02 TNUM-E      PIC 9(16).
            02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "movimientos.ubd".
@@ -46,6 +93,100 @@
            02 MOV-CONCEPTO         PIC  X(35).
            02 MOV-SALDOPOS-ENT     PIC  S9(9).
            02 MOV-SALDOPOS-DEC     PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD FAVORITOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "favoritos.ubd".
+       01 FAVORITO-REG.
+           02 FAV-CLAVE.
+               03 FAV-TARJETA       PIC 9(16).
+               03 FAV-NUM           PIC  9(2).
+           02 FAV-CUENTA            PIC 9(16).
+           02 FAV-NOMBRE            PIC X(30).
+
+       FD RECIBOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "recibos.ubd".
+       01 RECIBO-REG.
+           02 REC-NUM               PIC  9(35).
+           02 REC-TARJETA           PIC  9(16).
+           02 REC-ANO               PIC   9(4).
+           02 REC-MES               PIC   9(2).
+           02 REC-DIA               PIC   9(2).
+           02 REC-HOR               PIC   9(2).
+           02 REC-MIN               PIC   9(2).
+           02 REC-SEG               PIC   9(2).
+           02 REC-CONCEPTO          PIC  X(35).
+           02 REC-IMPORTE-ENT       PIC S9(7).
+           02 REC-IMPORTE-DEC       PIC  9(2).
+           02 REC-SALDO-ENT         PIC S9(9).
+           02 REC-SALDO-DEC         PIC  9(2).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       FD TRANSFEXT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transfext.ubd".
+       01 TRANSFEXT-REG.
+           02 TEXT-NUM              PIC  9(35).
+           02 TEXT-TARJETA-ORD      PIC  9(16).
+           02 TEXT-IBAN-DST         PIC  X(24).
+           02 TEXT-NOMBRE-DST       PIC  X(30).
+           02 TEXT-ANO              PIC   9(4).
+           02 TEXT-MES              PIC   9(2).
+           02 TEXT-DIA              PIC   9(2).
+           02 TEXT-IMPORTE-ENT      PIC  S9(7).
+           02 TEXT-IMPORTE-DEC      PIC   9(2).
+           02 TEXT-REFERENCIA       PIC  X(30).
+           02 TEXT-ESTADO           PIC   9(1).
+               88 TEXT-PENDIENTE    VALUE 1.
+               88 TEXT-ENVIADA      VALUE 2.
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIFICACION-REG.
+           02 NOTIF-NUM             PIC  9(35).
+           02 NOTIF-TARJETA         PIC  9(16).
+           02 NOTIF-ANO             PIC   9(4).
+           02 NOTIF-MES             PIC   9(2).
+           02 NOTIF-DIA             PIC   9(2).
+           02 NOTIF-HOR             PIC   9(2).
+           02 NOTIF-MIN             PIC   9(2).
+           02 NOTIF-SEG             PIC   9(2).
+           02 NOTIF-CONCEPTO        PIC  X(35).
+           02 NOTIF-IMPORTE-ENT     PIC S9(7).
+           02 NOTIF-IMPORTE-DEC     PIC   9(2).
+           02 NOTIF-ESTADO          PIC   9(1).
+               88 NOTIF-PENDIENTE   VALUE 1.
+               88 NOTIF-ENVIADA     VALUE 2.
 
 
        WORKING-STORAGE SECTION.
@@ -53,6 +194,52 @@
        01 CHECKERR                    PIC   X(24).
        77 FST                      PIC   X(2).
        77 FSM                      PIC   X(2).
+       77 FSC                      PIC   X(2).
+       77 FSSEC                    PIC   X(2).
+       77 FSF                      PIC   X(2).
+       77 FSR                      PIC   X(2).
+       77 FSP                      PIC   X(2).
+       77 FSTX                     PIC   X(2).
+       77 FSN                      PIC   X(2).
+       77 LAST-REC-NUM             PIC  9(35).
+       77 CTA-EXISTE-SW            PIC  X(1).
+       77 LAST-TEXT-NUM            PIC  9(35).
+       77 LAST-NOTIF-NUM           PIC  9(35).
+
+       *> TRANSFERENCIA A OTRA ENTIDAD POR IBAN: NO SE
+       *> COMPRUEBA CONTRA TARJETAS, SE ENCOLA EN TRANSFEXT PARA LA
+       *> INTERFAZ DE COMPENSACION INTERBANCARIA
+       77 CUENTA-IBAN-DESTINO      PIC  X(24).
+       77 IBAN-PAIS                PIC  X(2).
+       77 IBAN-DIGITOS             PIC  X(22).
+       77 MSJ-IBAN                 PIC  X(35)
+           VALUE "Transferencia a otra entidad".
+
+       *> LIMITE MAXIMO POR TRANSFERENCIA Y LIMITE DIARIO ACUMULADO,
+       *> LEIDOS DE PARAMETROS
+       77 CENT-LIMITE-TRF          PIC  9(9) VALUE 500000.
+       77 CENT-LIMITE-TRF-DIA      PIC  9(9) VALUE 1000000.
+       77 CENT-TRANSFERIDO-HOY     PIC  9(9) VALUE 0.
+       77 MOV-IMPORTE-ENT-R        PIC S9(7).
+
+       *> Copia del movimiento del ordenante para poder generar el
+       *> recibo despues de escribir tambien el movimiento del
+       *> receptor, que reutiliza los mismos campos MOV-*
+       01 RECIBO-MOV-ORD.
+           02 RMO-NUM               PIC  9(35).
+           02 RMO-TARJETA           PIC  9(16).
+           02 RMO-ANO               PIC   9(4).
+           02 RMO-MES               PIC   9(2).
+           02 RMO-DIA               PIC   9(2).
+           02 RMO-HOR               PIC   9(2).
+           02 RMO-MIN               PIC   9(2).
+           02 RMO-SEG               PIC   9(2).
+           02 RMO-IMPORTE-ENT       PIC S9(7).
+           02 RMO-IMPORTE-DEC       PIC  9(2).
+           02 RMO-CONCEPTO          PIC X(35).
+           02 RMO-SALDOPOS-ENT      PIC S9(9).
+           02 RMO-SALDOPOS-DEC      PIC  9(2).
+           02 RMO-REFERENCIA        PIC X(30).
 
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
@@ -84,6 +271,10 @@
            88 ESC-PRESSED        VALUE  2005.
            88 F1-PRESSED         VALUE  1001.
            88 F2-PRESSED         VALUE  1002.
+           88 F3-PRESSED         VALUE  1003.
+           88 F4-PRESSED         VALUE  1004.
+           88 F5-PRESSED         VALUE  1005.
+           88 F6-PRESSED         VALUE  1006.
 
        77 PRESSED-KEY              PIC   9(4).
 
@@ -95,6 +286,7 @@
        77 EURDEC-USUARIO           PIC   9(2).
        77 CUENTA-DESTINO           PIC  9(16).
        77 NOMBRE-DESTINO           PIC  X(35).
+       77 TITULAR-REAL-DST         PIC  X(30).
 
        77 CENT-SALDO-ORD-USER      PIC  S9(9).
        77 CENT-SALDO-DST-USER      PIC  S9(9).
@@ -105,6 +297,20 @@
 
        77 MSJ-PERIOD               PIC  X(35).
 
+       77 REFERENCIA-TRF           PIC  X(30).
+
+       *> SELECCION DE UN FAVORITO PARA RELLENAR LA CUENTA Y EL NOMBRE
+       *> DEL DESTINATARIO, IGUAL QUE BANK13 LOS LISTA Y MANTIENE
+       77 MAX-FAVORITOS            PIC  9(2) VALUE 5.
+       77 FILA-ACTUAL               PIC  9(2).
+       77 LINEA-FILA                PIC  9(2).
+       77 FILA-SELECCIONADA         PIC  9(2).
+
+       01 FILAS-FAVORITOS.
+           05 FILA-OCUPADA      OCCURS 5 TIMES PIC 9(1).
+           05 FILA-CUENTA       OCCURS 5 TIMES PIC 9(16).
+           05 FILA-NOMBRE       OCCURS 5 TIMES PIC X(30).
+
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
 
@@ -126,13 +332,69 @@
            05 FILLER BLANK ZERO UNDERLINE
                LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
 
+       01 CONFIRMAR-TITULAR-SCR.
+           05 FILLER LINE 09 COL 19
+               VALUE "Titular real de la cuenta destino:".
+           05 FILLER LINE 09 COL 55
+               PIC X(30) FROM TITULAR-REAL-DST.
+
        01 SALDO-DISPLAY.
            05 FILLER SIGN IS LEADING SEPARATE
-               LINE 10 COL 33 PIC -9(7) FROM MOV-SALDOPOS-ENT.
+               LINE 10 COL 33 PIC -9(7) FROM CTA-SALDO-ENT.
            05 FILLER LINE 10 COL 41 VALUE ",".
-           05 FILLER LINE 10 COL 42 PIC 99 FROM MOV-SALDOPOS-DEC.
+           05 FILLER LINE 10 COL 42 PIC 99 FROM CTA-SALDO-DEC.
            05 FILLER LINE 10 COL 45 VALUE "EUR".
 
+       01 FILA-VACIA-SCR.
+           05 FAV-NUM-DISPLAY LINE LINEA-FILA COL 19
+               PIC 9(1) FROM FILA-ACTUAL.
+           05 FILLER LINE LINEA-FILA COL 21
+               VALUE "- (libre)".
+
+       01 FILA-OCUPADA-SCR.
+           05 FAV-NUM-DISPLAY-2 LINE LINEA-FILA COL 19
+               PIC 9(1) FROM FILA-ACTUAL.
+           05 FILLER LINE LINEA-FILA COL 21 VALUE "-".
+           05 FAV-NOMBRE-DISPLAY LINE LINEA-FILA COL 23
+               PIC X(30) FROM FAV-NOMBRE.
+           05 FILLER LINE LINEA-FILA COL 54 VALUE "cta.".
+           05 FAV-CUENTA-DISPLAY LINE LINEA-FILA COL 59
+               PIC 9(16) FROM FAV-CUENTA.
+
+       01 FILA-SELECCION-FAV-SCR.
+           05 FILLER LINE 20 COL 19
+               VALUE "Indique el numero de favorito a usar:".
+           05 FILA-FAV-INPUT BLANK ZERO AUTO UNDERLINE
+               LINE 20 COL 59 PIC 9(1) USING FILA-SELECCIONADA.
+
+       01 DESTINO-FAV-SCR.
+           05 FILLER LINE 12 COL 19 VALUE "Cuenta destino:".
+           05 FILLER LINE 12 COL 54 PIC 9(16) FROM CUENTA-DESTINO.
+           05 FILLER LINE 14 COL 19 VALUE "Titular:".
+           05 FILLER LINE 14 COL 54 PIC X(30) FROM NOMBRE-DESTINO.
+
+       01 IMPORTE-FAV-SCR.
+           05 FILLER AUTO UNDERLINE
+               SIGN IS LEADING SEPARATE
+               LINE 16 COL 54 PIC S9(7) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 REFERENCIA-TRF-SCR.
+           05 FILLER AUTO UNDERLINE
+               LINE 15 COL 17 PIC X(30) USING REFERENCIA-TRF.
+
+       01 FILTRO-IBAN.
+           05 FILLER AUTO UNDERLINE
+               LINE 12 COL 54 PIC X(24) USING CUENTA-IBAN-DESTINO.
+           05 FILLER AUTO UNDERLINE
+               LINE 14 COL 54 PIC X(15) USING NOMBRE-DESTINO.
+           05 FILLER AUTO UNDERLINE
+               SIGN IS LEADING SEPARATE
+               LINE 16 COL 54 PIC S9(7) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
+
 
        PROCEDURE DIVISION USING TNUM.
        INICIO.
@@ -147,6 +409,10 @@
            INITIALIZE LAST-USER-DST-MOV-NUM.
            INITIALIZE MSJ-PERIOD.
 
+           PERFORM LEER-PARAMETROS-LIMITE-TRF
+               THRU LEER-PARAMETROS-LIMITE-TRF.
+           PERFORM CONSULTA-TRANSFERIDO-HOY THRU FIN-TRANSFERIDO-HOY.
+
        IMPRIMIR-CABECERA.
 
           DISPLAY BLANK-SCREEN.
@@ -178,22 +444,81 @@
            END-IF.
 
        LECTURA-MOVIMIENTOS.
-           *> Se obtiene el ultimo movimiento de la tarjeta/cuenta
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF MOV-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   *> Guardo el ultimo mov del usuario
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
-           IF LAST-MOV-NUM < MOV-NUM THEN
-               MOVE MOV-NUM TO LAST-MOV-NUM
+           *> El numero del ultimo movimiento se lee directamente de
+           *> SECUENCIAS por clave, en vez de recorrer todo
+           *> movimientos.ubd buscando el mayor MOV-NUM.
+           CLOSE F-MOVIMIENTOS.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00 THEN
+               GO TO PSYS-ERR
            END-IF.
-           GO TO LECTURA-MOVIMIENTOS.
-
-       ORDENACION-TRF.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           CLOSE SECUENCIAS.
+
+       LEER-PARAMETROS-LIMITE-TRF.
+           *> Limite maximo por transferencia y limite diario
+           *> acumulado; si no estan definidos todavia se usa el
+           *> valor habitual del sistema
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "LIMTRF" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 500000 TO CENT-LIMITE-TRF
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-TRF
+           END-READ.
+
+           MOVE "LIMTRFDIA" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 1000000 TO CENT-LIMITE-TRF-DIA
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-TRF-DIA
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       CONSULTA-TRANSFERIDO-HOY.
+           *> Se recorre movimientos.ubd sumando lo ya transferido
+           *> hoy (saliente) por esta tarjeta, para aplicar el limite
+           *> diario de transferencia
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LEER-TRANSFERIDO-HOY.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-TRANSFERIDO-HOY.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+                                OR MOV-DIA NOT = DIA
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           IF MOV-CONCEPTO NOT = MSJ-ORD AND MOV-CONCEPTO NOT = MSJ-IBAN
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY
+               + (FUNCTION ABS(MOV-IMPORTE-ENT-R) * 100)
+               + MOV-IMPORTE-DEC.
+
+           GO TO LEER-TRANSFERIDO-HOY.
+
+       FIN-TRANSFERIDO-HOY.
            CLOSE F-MOVIMIENTOS.
 
+       ORDENACION-TRF.
            DISPLAY "Ordenar Transferencia" AT LINE 8 COL 30.
            DISPLAY "Saldo Actual:" AT LINE 10 COL 19.
 
@@ -202,18 +527,32 @@
 
            DISPLAY "F1 - T.Mensual" AT LINE 24 COL 26.
            DISPLAY "F2 - T.Puntual" AT LINE 24 COL 42.
+           DISPLAY "F3 - T.Semanal" AT LINE 23 COL 26.
+           DISPLAY "F4 - T.Anual" AT LINE 23 COL 42.
 
-           IF LAST-USER-ORD-MOV-NUM = 0 THEN
-               GO TO NO-MOVIMIENTOS
+           *> El saldo del ordenante se lee directamente de CUENTAS
+           *> por clave, en vez de buscar su ultimo movimiento
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00 THEN
+               GO TO PSYS-ERR
            END-IF.
-
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-           *> DE AQUI ES DE DONDE SACA LA INFO DEL QUE ENVIA
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           *> Se leen los datos del ultimo movimiento del usuario
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-MOVIMIENTOS.
            DISPLAY SALDO-DISPLAY.
-           CLOSE F-MOVIMIENTOS.
+
+           *> CTA-SALDO-DEC va siempre sin signo, es CTA-SALDO-ENT
+           *> el que lleva el signo del saldo (cuentas con
+           *> descubierto pueden tener saldo negativo)
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-ORD-USER =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-ORD-USER = (CTA-SALDO-ENT * 100)
+                                             + CTA-SALDO-DEC
+           END-IF.
+           CLOSE CUENTAS.
 
 
        INDICAR-CTA-DST.
@@ -225,10 +564,10 @@
                 AT LINE 16 COL 19.
            DISPLAY "," AT LINE 16 COL 61.
            DISPLAY "EUR" AT LINE 16 COL 66.
+           DISPLAY "F5 - Usar un favorito" AT LINE 22 COL 19.
+           DISPLAY "F6 - Transferencia a otra entidad (IBAN)"
+               AT LINE 23 COL 19.
 
-           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
-           
            *> Recoger cuenta y nombre destinatario
            ACCEPT FILTRO-CUENTA ON EXCEPTION
            IF ESC-PRESSED THEN
@@ -244,7 +583,27 @@
                        CALL "PERIOD_BANK" USING TNUM, MSJ-PERIOD
                        EXIT PROGRAM
                    ELSE
-                       GO TO INDICAR-CTA-DST
+                       IF F3-PRESSED THEN
+                           MOVE "Semanal" TO MSJ-PERIOD
+                           CALL "PERIOD_BANK" USING TNUM, MSJ-PERIOD
+                           EXIT PROGRAM
+                       ELSE
+                           IF F4-PRESSED THEN
+                               MOVE "Anual" TO MSJ-PERIOD
+                               CALL "PERIOD_BANK" USING TNUM, MSJ-PERIOD
+                               EXIT PROGRAM
+                           ELSE
+                               IF F5-PRESSED THEN
+                                   GO TO SELECCIONAR-FAVORITO
+                               ELSE
+                                   IF F6-PRESSED THEN
+                                       GO TO INDICAR-IBAN-DST
+                                   ELSE
+                                       GO TO INDICAR-CTA-DST
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            END-IF.
@@ -259,8 +618,390 @@
                    GO TO INDICAR-CTA-DST
            END-IF.
 
+           IF CENT-IMPOR-USER > CENT-LIMITE-TRF THEN
+                   DISPLAY "Supera el maximo permitido por transferenc"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-CTA-DST
+           END-IF.
+
+           IF (CENT-IMPOR-USER + CENT-TRANSFERIDO-HOY)
+                   > CENT-LIMITE-TRF-DIA THEN
+                   DISPLAY "Ha superado el limite diario de transferen"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-CTA-DST
+           END-IF.
+
+           GO TO REALIZAR-TRF-VERIFICACION.
+
+       *> SE LISTAN LOS FAVORITOS DE LA TARJETA PARA QUE EL USUARIO
+       *> ELIJA UNO EN VEZ DE TECLEAR LA CUENTA DESTINO, IGUAL QUE
+       *> BANK13 LOS LISTA Y MANTIENE
+       SELECCIONAR-FAVORITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Mis cuentas favoritas" AT LINE 8 COL 30.
+
+           OPEN INPUT FAVORITOS.
+           IF FSF <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 1 TO FILA-ACTUAL.
+
+       LEER-FILA-FAVORITO.
+           MOVE TNUM        TO FAV-TARJETA.
+           MOVE FILA-ACTUAL TO FAV-NUM.
+           READ FAVORITOS INVALID KEY
+               MOVE 0 TO FILA-OCUPADA(FILA-ACTUAL)
+           NOT INVALID KEY
+               MOVE 1          TO FILA-OCUPADA(FILA-ACTUAL)
+               MOVE FAV-CUENTA TO FILA-CUENTA(FILA-ACTUAL)
+               MOVE FAV-NOMBRE TO FILA-NOMBRE(FILA-ACTUAL)
+           END-READ.
+
+           ADD 1 TO FILA-ACTUAL.
+           IF FILA-ACTUAL <= MAX-FAVORITOS
+               GO TO LEER-FILA-FAVORITO.
+
+           CLOSE FAVORITOS.
+
+           MOVE 1 TO FILA-ACTUAL.
+
+       MOSTRAR-FILA-FAVORITO.
+           COMPUTE LINEA-FILA = 9 + (FILA-ACTUAL * 2).
+
+           IF FILA-OCUPADA(FILA-ACTUAL) = 0
+               DISPLAY FILA-VACIA-SCR
+           ELSE
+               MOVE FILA-CUENTA(FILA-ACTUAL) TO FAV-CUENTA
+               MOVE FILA-NOMBRE(FILA-ACTUAL) TO FAV-NOMBRE
+               DISPLAY FILA-OCUPADA-SCR
+           END-IF.
+
+           ADD 1 TO FILA-ACTUAL.
+           IF FILA-ACTUAL <= MAX-FAVORITOS
+               GO TO MOSTRAR-FILA-FAVORITO.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 1.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 65.
+
+       SELECCIONAR-FAVORITO-ENTER.
+           INITIALIZE FILA-SELECCIONADA.
+           ACCEPT FILA-SELECCION-FAV-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO ORDENACION-TRF
+               ELSE
+                   GO TO SELECCIONAR-FAVORITO-ENTER.
+
+           IF (FILA-SELECCIONADA < 1) OR
+              (FILA-SELECCIONADA > MAX-FAVORITOS)
+               GO TO SELECCIONAR-FAVORITO-ENTER.
+
+           IF FILA-OCUPADA(FILA-SELECCIONADA) = 0
+               GO TO SELECCIONAR-FAVORITO-ENTER.
+
+           MOVE FILA-CUENTA(FILA-SELECCIONADA) TO CUENTA-DESTINO.
+           MOVE FILA-NOMBRE(FILA-SELECCIONADA) TO NOMBRE-DESTINO.
+
+       INDICAR-IMPORTE-FAV.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY DESTINO-FAV-SCR.
+           DISPLAY "Indique la cantidad a transferir"
+                AT LINE 16 COL 19.
+           DISPLAY "," AT LINE 16 COL 61.
+           DISPLAY "EUR" AT LINE 16 COL 66.
+
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 66.
+
+           INITIALIZE EURENT-USUARIO.
+           INITIALIZE EURDEC-USUARIO.
+
+           ACCEPT IMPORTE-FAV-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO INDICAR-IMPORTE-FAV.
+
+           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
+                                     + EURDEC-USUARIO.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
+                   DISPLAY "Indique una cantidad menor!!"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IMPORTE-FAV
+           END-IF.
+
+           IF CENT-IMPOR-USER > CENT-LIMITE-TRF THEN
+                   DISPLAY "Supera el maximo permitido por transferenc"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IMPORTE-FAV
+           END-IF.
+
+           IF (CENT-IMPOR-USER + CENT-TRANSFERIDO-HOY)
+                   > CENT-LIMITE-TRF-DIA THEN
+                   DISPLAY "Ha superado el limite diario de transferen"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IMPORTE-FAV
+           END-IF.
+
            GO TO REALIZAR-TRF-VERIFICACION.
 
+       *> TRANSFERENCIA A UNA CUENTA DE OTRA ENTIDAD, IDENTIFICADA POR
+       *> IBAN EN VEZ DE POR UNA TARJETA TNUM-E DE UNIZARBANK
+       INDICAR-IBAN-DST.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar Transferencia" AT LINE 8 COL 30.
+           DISPLAY SALDO-DISPLAY.
+           DISPLAY "Indique el IBAN de la cuenta destino"
+                AT LINE 12 COL 19.
+           DISPLAY "y nombre del titular"
+                AT LINE 14 COL 19.
+           DISPLAY "Indique la cantidad a transferir"
+                AT LINE 16 COL 19.
+           DISPLAY "," AT LINE 16 COL 61.
+           DISPLAY "EUR" AT LINE 16 COL 66.
+
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 66.
+
+           INITIALIZE CUENTA-IBAN-DESTINO.
+           INITIALIZE NOMBRE-DESTINO.
+           INITIALIZE EURENT-USUARIO.
+           INITIALIZE EURDEC-USUARIO.
+
+           ACCEPT FILTRO-IBAN ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO INDICAR-IBAN-DST
+           END-IF.
+
+       VALIDAR-FORMATO-IBAN.
+           *> Comprobacion basica de formato: 2 letras de pais seguidas
+           *> de digitos (sin validar el digito de control del IBAN,
+           *> que corresponde a la interfaz de compensacion)
+           MOVE CUENTA-IBAN-DESTINO(1:2) TO IBAN-PAIS.
+           MOVE CUENTA-IBAN-DESTINO(3:22) TO IBAN-DIGITOS.
+
+           IF IBAN-PAIS IS NOT ALPHABETIC OR IBAN-DIGITOS IS NOT NUMERIC
+               DISPLAY "El IBAN indicado no es valido!!"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+               GO TO INDICAR-IBAN-DST
+           END-IF.
+
+           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
+                                     + EURDEC-USUARIO.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
+                   DISPLAY "Indique una cantidad menor!!"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IBAN-DST
+           END-IF.
+
+           IF CENT-IMPOR-USER > CENT-LIMITE-TRF THEN
+                   DISPLAY "Supera el maximo permitido por transferenc"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IBAN-DST
+           END-IF.
+
+           IF (CENT-IMPOR-USER + CENT-TRANSFERIDO-HOY)
+                   > CENT-LIMITE-TRF-DIA THEN
+                   DISPLAY "Ha superado el limite diario de transferen"
+                    AT LINE 20 COL 19
+                    WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IBAN-DST
+           END-IF.
+
+       REALIZAR-TRF-IBAN-VERIFICACION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar Transferencia"  AT LINE 08 COL 30.
+           DISPLAY "Va a transferir:"  AT LINE 11 COL 19.
+           DISPLAY EURENT-USUARIO  AT LINE 11 COL 38.
+           DISPLAY "."  AT LINE 11 COL 45.
+           DISPLAY EURDEC-USUARIO  AT LINE 11 COL 46.
+           DISPLAY  "EUR al IBAN"  AT LINE 11 COL 49.
+           DISPLAY  CUENTA-IBAN-DESTINO  AT LINE 12 COL 19.
+           DISPLAY  "cuyo titular es"  AT LINE 13 COL 19.
+           DISPLAY  NOMBRE-DESTINO  AT LINE 13 COL 37.
+
+           DISPLAY  "Enter - Confirmar"  AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar"  AT LINE 24 COL 62.
+
+       ENTER-VERIFICACION-IBAN.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 75 ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO ENTER-VERIFICACION-IBAN
+           END-IF.
+
+       INDICAR-REFERENCIA-TRF-IBAN.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar Transferencia" AT LINE 08 COL 30.
+           DISPLAY "Indique una referencia para la transferencia"
+               AT LINE 12 COL 17.
+           DISPLAY "(opcional, pulse Enter para omitirla)"
+               AT LINE 13 COL 21.
+
+           INITIALIZE REFERENCIA-TRF.
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 62.
+
+           ACCEPT REFERENCIA-TRF-SCR ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO INDICAR-REFERENCIA-TRF-IBAN
+           END-IF.
+
+       GUARDAR-TRF-IBAN.
+           *> Solo se anota el cargo en la cuenta del ordenante; el
+           *> abono en la entidad destino corresponde a la interfaz de
+           *> compensacion interbancaria que consuma TRANSFEXT
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           ADD 1 TO LAST-MOV-NUM.
+
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE TNUM           TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA            TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+           MOVE MSJ-IBAN       TO MOV-CONCEPTO.
+           MOVE REFERENCIA-TRF TO MOV-REFERENCIA.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
+
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE MOV-SALDOPOS-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO MOV-SALDOPOS-DEC
+           ELSE
+               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO MOV-SALDOPOS-DEC
+           END-IF.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE MOVIMIENTO-REG TO RECIBO-MOV-ORD.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION.
+
+           CLOSE F-MOVIMIENTOS.
+
+       MANTENER-CUENTA-IBAN.
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE CTA-SALDO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO CTA-SALDO-DEC
+           ELSE
+               COMPUTE CTA-SALDO-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO CTA-SALDO-DEC
+           END-IF.
+           MOVE LAST-MOV-NUM TO CTA-ULTIMO-MOV.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+           CLOSE CUENTAS.
+
+       MANTENER-SECUENCIA-IBAN.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           MOVE "TRANSFEXT"     TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-TEXT-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-TEXT-NUM
+           END-READ.
+           ADD 1 TO LAST-TEXT-NUM.
+           MOVE LAST-TEXT-NUM   TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
+
+       ENCOLAR-TRANSFEXT.
+           *> Se encola la transferencia saliente para que la interfaz
+           *> de compensacion interbancaria la recoja y la envie
+           OPEN I-O TRANSFEXT.
+           IF FSTX <> 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-TEXT-NUM      TO TEXT-NUM.
+           MOVE TNUM               TO TEXT-TARJETA-ORD.
+           MOVE CUENTA-IBAN-DESTINO TO TEXT-IBAN-DST.
+           MOVE NOMBRE-DESTINO     TO TEXT-NOMBRE-DST.
+           MOVE ANO                TO TEXT-ANO.
+           MOVE MES                TO TEXT-MES.
+           MOVE DIA                TO TEXT-DIA.
+           MOVE RMO-IMPORTE-ENT    TO TEXT-IMPORTE-ENT.
+           MOVE RMO-IMPORTE-DEC    TO TEXT-IMPORTE-DEC.
+           MOVE REFERENCIA-TRF     TO TEXT-REFERENCIA.
+           MOVE 1                  TO TEXT-ESTADO.
+           WRITE TRANSFEXT-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE TRANSFEXT.
+
+       P-EXITO-IBAN.
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY  "Ordenar transferencia" AT LINE 8 COL 30.
+           DISPLAY "Transferencia a otra entidad enviada a la"
+                AT LINE 11 COL 19.
+           DISPLAY "interfaz de compensacion interbancaria!"
+                AT LINE 12 COL 19.
+           DISPLAY "Recibo impreso" AT LINE 14 COL 19.
+           DISPLAY  "Enter - Aceptar" AT LINE 24 COL 33.
+
+           GO TO EXIT-ENTER.
+
        NO-MOVIMIENTOS.
            *> No hay movimientos y se muestra saldo 0 
            DISPLAY "0"  AT LINE 10 COL 51.
@@ -319,38 +1060,68 @@
            *> Comprobar tarjeta destino
            MOVE CUENTA-DESTINO TO TNUM-E.
            READ TARJETAS INVALID KEY GO TO USER-BAD.
+           MOVE TNOMBRE-E TO TITULAR-REAL-DST.
            CLOSE TARJETAS.
 
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-SALDO-DST.
-           *> Buscamos los movimientos de la tarjeta destino para
-           *> encontrar el ultimo saldo
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
-           IF MOV-TARJETA = CUENTA-DESTINO THEN
-               IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                   *> Nos quedamos con el ultimo mov del usuario
-                   MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
+       CONFIRMAR-TITULAR.
+           *> Se muestra el titular real de la cuenta para que el
+           *> cliente confirme que coincide con el que ha escrito
+           DISPLAY CONFIRMAR-TITULAR-SCR.
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 62.
+
+       CONFIRMAR-TITULAR-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 75 ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               IF NOT ENTER-PRESSED THEN
+                   GO TO CONFIRMAR-TITULAR-ENTER
                END-IF
            END-IF.
 
-           GO TO LECTURA-SALDO-DST.
+           *> El saldo de la cuenta destino tambien se lee de CUENTAS
+           *> por clave, en vez de buscar su ultimo movimiento
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00 THEN
+               GO TO PSYS-ERR
+           END-IF.
+           MOVE CUENTA-DESTINO TO CTA-TARJETA.
+           MOVE 1              TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-MONEY.
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-DST-USER =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-DST-USER = (CTA-SALDO-ENT * 100)
+                                             + CTA-SALDO-DEC
+           END-IF.
+           CLOSE CUENTAS.
+
+       INDICAR-REFERENCIA-TRF.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar Transferencia" AT LINE 08 COL 30.
+           DISPLAY "Indique una referencia para la transferencia"
+               AT LINE 12 COL 17.
+           DISPLAY "(opcional, pulse Enter para omitirla)"
+               AT LINE 13 COL 21.
 
+           INITIALIZE REFERENCIA-TRF.
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 62.
+
+           ACCEPT REFERENCIA-TRF-SCR ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO INDICAR-REFERENCIA-TRF
+           END-IF.
 
        GUARDAR-TRF.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
            PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           *> Si la cuenta destino no tiene mov -> saldo=0
-           READ F-MOVIMIENTOS INVALID KEY GO NO-MONEY.
-
-       CALCULO-SALDO-DESTINO-USUARIO.    
-           *> Calculamos el saldo de la cuenat destino en centimos
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
 
+       CALCULO-SALDO-DESTINO-USUARIO.
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
        
            ADD 1 TO LAST-MOV-NUM.
@@ -372,16 +1143,30 @@
            MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
            *> REGISTRAMOS LA TRANSFERENCIA
            MOVE MSJ-ORD        TO MOV-CONCEPTO.
+           MOVE REFERENCIA-TRF TO MOV-REFERENCIA.
            *> AL SALDO DEL USUARIO LE QUITAMOS EL DINERO QUE VA ENVIAR
            SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
 
-           *> Se vuelve a calcular cent a euros
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-               TO MOV-SALDOPOS-DEC.
+           *> Se vuelve a calcular cent a euros, respetando el signo
+           *> en la parte entera si la cuenta queda en descubierto
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE MOV-SALDOPOS-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO MOV-SALDOPOS-DEC
+           ELSE
+               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO MOV-SALDOPOS-DEC
+           END-IF.
            *> Se escribe el movimiento respecto al ordenante
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
 
+           *> El recibo se hace con los datos del ordenante, antes de
+           *> que MOV-* se reutilice para el movimiento del receptor
+           MOVE MOVIMIENTO-REG TO RECIBO-MOV-ORD.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION.
+
            ADD 1 TO LAST-MOV-NUM.
 
            *> Se preparan los datos del mov respecto al receptor
@@ -398,23 +1183,153 @@
            MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
 
            MOVE MSJ-DST        TO MOV-CONCEPTO.
+           MOVE REFERENCIA-TRF TO MOV-REFERENCIA.
 
            *> Se aumenta el saldo del receptor y se pasa a EUR
            ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
-               TO MOV-SALDOPOS-DEC.
+           IF CENT-SALDO-DST-USER < 0
+               COMPUTE MOV-SALDOPOS-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-DST-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-DST-USER), 100)
+                   TO MOV-SALDOPOS-DEC
+           ELSE
+               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                   TO MOV-SALDOPOS-DEC
+           END-IF.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION.
 
            CLOSE F-MOVIMIENTOS.
 
+       MANTENER-CUENTAS.
+           *> Se actualizan los saldos ya calculados en CUENTAS, tanto
+           *> del ordenante como del destinatario, para que el resto
+           *> de pantallas no tengan que recalcularlos recorriendo
+           *> movimientos.ubd
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM              TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE CTA-SALDO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO CTA-SALDO-DEC
+           ELSE
+               COMPUTE CTA-SALDO-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO CTA-SALDO-DEC
+           END-IF.
+           MOVE LAST-MOV-NUM TO CTA-ULTIMO-MOV.
+           SUBTRACT 1 FROM CTA-ULTIMO-MOV.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           MOVE CUENTA-DESTINO    TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           IF CENT-SALDO-DST-USER < 0
+               COMPUTE CTA-SALDO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-DST-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-DST-USER), 100)
+                   TO CTA-SALDO-DEC
+           ELSE
+               COMPUTE CTA-SALDO-ENT = (CENT-SALDO-DST-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                   TO CTA-SALDO-DEC
+           END-IF.
+           MOVE LAST-MOV-NUM TO CTA-ULTIMO-MOV.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+           CLOSE CUENTAS.
+
+       MANTENER-SECUENCIA.
+           *> Se guarda el nuevo ultimo MOV-NUM usado para que la
+           *> siguiente operacion no tenga que recalcularlo recorriendo
+           *> movimientos.ubd
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
+           GO TO P-EXITO.
+
+       IMPRIMIR-RECIBO.
+           *> El recibo de la transferencia se hace con los datos
+           *> guardados en RECIBO-MOV-ORD, ya que MOV-* se reutilizo
+           *> para el movimiento del receptor
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+           MOVE "RECIBO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-REC-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-REC-NUM
+           END-READ.
+           ADD 1 TO LAST-REC-NUM.
+           MOVE LAST-REC-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O RECIBOS.
+           IF FSR <> 00
+               GO TO PSYS-ERR.
+           MOVE LAST-REC-NUM     TO REC-NUM.
+           MOVE RMO-TARJETA      TO REC-TARJETA.
+           MOVE RMO-ANO          TO REC-ANO.
+           MOVE RMO-MES          TO REC-MES.
+           MOVE RMO-DIA          TO REC-DIA.
+           MOVE RMO-HOR          TO REC-HOR.
+           MOVE RMO-MIN          TO REC-MIN.
+           MOVE RMO-SEG          TO REC-SEG.
+           MOVE RMO-CONCEPTO     TO REC-CONCEPTO.
+           MOVE RMO-IMPORTE-ENT  TO REC-IMPORTE-ENT.
+           MOVE RMO-IMPORTE-DEC  TO REC-IMPORTE-DEC.
+           MOVE RMO-SALDOPOS-ENT TO REC-SALDO-ENT.
+           MOVE RMO-SALDOPOS-DEC TO REC-SALDO-DEC.
+           WRITE RECIBO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE RECIBOS.
+
        P-EXITO.
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
 
            DISPLAY  "Ordenar transferencia" AT LINE 8 COL 30.
            DISPLAY "Transferencia realizada correctamente!"
                 AT LINE 11 COL 19.
+           DISPLAY "Recibo impreso" AT LINE 13 COL 19.
            DISPLAY  "Enter - Aceptar" AT LINE 24 COL 33.
 
            GO TO EXIT-ENTER.
@@ -455,7 +1370,50 @@
        *> ESTO SE HA PUESTO PARA SOLUCIONAR CUANDO UNA TARJETA NO TIENE
        *> MOVIMIENTOS
        NO-MONEY.
-
-           MOVE 0 TO MOV-SALDOPOS-ENT.
-           MOVE 0 TO MOV-SALDOPOS-DEC.
-           GO TO CALCULO-SALDO-DESTINO-USUARIO.
+           *> La cuenta destino no tiene CUENTAS todavia -> saldo 0
+           CLOSE CUENTAS.
+           MOVE 0 TO CENT-SALDO-DST-USER.
+           GO TO INDICAR-REFERENCIA-TRF.
+
+       ENCOLAR-NOTIFICACION.
+           *> Se encola un aviso por cada movimiento de transferencia
+           *> (tanto para el ordenante como, si lo hay, el
+           *> destinatario) para que la interfaz de notificaciones por
+           *> email/SMS lo recoja y avise al titular; se usan los
+           *> campos MOV-* del movimiento recien escrito, igual que
+           *> IMPRIMIR-RECIBO reutiliza los del ordenante
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+           MOVE "AVISO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-NOTIF-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-NOTIF-NUM
+           END-READ.
+           ADD 1 TO LAST-NOTIF-NUM.
+           MOVE LAST-NOTIF-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO PSYS-ERR.
+           MOVE LAST-NOTIF-NUM  TO NOTIF-NUM.
+           MOVE MOV-TARJETA     TO NOTIF-TARJETA.
+           MOVE MOV-ANO         TO NOTIF-ANO.
+           MOVE MOV-MES         TO NOTIF-MES.
+           MOVE MOV-DIA         TO NOTIF-DIA.
+           MOVE MOV-HOR         TO NOTIF-HOR.
+           MOVE MOV-MIN         TO NOTIF-MIN.
+           MOVE MOV-SEG         TO NOTIF-SEG.
+           MOVE MOV-CONCEPTO    TO NOTIF-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE 1               TO NOTIF-ESTADO.
+           WRITE NOTIFICACION-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE NOTIFICACIONES.
