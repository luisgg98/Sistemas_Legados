@@ -8,36 +8,91 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS MOV-NUM
-           FILE STATUS IS FSM.
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+           SELECT OPTIONAL TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRANS-NUM
+           FILE STATUS IS FSTR.
 
 
        DATA DIVISION.
        FILE SECTION.
-       FD F-MOVIMIENTOS
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD PARAMETROS
            LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM               PIC  9(35).
-           02 MOV-TARJETA           PIC  9(16).
-           02 MOV-ANO               PIC   9(4).
-           02 MOV-MES               PIC   9(2).
-           02 MOV-DIA               PIC   9(2).
-           02 MOV-HOR               PIC   9(2).
-           02 MOV-MIN               PIC   9(2).
-           02 MOV-SEG               PIC   9(2).
-           02 MOV-IMPORTE-ENT       PIC  S9(7).
-           02 MOV-IMPORTE-DEC       PIC   9(2).
-           02 MOV-CONCEPTO          PIC  X(35).
-           02 MOV-SALDOPOS-ENT      PIC  S9(9).
-           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       FD TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transferencias.ubd".
+       01 TRANSFERENCIA-REG.
+           02 TRANS-NUM            PIC  9(35).
+           02 TRANS-TARJETA-ORD    PIC  9(16).
+           02 TRANS-TARJETA-DST    PIC  9(16).
+           02 TRANS-ANO            PIC   9(4).
+           02 TRANS-MES            PIC   9(2).
+           02 TRANS-DIA            PIC   9(2).
+           02 TRANS-IMPORTE-ENT    PIC  S9(7).
+           02 TRANS-IMPORTE-DEC    PIC   9(2).
+           02 TRANS-PERIODO        PIC  X(35).
+           02 TRANS-FECHA-FIN-ANO  PIC   9(4).
+           02 TRANS-FECHA-FIN-MES  PIC   9(2).
+           02 TRANS-FECHA-FIN-DIA  PIC   9(2).
+           02 TRANS-MAX-REPET      PIC   9(4).
+           02 TRANS-REPET-HECHAS   PIC   9(4).
+           02 TRANS-DIA-FIN-MES    PIC  X(1).
+           02 TRANS-REFERENCIA       PIC  X(30).
+           02 TRANS-IBAN-DST       PIC  X(24).
+           02 TRANS-NOMBRE-DST     PIC  X(30).
 
 
        WORKING-STORAGE SECTION.
-       77 FSM                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FSP                       PIC   X(2).
+       77 FSTR                      PIC   X(2).
+
+       *> Equivalencia aproximada a USD, 1 EUR = 1,0800 USD, guardada
+       *> como la tasa multiplicada por 10000 para no usar decimales
+       77 TASA-USD-X10000           PIC  9(6) VALUE 10800.
+       77 CENT-SALDO-TMP            PIC S9(9).
+       77 CENT-USD-TMP              PIC S9(9).
+       77 USD-ENT                   PIC S9(7).
+       77 USD-DEC                   PIC  9(2).
+
+       *> Saldo previsto de la cuenta corriente si se ejecutaran ya
+       *> las transferencias periodicas pendientes que le afectan
+       77 CENT-SALDO-PREVISTO       PIC S9(9).
+       77 CENT-IMPORTE-TRANS        PIC  9(9).
+       77 PREVISTO-ENT              PIC S9(7).
+       77 PREVISTO-DEC              PIC  9(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -67,7 +122,6 @@
            88 UP-ARROW-PRESSED    VALUE  2003.
            88 DOWN-ARROW-PRESSED  VALUE  2004.
 
-       77 LAST-MOV-NUM PIC  9(35).
        *> 0 RIGHT CORNER NOT SHOWING:
        77 PRESSED-KEY BLANK ZERO             PIC   9(4).
 
@@ -80,18 +134,44 @@
 
        01 HAY-SALDO-DISPLAY.
            05 SALDO-ENT SIGN IS LEADING SEPARATE
-               LINE 12 COL 33 PIC -9(7) FROM MOV-SALDOPOS-ENT.
+               LINE 12 COL 33 PIC -9(7) FROM CTA-SALDO-ENT.
            05 SEPARADOR LINE 12 COL 41 VALUE ",".
-           05 SALDO-DEC LINE 12 COL 42 PIC 99 FROM MOV-SALDOPOS-DEC.
+           05 SALDO-DEC LINE 12 COL 42 PIC 99 FROM CTA-SALDO-DEC.
            05 MONEDA LINE 12 COL 45 VALUE "EUR".
+           05 FILLER LINE 12 COL 49 VALUE "(~".
+           05 SALDO-ENT-USD SIGN IS LEADING SEPARATE
+               LINE 12 COL 52 PIC -9(7) FROM USD-ENT.
+           05 SEPARADOR-USD LINE 12 COL 60 VALUE ",".
+           05 SALDO-DEC-USD LINE 12 COL 61 PIC 99 FROM USD-DEC.
+           05 FILLER LINE 12 COL 64 VALUE "USD)".
+
+       01 HAY-SALDO-PREVISTO-DISPLAY.
+           05 PREVISTO-ENT-D SIGN IS LEADING SEPARATE
+               LINE 13 COL 33 PIC -9(7) FROM PREVISTO-ENT.
+           05 SEPARADOR-PREV LINE 13 COL 41 VALUE ",".
+           05 PREVISTO-DEC-D LINE 13 COL 42 PIC 99 FROM PREVISTO-DEC.
+           05 MONEDA-PREV LINE 13 COL 45 VALUE "EUR".
+
+       01 HAY-SALDO-AHORRO-DISPLAY.
+           05 SALDO-ENT-AH SIGN IS LEADING SEPARATE
+               LINE 15 COL 33 PIC -9(7) FROM CTA-SALDO-ENT.
+           05 SEPARADOR-AH LINE 15 COL 41 VALUE ",".
+           05 SALDO-DEC-AH LINE 15 COL 42 PIC 99 FROM CTA-SALDO-DEC.
+           05 MONEDA-AH LINE 15 COL 45 VALUE "EUR".
+           05 FILLER LINE 15 COL 49 VALUE "(~".
+           05 SALDO-ENT-AH-USD SIGN IS LEADING SEPARATE
+               LINE 15 COL 52 PIC -9(7) FROM USD-ENT.
+           05 SEPARADOR-AH-USD LINE 15 COL 60 VALUE ",".
+           05 SALDO-DEC-AH-USD LINE 15 COL 61 PIC 99 FROM USD-DEC.
+           05 FILLER LINE 15 COL 64 VALUE "USD)".
 
 
 
        PROCEDURE DIVISION USING TNUM.
        IMPRIMIR-CABECERA.
-           
+
            *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
-           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+           OPEN I-O CUENTAS CLOSE CUENTAS.
 
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
 
@@ -112,55 +192,154 @@
            DISPLAY MINUTOS AT LINE 4 COL 47.
 
        PCONSULTA-SALDO.
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
+           *> El saldo actual se mantiene ya calculado en CUENTAS, asi
+           *> que una unica lectura por clave basta: ya no hace falta
+           *> recorrer todo movimientos.ubd buscando el ultimo MOV-NUM
+           *> de la tarjeta. Cada tarjeta tiene dos cuentas (corriente
+           *> y ahorro), asi que se muestran ambos saldos.
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
                GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-MOV-NUM.
+           PERFORM LEER-PARAMETROS-TASA THRU LEER-PARAMETROS-TASA.
+
+           DISPLAY "Consulta de saldo"  AT LINE 8 COL 30.
+           DISPLAY "El saldo de tu tarjeta"  AT LINE 10 COL 19.
+           DISPLAY TNUM  AT LINE 10 COL 42.
+
+           DISPLAY "Cuenta corriente:" AT LINE 12 COL 15.
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-CORRIENTE.
+           PERFORM CALCULAR-EQUIVALENCIA-USD
+               THRU CALCULAR-EQUIVALENCIA-USD.
+           DISPLAY HAY-SALDO-DISPLAY.
+
+           DISPLAY "Saldo previsto:" AT LINE 13 COL 15.
+           PERFORM CALCULAR-SALDO-PREVISTO
+               THRU FIN-SALDO-PREVISTO.
+           DISPLAY HAY-SALDO-PREVISTO-DISPLAY.
+
+           GO TO SALDO-AHORRO.
+
+       NO-CUENTA-CORRIENTE.
+           DISPLAY "0,00 EUR" AT LINE 12 COL 33.
+
+       SALDO-AHORRO.
+           DISPLAY "Cuenta de ahorro:" AT LINE 15 COL 15.
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 2    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-AHORRO.
+           PERFORM CALCULAR-EQUIVALENCIA-USD
+               THRU CALCULAR-EQUIVALENCIA-USD.
+           DISPLAY HAY-SALDO-AHORRO-DISPLAY.
+           GO TO FIN-CONSULTA-SALDO.
+
+       NO-CUENTA-AHORRO.
+           DISPLAY "0,00 EUR" AT LINE 15 COL 33.
+           GO TO FIN-CONSULTA-SALDO.
+
+       *>LEE DE PARAMETROS LA TASA DE CAMBIO A USD; SI NO ESTA
+       *> DEFINIDA TODAVIA SE USA LA TASA HABITUAL DEL SISTEMA
+       LEER-PARAMETROS-TASA.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
 
+           MOVE "TASAUSD" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 10800 TO TASA-USD-X10000
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO TASA-USD-X10000
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       *> Parte del saldo actual de la cuenta corriente y le aplica el
+       *> efecto neto de las transferencias periodicas pendientes en
+       *> las que esta tarjeta participa, como ordenante o como
+       *> destinataria; cada registro de transferencias.ubd que queda
+       *> vivo representa su proxima ejecucion todavia no realizada
+       CALCULAR-SALDO-PREVISTO.
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-PREVISTO =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-PREVISTO = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
 
-       LECTURA-MOV.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO LAST-MOV-FOUND.
-              IF MOV-TARJETA = TNUM
-                  IF LAST-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-MOV-NUM.
-              GO LECTURA-MOV.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FSTR <> 00
+               GO TO PSYS-ERR.
 
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
+       LEER-TRANSFERENCIA-PREVISTA.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO FIN-SALDO-PREVISTO.
 
-           DISPLAY "Consulta de saldo"  AT LINE 8 COL 30.
-           DISPLAY "El saldo de tu cuenta"  AT LINE 10 COL 19.
-           DISPLAY TNUM  AT LINE 10 COL 41.
-           DISPLAY "es" AT LINE 10 COL 58.
+           COMPUTE CENT-IMPORTE-TRANS =
+               (TRANS-IMPORTE-ENT * 100) + TRANS-IMPORTE-DEC.
 
-           IF LAST-MOV-NUM = 0
-               GO TO NO-MOVIMIENTOS.
+           IF TRANS-TARJETA-ORD = TNUM
+               SUBTRACT CENT-IMPORTE-TRANS FROM CENT-SALDO-PREVISTO
+           END-IF.
 
-           MOVE LAST-MOV-NUM TO MOV-NUM.
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
-               GO TO PSYS-ERR.
+           IF TRANS-TARJETA-DST = TNUM
+               ADD CENT-IMPORTE-TRANS TO CENT-SALDO-PREVISTO
+           END-IF.
 
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-           DISPLAY HAY-SALDO-DISPLAY.
+           GO TO LEER-TRANSFERENCIA-PREVISTA.
 
-           CLOSE F-MOVIMIENTOS.
-           DISPLAY "Enter - Aceptar"  AT LINE 24 COL 33.
-           GO TO EXIT-ENTER.
+       FIN-SALDO-PREVISTO.
+           CLOSE TRANSFERENCIAS.
 
-       NO-MOVIMIENTOS.
-           DISPLAY "0"  AT LINE 12 COL 34.
-           DISPLAY "."  AT LINE 12 COL 35.
-           DISPLAY "00"  AT LINE 12 COL 36.
-           DISPLAY "EUR" AT LINE 12 COL 39.
+           IF CENT-SALDO-PREVISTO < 0
+               COMPUTE PREVISTO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-PREVISTO) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-PREVISTO), 100)
+                   TO PREVISTO-DEC
+           ELSE
+               COMPUTE PREVISTO-ENT = (CENT-SALDO-PREVISTO / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-PREVISTO, 100)
+                   TO PREVISTO-DEC
+           END-IF.
+
+       CALCULAR-EQUIVALENCIA-USD.
+           *> Se pasa el saldo a centimos con signo y se aplica la
+           *> tasa de cambio, igual que el resto de calculos de saldo
+           *> manejan el signo en la parte entera al estar en
+           *> descubierto
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-TMP =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-TMP = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
+
+           COMPUTE CENT-USD-TMP ROUNDED =
+               (CENT-SALDO-TMP * TASA-USD-X10000) / 10000.
+
+           IF CENT-USD-TMP < 0
+               COMPUTE USD-ENT =
+                   - (FUNCTION ABS(CENT-USD-TMP) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-USD-TMP), 100)
+                   TO USD-DEC
+           ELSE
+               COMPUTE USD-ENT = (CENT-USD-TMP / 100)
+               MOVE FUNCTION MOD(CENT-USD-TMP, 100) TO USD-DEC
+           END-IF.
 
-           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+       FIN-CONSULTA-SALDO.
+           CLOSE CUENTAS.
+           DISPLAY "Enter - Aceptar"  AT LINE 24 COL 33.
            GO TO EXIT-ENTER.
 
        PSYS-ERR.
 
-           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTAS.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno"
@@ -172,15 +351,15 @@
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
            DISPLAY"Enter - Aceptar" AT LINE 24 COL 33.
-           
-           DISPLAY "FM" AT LINE 14 COL 15.
-           DISPLAY FSM AT LINE 15 COL 15.
 
-        
+           DISPLAY "FC" AT LINE 14 COL 15.
+           DISPLAY FSC AT LINE 15 COL 15.
+
+
 
        EXIT-ENTER.
        *> Estaba en 24 80
-           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79 
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
