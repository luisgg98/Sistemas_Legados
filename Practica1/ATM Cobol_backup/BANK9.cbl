@@ -20,6 +20,12 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -41,6 +47,7 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
            
        FD TRANSFERENCIAS
            LABEL RECORD STANDARD
@@ -55,12 +62,28 @@
            02 TRANS-IMPORTE-ENT    PIC  S9(7).
            02 TRANS-IMPORTE-DEC    PIC   9(2).
            02 TRANS-PERIODO        PIC  X(35).
-
+           02 TRANS-FECHA-FIN-ANO  PIC   9(4).
+           02 TRANS-FECHA-FIN-MES  PIC   9(2).
+           02 TRANS-FECHA-FIN-DIA  PIC   9(2).
+           02 TRANS-MAX-REPET      PIC   9(4).
+           02 TRANS-REPET-HECHAS   PIC   9(4).
+           02 TRANS-DIA-FIN-MES    PIC  X(1).
+           02 TRANS-REFERENCIA       PIC  X(30).
+           02 TRANS-IBAN-DST       PIC  X(24).
+           02 TRANS-NOMBRE-DST     PIC  X(30).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
 
        WORKING-STORAGE SECTION.
        01 CHECKERR                 PIC   X(24).
        77 FSTR                     PIC   X(2).
        77 FSM                       PIC   X(2).
+       77 FSP                       PIC   X(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -90,6 +113,8 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 F1-PRESSED            VALUE 1001.
+           88 F2-PRESSED            VALUE 1002.
        77 PRESSED-KEY               PIC   9(4).
 
        77 DIA1-USUARIO              PIC   9(2).
@@ -122,6 +147,7 @@
 
        77 CONTADOR                  PIC   9(2).
        77 ITERACIONES               PIC   9(2).
+       77 OTRO-TITULAR              PIC  9(16).
        77 COPIA-MOV                 PIC  9(35).
 
        77 TIPO                      PIC 9(1).
@@ -133,10 +159,30 @@
        77 MSJ-ORD                   PIC  X(35) VALUE "Transferimos".
        77 MSJ-DST                   PIC  X(35) VALUE "Nos transfieren".
        77 MSJ-MENSUAL-PERIOD        PIC  X(35) VALUE "Mensual".
-       77 MSJ-PUNTUAL-PERIOD        PIC  X(35) VALUE "Puntual". 
+       77 MSJ-PUNTUAL-PERIOD        PIC  X(35) VALUE "Puntual".
+       77 MSJ-IBAN                  PIC  X(35)
+           VALUE "Transferencia a otra entidad".
+
+       *> Tope maximo por transferencia y tope diario acumulado,
+       *> igual que en BANK6/PERIOD_BANK, para que modificar una
+       *> transferencia programada no sirva para saltarse el limite
+       77 CENT-LIMITE-TRF           PIC  9(9) VALUE 500000.
+       77 CENT-LIMITE-TRF-DIA       PIC  9(9) VALUE 1000000.
+       77 CENT-TRANSFERIDO-HOY      PIC  9(9) VALUE 0.
+       77 CENT-IMPORTE-TRANS        PIC  9(9).
+       77 MOV-IMPORTE-ENT-R         PIC S9(7).
 
        77 CHOICE   BLANK WHEN ZERO  PIC  9(1).
 
+       77 FILA-SELECCIONADA          PIC  9(2).
+       77 DIA-MOD-USUARIO            PIC  9(2).
+       77 MES-MOD-USUARIO            PIC  9(2).
+       77 ANO-MOD-USUARIO            PIC  9(4).
+       77 EURENT-MOD-USUARIO         PIC  9(7).
+       77 EURDEC-MOD-USUARIO         PIC  9(2).
+       77 FECHA-MOD-USUARIO          PIC  9(8).
+       77 FECHA-ACTUAL               PIC  9(8).
+
        LINKAGE SECTION.
        77 TNUM                      PIC  9(16).
 
@@ -153,7 +199,7 @@
                LINE 13 COL 40 PIC 9(2) USING MES1-USUARIO.
            05 ANO-MIN BLANK ZERO AUTO UNDERLINE
                LINE 13 COL 43 PIC 9(4) USING ANO1-USUARIO.
-           05 DIA-MAX BLANK ZERO BEEP AUTO UNDERLINE
+           05 DIA-MAX BLANK ZERO AUTO UNDERLINE
                LINE 13 COL 50 PIC 9(2) USING DIA2-USUARIO.
            05 MES-MAX BLANK ZERO AUTO UNDERLINE
                LINE 13 COL 53 PIC 9(2) USING MES2-USUARIO.
@@ -250,7 +296,7 @@
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
            05 TRANS-TARJETA-ORD-PAR LINE LINEA-MOV-ACTUAL COL 64
                FOREGROUND-COLOR YELLOW PIC 9(16)
-               FROM TRANS-TARJETA-DST.
+               FROM OTRO-TITULAR.
 
        01 FILA-TRANSFERENCIA-IMPAR.
            05 TRANS-DIA-IMPAR LINE LINEA-MOV-ACTUAL COL 02
@@ -280,9 +326,25 @@
            05 SEPARADOR-7-IMPAR LINE LINEA-MOV-ACTUAL COL 63
                PIC A FROM "|".
            05 TRANS-TARJETA-IMPAR LINE LINEA-MOV-ACTUAL COL 64
-               PIC  9(16) FROM TRANS-TARJETA-DST.
+               PIC  9(16) FROM OTRO-TITULAR.
 
+       01 FILA-SELECCION-SCR.
+           05 FILLER LINE 09 COL 19
+               VALUE "Indique el numero de fila a gestionar:".
+           05 FILA-INPUT BLANK ZERO AUTO UNDERLINE
+               LINE 09 COL 59 PIC 9(2) USING FILA-SELECCIONADA.
 
+       01 MODIFICAR-TRANS-SCR.
+           05 DIA-MOD BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 41 PIC 9(2) USING DIA-MOD-USUARIO.
+           05 MES-MOD BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 44 PIC 9(2) USING MES-MOD-USUARIO.
+           05 ANO-MOD BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 47 PIC 9(4) USING ANO-MOD-USUARIO.
+           05 EUR-ENT-MOD BLANK ZERO AUTO UNDERLINE
+               LINE 15 COL 41 PIC 9(7) USING EURENT-MOD-USUARIO.
+           05 EUR-DEC-MOD BLANK ZERO UNDERLINE
+               LINE 15 COL 51 PIC 9(2) USING EURDEC-MOD-USUARIO.
 
 
 
@@ -386,7 +448,11 @@
                IF FSM <> 00
                    GO TO PSYS-ERR.
            
-           OPEN INPUT TRANSFERENCIAS.
+           IF (CHOICE = TIPO-PROGRAMADA) THEN
+               OPEN I-O TRANSFERENCIAS
+           ELSE
+               OPEN INPUT TRANSFERENCIAS
+           END-IF.
                IF FSTR <> 00
                    GO TO PSYS-ERR.
 
@@ -408,7 +474,16 @@
            DISPLAY "|" AT LINE 7 COL 51.
            DISPLAY "IMPORTE" AT LINE 7 COL 54.
            DISPLAY "|" AT LINE 7 COL 63.
-           DISPLAY "CUENTA DESTINO" AT LINE 7 COL 65.
+           IF (CHOICE = TIPO-PROGRAMADA) THEN
+               DISPLAY "OTRA CUENTA" AT LINE 7 COL 65
+           ELSE
+               DISPLAY "CUENTA DESTINO" AT LINE 7 COL 65
+           END-IF.
+
+           IF (CHOICE = TIPO-PROGRAMADA) THEN
+               DISPLAY "F1 - Cancelar/Modificar transferencia"
+                   AT LINE 23 COL 2
+           END-IF.
 
            DISPLAY "Re. pag - Esp. anteriores" AT LINE 24 COL 2.
            DISPLAY "ESC - Salir" AT LINE 24 COL 33.
@@ -439,9 +514,15 @@
                IF MOV-VALIDO = 1
                    ADD 1 TO LINEA-MOV-ACTUAL
                    ADD 1 TO MOV-EN-PANTALLA
-                   *> Guardo el mov-num en la tabla y lo muestro
-                   MOVE MOV-NUM TO
-                       REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA)
+                   *> Guardo el mov-num (o trans-num) en la tabla
+                   IF (CHOICE = TIPO-ANTIGUA) THEN
+                       MOVE MOV-NUM TO
+                           REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA)
+                   END-IF
+                   IF (CHOICE = TIPO-PROGRAMADA) THEN
+                       MOVE TRANS-NUM TO
+                           REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA)
+                   END-IF
                    MOVE 0 TO MOV-VALIDO
                    PERFORM MOSTRAR-MOVIMIENTO THRU MOSTRAR-MOVIMIENTO.
 
@@ -469,31 +550,309 @@
                   GO TO FLECHA-ARRIBA
               END-IF
 
+              IF (CHOICE = TIPO-PROGRAMADA) AND F1-PRESSED THEN
+                  GO TO SELECCIONAR-FILA
+              END-IF
+
            END-ACCEPT.
 
            GO TO WAIT-ORDER.
 
+       SELECCIONAR-FILA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           INITIALIZE FILA-SELECCIONADA.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Volver al listado" AT LINE 24 COL 50.
+
+           ACCEPT FILA-SELECCION-SCR ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO REDIBUJAR-TABLA
+               ELSE
+                   GO TO SELECCIONAR-FILA.
+
+           IF (FILA-SELECCIONADA < 1) OR
+              (FILA-SELECCIONADA > MOV-EN-PANTALLA)
+               GO TO SELECCIONAR-FILA.
+
+           MOVE REGISTROS-EN-PANTALLA(FILA-SELECCIONADA) TO TRANS-NUM.
+           READ TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR.
+
+       MOSTRAR-DETALLE-TRANS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transferencia seleccionada:" AT LINE 6 COL 15.
+           *> Las transferencias entrantes (programadas por otro
+           *> titular a favor de esta tarjeta) solo se pueden
+           *> consultar, no cancelar ni modificar
+           IF (TNUM = TRANS-TARJETA-ORD) THEN
+               DISPLAY "Destinatario: " AT LINE 9 COL 20
+               DISPLAY TRANS-TARJETA-DST AT LINE 9 COL 35
+           ELSE
+               DISPLAY "Remitente: " AT LINE 9 COL 20
+               DISPLAY TRANS-TARJETA-ORD AT LINE 9 COL 35
+           END-IF.
+           DISPLAY "Fecha: " AT LINE 11 COL 20.
+           DISPLAY TRANS-DIA AT LINE 11 COL 35.
+           DISPLAY "/" AT LINE 11 COL 37.
+           DISPLAY TRANS-MES AT LINE 11 COL 38.
+           DISPLAY "/" AT LINE 11 COL 40.
+           DISPLAY TRANS-ANO AT LINE 11 COL 41.
+           DISPLAY "Importe: " AT LINE 13 COL 20.
+           DISPLAY TRANS-IMPORTE-ENT AT LINE 13 COL 35.
+           DISPLAY "," AT LINE 13 COL 42.
+           DISPLAY TRANS-IMPORTE-DEC AT LINE 13 COL 43.
+           DISPLAY "EUR" AT LINE 13 COL 46.
+           DISPLAY "Tipo: " AT LINE 15 COL 20.
+           DISPLAY TRANS-PERIODO AT LINE 15 COL 35.
+
+           IF (TNUM = TRANS-TARJETA-ORD) THEN
+               DISPLAY "F1 - Cancelar" AT LINE 24 COL 01
+               DISPLAY "F2 - Modificar" AT LINE 24 COL 25
+           END-IF.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 50.
+
+       ESPERAR-ACCION-TRANS.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79 ON EXCEPTION
+           IF ESC-PRESSED THEN
+               GO TO REDIBUJAR-TABLA
+           ELSE
+               IF (TNUM = TRANS-TARJETA-ORD) AND F1-PRESSED THEN
+                   GO TO CONFIRMAR-CANCELACION
+               ELSE
+                   IF (TNUM = TRANS-TARJETA-ORD) AND F2-PRESSED THEN
+                       GO TO MODIFICAR-TRANS
+                   ELSE
+                       GO TO ESPERAR-ACCION-TRANS
+                   END-IF
+               END-IF
+           END-IF.
+
+       CONFIRMAR-CANCELACION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Seguro que desea cancelar esta transferencia?"
+               AT LINE 10 COL 17.
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 50.
+
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79 ON EXCEPTION
+           IF ESC-PRESSED THEN
+               GO TO MOSTRAR-DETALLE-TRANS
+           ELSE
+               IF NOT ENTER-PRESSED THEN
+                   GO TO CONFIRMAR-CANCELACION
+               END-IF
+           END-IF.
+
+           DELETE TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La transferencia ha sido cancelada." AT LINE 10
+               COL 22.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE TRANSFERENCIAS.
+           GO TO PCONSULTA-MOV.
+
+       MODIFICAR-TRANS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           MOVE TRANS-DIA TO DIA-MOD-USUARIO.
+           MOVE TRANS-MES TO MES-MOD-USUARIO.
+           MOVE TRANS-ANO TO ANO-MOD-USUARIO.
+           MOVE TRANS-IMPORTE-ENT TO EURENT-MOD-USUARIO.
+           MOVE TRANS-IMPORTE-DEC TO EURDEC-MOD-USUARIO.
+
+           DISPLAY "Modificar transferencia" AT LINE 08 COL 28.
+           DISPLAY "Indique la nueva fecha:      /  /     "
+               AT LINE 13 COL 20.
+           DISPLAY "Indique el nuevo importe: " AT LINE 15 COL 20.
+           DISPLAY ",   EUR" AT LINE 15 COL 50.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           ACCEPT MODIFICAR-TRANS-SCR ON EXCEPTION
+           IF ESC-PRESSED THEN
+               GO TO MOSTRAR-DETALLE-TRANS
+           ELSE
+               GO TO MODIFICAR-TRANS
+           END-IF.
+
+       VERIFICACION-FECHA-MOD.
+           COMPUTE FECHA-MOD-USUARIO = (ANO-MOD-USUARIO * 10000)
+                                      + (MES-MOD-USUARIO * 100)
+                                      + DIA-MOD-USUARIO.
+           COMPUTE FECHA-ACTUAL = (ANO * 10000)
+                                 + (MES * 100)
+                                 + DIA.
+
+           IF FECHA-MOD-USUARIO <= FECHA-ACTUAL
+               GO TO FECHA-MOD-BAD
+           END-IF.
+
+           IF (MES-MOD-USUARIO <= 0) OR (MES-MOD-USUARIO > 12)
+               GO TO FECHA-MOD-BAD
+           END-IF.
+
+           IF (DIA-MOD-USUARIO <= 0) OR (DIA-MOD-USUARIO > 31)
+               GO TO FECHA-MOD-BAD
+           END-IF.
+
+           PERFORM LEER-PARAMETROS-LIMITE-TRF
+               THRU LEER-PARAMETROS-LIMITE-TRF.
+           PERFORM CONSULTA-TRANSFERIDO-HOY THRU FIN-TRANSFERIDO-HOY.
+
+           COMPUTE CENT-IMPORTE-TRANS = (EURENT-MOD-USUARIO * 100)
+                                       + EURDEC-MOD-USUARIO.
+
+           IF CENT-IMPORTE-TRANS > CENT-LIMITE-TRF
+               GO TO LIMITE-MOD-BAD
+           END-IF.
+
+           IF (CENT-IMPORTE-TRANS + CENT-TRANSFERIDO-HOY)
+                   > CENT-LIMITE-TRF-DIA
+               GO TO LIMITE-MOD-BAD
+           END-IF.
+
+           MOVE DIA-MOD-USUARIO TO TRANS-DIA.
+           MOVE MES-MOD-USUARIO TO TRANS-MES.
+           MOVE ANO-MOD-USUARIO TO TRANS-ANO.
+           MOVE EURENT-MOD-USUARIO TO TRANS-IMPORTE-ENT.
+           MOVE EURDEC-MOD-USUARIO TO TRANS-IMPORTE-DEC.
+
+           REWRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La transferencia ha sido modificada." AT LINE 10
+               COL 22.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE TRANSFERENCIAS.
+           GO TO PCONSULTA-MOV.
+
+       FECHA-MOD-BAD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La fecha introducida no es valida"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79.
+           GO TO MODIFICAR-TRANS.
+
+       LIMITE-MOD-BAD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El importe supera el limite permitido por"
+               AT LINE 9 COL 19
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "transferencia o el limite diario acumulado"
+               AT LINE 10 COL 19
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79.
+           GO TO MODIFICAR-TRANS.
+
+       LEER-PARAMETROS-LIMITE-TRF.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "LIMTRF" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 500000 TO CENT-LIMITE-TRF
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-TRF
+           END-READ.
+
+           MOVE "LIMTRFDIA" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 1000000 TO CENT-LIMITE-TRF-DIA
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-TRF-DIA
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       CONSULTA-TRANSFERIDO-HOY.
+           *> Se recorre movimientos.ubd sumando lo ya transferido
+           *> (saliente) hoy por esta tarjeta, igual que en PERIOD_BANK.
+           *> F-MOVIMIENTOS ya esta abierto desde PLECTURA-MOV
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+
+       LEER-TRANSFERIDO-HOY.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-TRANSFERIDO-HOY.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+                                OR MOV-DIA NOT = DIA
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           IF MOV-CONCEPTO NOT = MSJ-ORD AND MOV-CONCEPTO NOT = MSJ-IBAN
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY
+               + (FUNCTION ABS(MOV-IMPORTE-ENT-R) * 100)
+               + MOV-IMPORTE-DEC.
+
+           GO TO LEER-TRANSFERIDO-HOY.
+
+       FIN-TRANSFERIDO-HOY.
+           CONTINUE.
+
+       REDIBUJAR-TABLA.
+           *> Se vuelve al listado sin perder la posicion actual
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "FECHA" AT LINE 7 COL 4.
+           DISPLAY "|" AT LINE 7 COL 12.
+           DISPLAY "CONCEPTO" AT LINE 7 COL 27.
+           DISPLAY "|" AT LINE 7 COL 51.
+           DISPLAY "IMPORTE" AT LINE 7 COL 54.
+           DISPLAY "|" AT LINE 7 COL 63.
+           DISPLAY "OTRA CUENTA" AT LINE 7 COL 65.
+
+           DISPLAY "F1 - Cancelar/Modificar transferencia"
+               AT LINE 23 COL 2.
+           DISPLAY "Re. pag - Esp. anteriores" AT LINE 24 COL 2.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 33.
+           DISPLAY "Av. pag - Esp. posteriores" AT LINE 24 COL 50.
+
+           PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
+
+           GO TO WAIT-ORDER.
+
        FLECHA-ABAJO.
            *> Se parte del ultimo guardado para seguir hacia atras
-           MOVE REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA) TO MOV-NUM.
            IF (CHOICE = TIPO-ANTIGUA) THEN
+               MOVE REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA) TO MOV-NUM
                READ F-MOVIMIENTOS INVALID KEY GO WAIT-ORDER
            END-IF.
            IF (CHOICE = TIPO-PROGRAMADA) THEN
+               MOVE REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA) TO TRANS-NUM
                READ TRANSFERENCIAS INVALID KEY GO WAIT-ORDER
            END-IF.
-           
+
            GO TO LEER-VIEJO.
 
        FLECHA-ARRIBA.
-           MOVE REGISTROS-EN-PANTALLA(1) TO MOV-NUM.
            IF (CHOICE = TIPO-ANTIGUA) THEN
+               MOVE REGISTROS-EN-PANTALLA(1) TO MOV-NUM
                READ F-MOVIMIENTOS INVALID KEY GO WAIT-ORDER
            END-IF.
            IF (CHOICE = TIPO-PROGRAMADA) THEN
+               MOVE REGISTROS-EN-PANTALLA(1) TO TRANS-NUM
                READ TRANSFERENCIAS INVALID KEY GO WAIT-ORDER
            END-IF.
-           
+
            GO TO LEER-NUEVO.
 
        LEER-VIEJO.
@@ -562,7 +921,12 @@
                ADD 2 TO CONTADOR
            END-PERFORM.
 
-           MOVE MOV-NUM TO REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA).
+           IF (CHOICE = TIPO-ANTIGUA) THEN
+               MOVE MOV-NUM TO REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA)
+           END-IF.
+           IF (CHOICE = TIPO-PROGRAMADA) THEN
+               MOVE TRANS-NUM TO REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA)
+           END-IF.
            PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
 
            GO TO WAIT-ORDER.
@@ -581,7 +945,12 @@
                SUBTRACT 2 FROM CONTADOR
            END-PERFORM.
 
-           MOVE MOV-NUM TO REGISTROS-EN-PANTALLA(1).
+           IF (CHOICE = TIPO-ANTIGUA) THEN
+               MOVE MOV-NUM TO REGISTROS-EN-PANTALLA(1)
+           END-IF.
+           IF (CHOICE = TIPO-PROGRAMADA) THEN
+               MOVE TRANS-NUM TO REGISTROS-EN-PANTALLA(1)
+           END-IF.
 
            PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
 
@@ -592,7 +961,12 @@
            MOVE 1 TO CONTADOR.
 
            PERFORM MOV-EN-PANTALLA TIMES
-               MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO MOV-NUM
+               IF (CHOICE = TIPO-ANTIGUA) THEN
+                   MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO MOV-NUM
+               END-IF
+               IF (CHOICE = TIPO-PROGRAMADA) THEN
+                   MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO TRANS-NUM
+               END-IF
                PERFORM READ-MOVIMIENTO THRU READ-MOVIMIENTO
                PERFORM MOSTRAR-MOVIMIENTO THRU MOSTRAR-MOVIMIENTO
                ADD 1 TO LINEA-MOV-ACTUAL
@@ -646,8 +1020,17 @@
            END-IF.
 
            IF (CHOICE = TIPO-PROGRAMADA) THEN
-               IF (TNUM NOT = TRANS-TARJETA-ORD) THEN
-                   MOVE 0 TO MOV-VALIDO
+               *> Se muestran tanto las transferencias programadas
+               *> por el titular (salientes) como las que otros
+               *> titulares tienen programadas a su favor (entrantes)
+               IF (TNUM = TRANS-TARJETA-ORD) THEN
+                   MOVE TRANS-TARJETA-DST TO OTRO-TITULAR
+               ELSE
+                   IF (TNUM = TRANS-TARJETA-DST) THEN
+                       MOVE TRANS-TARJETA-ORD TO OTRO-TITULAR
+                   ELSE
+                       MOVE 0 TO MOV-VALIDO
+                   END-IF
                END-IF
            END-IF.
 
