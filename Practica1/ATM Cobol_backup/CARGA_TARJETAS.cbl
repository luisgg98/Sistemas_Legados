@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA_TARJETAS.
+       *> Programa batch de alta de tarjetas nuevas: lee el fichero
+       *> plano que llega cada noche con las tarjetas a emitir
+       *> (tarjetas_nuevas.txt, un registro por tarjeta con los campos
+       *> separados por "|", igual que el formato que ya usa
+       *> EXPORTAR_MOVIMIENTOS para el extracto) y, por cada una que
+       *> todavia no exista, la da de alta en tarjetas.ubd con su PIN
+       *> y nombre, reinicia sus intentos en intentos.ubd y le abre
+       *> una cuenta en cuentas.ubd con saldo cero y el limite de
+       *> descubierto indicado. Se ejecuta de forma independiente (no
+       *> se llama desde el menu del cajero).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FEED ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSFE.
+
+           SELECT F-TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSIN.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FEED
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas_nuevas.txt".
+       01 LINEA-FEED                   PIC X(100).
+
+       FD F-TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TARJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM            PIC 9(16).
+           02 IINTENTOS       PIC  9(1).
+           02 IBLOQUEO-HASTA  PIC 9(12).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_alta_tarjetas.txt".
+       01 LINEA-INFORME                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSFE                        PIC  X(2).
+       77 FST                         PIC  X(2).
+       77 FSI                         PIC  X(2).
+       77 FSC                         PIC  X(2).
+       77 FSIN                        PIC  X(2).
+       77 FSP                         PIC  X(2).
+       77 INTENTOS-MAX                PIC  9(2).
+       77 CTA-EXISTE-SW                PIC  X(1).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO-SIS              PIC   9(4).
+               10 MES-SIS              PIC   9(2).
+               10 DIA-SIS              PIC   9(2).
+           05 HORA.
+               10 HORAS-SIS            PIC   9(2).
+               10 MINUTOS-SIS          PIC   9(2).
+               10 SEGUNDOS-SIS         PIC   9(2).
+               10 MILISEGUNDOS-SIS     PIC   9(2).
+           05 DIF-GMT                  PIC  S9(4).
+
+       01 FEED-CAMPOS.
+           02 FEED-TARJETA             PIC X(16).
+           02 FEED-PIN                 PIC X(4).
+           02 FEED-NOMBRE              PIC X(30).
+           02 FEED-LIMITE              PIC X(7).
+
+       77 TARJETA-EXISTE              PIC  9(1).
+       77 TOTAL-LEIDAS                PIC  9(7) VALUE 0.
+       77 TOTAL-ALTAS                 PIC  9(7) VALUE 0.
+       77 TOTAL-DUPLICADAS            PIC  9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREEN LOS FICHEROS POR SI NO EXISTEN
+           OPEN I-O F-TARJETAS CLOSE F-TARJETAS.
+           OPEN I-O INTENTOS CLOSE INTENTOS.
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+           OPEN I-O PARAMETROS CLOSE PARAMETROS.
+
+           PERFORM LEER-PARAMETROS-INTENTOS
+               THRU LEER-PARAMETROS-INTENTOS.
+
+           OPEN INPUT FEED.
+           IF FSFE <> 00
+               GO TO FIN.
+
+           OPEN OUTPUT INFORME.
+           IF FSIN <> 00
+               GO TO FIN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "ALTA DE TARJETAS NUEVAS - UnizarBank"
+               DELIMITED BY SIZE " - Generado " DELIMITED BY SIZE
+               DIA-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MES-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               ANO-SIS DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           OPEN I-O F-TARJETAS.
+           IF FST <> 00
+               GO TO FIN.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO FIN.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+       LEER-FEED.
+           READ FEED AT END GO TO FIN.
+
+           ADD 1 TO TOTAL-LEIDAS.
+
+           UNSTRING LINEA-FEED DELIMITED BY "|"
+               INTO FEED-TARJETA FEED-PIN FEED-NOMBRE FEED-LIMITE.
+
+           MOVE FEED-TARJETA TO TNUM-E.
+           MOVE FEED-PIN     TO TPIN-E.
+           MOVE FEED-NOMBRE  TO TNOMBRE-E.
+           MOVE 1            TO TESTADO.
+           COMPUTE TCADUCIDAD = (ANO-SIS * 100 + MES-SIS) + 400.
+
+           MOVE 1 TO TARJETA-EXISTE.
+           READ F-TARJETAS INVALID KEY
+               MOVE 0 TO TARJETA-EXISTE.
+
+           IF TARJETA-EXISTE = 1
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Tarjeta " DELIMITED BY SIZE
+                   TNUM-E DELIMITED BY SIZE
+                   ": ya existe, se omite" DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+               ADD 1 TO TOTAL-DUPLICADAS
+               GO TO LEER-FEED.
+
+           WRITE TARJETAREG INVALID KEY GO TO FIN.
+
+           MOVE TNUM-E       TO INUM.
+           MOVE INTENTOS-MAX TO IINTENTOS.
+           MOVE 0            TO IBLOQUEO-HASTA.
+           READ INTENTOS INVALID KEY
+               WRITE INTENTOSREG
+           NOT INVALID KEY
+               REWRITE INTENTOSREG
+           END-READ.
+
+           *> Igual que en el alta manual de tarjetas, cada tarjeta del
+           *> feed se abre con cuenta corriente (con el descubierto
+           *> indicado en el feed) y cuenta de ahorro sin descubierto
+           MOVE TNUM-E      TO CTA-TARJETA.
+           MOVE 1           TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           MOVE 0           TO CTA-SALDO-ENT.
+           MOVE 0           TO CTA-SALDO-DEC.
+           MOVE 0           TO CTA-ULTIMO-MOV.
+           MOVE FEED-LIMITE TO CTA-LIMITE-DESCUBIERTO.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           MOVE TNUM-E      TO CTA-TARJETA.
+           MOVE 2           TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           MOVE 0           TO CTA-SALDO-ENT.
+           MOVE 0           TO CTA-SALDO-DEC.
+           MOVE 0           TO CTA-ULTIMO-MOV.
+           MOVE 0           TO CTA-LIMITE-DESCUBIERTO.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "Tarjeta " DELIMITED BY SIZE
+               TNUM-E DELIMITED BY SIZE
+               ": alta realizada para " DELIMITED BY SIZE
+               TNOMBRE-E DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           ADD 1 TO TOTAL-ALTAS.
+
+           GO TO LEER-FEED.
+
+       FIN.
+           IF FSIN = 00
+               MOVE SPACES TO LINEA-INFORME
+               STRING "----------------------------------------"
+                   DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+               MOVE SPACES TO LINEA-INFORME
+               STRING "REGISTROS LEIDOS: " DELIMITED BY SIZE
+                   TOTAL-LEIDAS DELIMITED BY SIZE
+                   "   ALTAS REALIZADAS: " DELIMITED BY SIZE
+                   TOTAL-ALTAS DELIMITED BY SIZE
+                   "   DUPLICADAS OMITIDAS: " DELIMITED BY SIZE
+                   TOTAL-DUPLICADAS DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+           END-IF.
+
+           CLOSE FEED.
+           CLOSE F-TARJETAS.
+           CLOSE INTENTOS.
+           CLOSE CUENTAS.
+           CLOSE INFORME.
+
+           STOP RUN.
+
+       *>LEE DE PARAMETROS EL NUMERO MAXIMO DE INTENTOS DE PIN CON EL
+       *> QUE SE DA DE ALTA UNA TARJETA NUEVA; SI NO ESTA DEFINIDO
+       *> TODAVIA SE USA EL VALOR HABITUAL DEL SISTEMA
+       LEER-PARAMETROS-INTENTOS.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO FIN.
+
+           MOVE "INTENTOSMAX" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 3 TO INTENTOS-MAX
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO INTENTOS-MAX
+           END-READ.
+
+           CLOSE PARAMETROS.
