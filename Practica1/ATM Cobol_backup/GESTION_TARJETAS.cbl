@@ -0,0 +1,424 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTION_TARJETAS.
+       *> Pantalla de mantenimiento de tarjetas para el personal de la
+       *> sucursal: permite emitir una tarjeta nueva en el momento
+       *> (para el cliente que no puede esperar a la carga nocturna de
+       *> CARGA_TARJETAS) o dar de baja una tarjeta existente.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TARJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM            PIC 9(16).
+           02 IINTENTOS       PIC  9(1).
+           02 IBLOQUEO-HASTA  PIC 9(12).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSI                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FSP                       PIC   X(2).
+       77 INTENTOS-MAX              PIC   9(2).
+       77 CTA-EXISTE-SW              PIC   X(1).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED         VALUE    0.
+           88 ESC-PRESSED           VALUE 2005.
+           88 F1-PRESSED            VALUE 1001.
+           88 F2-PRESSED            VALUE 1002.
+       77 PRESSED-KEY   BLANK WHEN ZERO            PIC   9(4).
+
+       77 TARJETA-EXISTE             PIC   9(1).
+       77 CTA-LIMITE-NUEVO           PIC   9(7).
+
+       LINKAGE SECTION.
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ACCEPT-COD-TARJETA.
+           05 FILLER LINE 8 COL 15 VALUE
+               "Numero de tarjeta:".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 8 COL 35 PIC 9(16) USING TNUM-E.
+
+       01 ACCEPT-DATOS-TARJETA.
+           05 FILLER LINE 11 COL 15 VALUE "PIN inicial:".
+           05 FILLER BLANK WHEN ZERO SECURE UNDERLINE AUTO
+               LINE 11 COL 28 PIC 9(4) USING TPIN-E.
+           05 FILLER LINE 13 COL 15 VALUE "Nombre del titular:".
+           05 FILLER UNDERLINE AUTO
+               LINE 13 COL 35 PIC X(30) USING TNOMBRE-E.
+           05 FILLER LINE 15 COL 15 VALUE "Limite de descubierto:".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 15 COL 38 PIC 9(7) USING CTA-LIMITE-NUEVO.
+
+       01 FORM-ERR.
+           05 FILLER LINE 23 COL 14 BACKGROUND-COLOR RED VALUE
+               "Por favor, rellene los campos con valores correctos".
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREEN LOS FICHEROS POR SI NO EXISTEN
+           OPEN I-O F-TARJETAS CLOSE F-TARJETAS.
+           OPEN I-O INTENTOS CLOSE INTENTOS.
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+           OPEN I-O PARAMETROS CLOSE PARAMETROS.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           OPEN I-O F-TARJETAS.
+           IF FST <> 00
+               GO TO FIN.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO FIN.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+       PANTALLA-COD.
+           MOVE 0 TO TNUM-E.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Introduzca el numero de la tarjeta a emitir"
+               AT LINE 6 COL 18.
+           DISPLAY "o dar de baja" AT LINE 7 COL 34.
+
+           DISPLAY "Enter - Continuar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Salir" AT LINE 24 COL 65.
+
+       ACEPTAR-COD.
+           ACCEPT ACCEPT-COD-TARJETA ON EXCEPTION
+              IF ESC-PRESSED THEN
+                  GO TO SALIR
+              END-IF
+           END-ACCEPT.
+
+           IF TNUM-E = 0
+               DISPLAY FORM-ERR
+               GO TO ACEPTAR-COD.
+
+       BUSCAR-TARJETA.
+           MOVE 1 TO TARJETA-EXISTE.
+           READ F-TARJETAS INVALID KEY
+               MOVE 0 TO TARJETA-EXISTE.
+
+           IF TARJETA-EXISTE = 1
+               GO TO PANTALLA-BAJA.
+
+       PANTALLA-ALTA.
+           MOVE 0 TO TPIN-E.
+           MOVE SPACES TO TNOMBRE-E.
+           MOVE 0 TO CTA-LIMITE-NUEVO.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Alta de tarjeta nueva" AT LINE 6 COL 29.
+           DISPLAY "Numero: " AT LINE 7 COL 15.
+           DISPLAY TNUM-E AT LINE 7 COL 23.
+
+           DISPLAY "Enter - Guardar" AT LINE 24 COL 2.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 65.
+
+       ACEPTAR-ALTA.
+           ACCEPT ACCEPT-DATOS-TARJETA ON EXCEPTION
+              IF ESC-PRESSED THEN
+                  GO TO PANTALLA-COD
+              END-IF
+           END-ACCEPT.
+
+           IF TNOMBRE-E = SPACES
+               DISPLAY FORM-ERR
+               GO TO ACEPTAR-ALTA.
+
+       CONFIRMAR-ALTA.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-ALTA
+           ELSE
+               IF ESC-PRESSED THEN
+                   GO TO PANTALLA-COD
+               ELSE
+                   GO TO CONFIRMAR-ALTA
+               END-IF
+           END-IF.
+
+       GUARDAR-ALTA.
+           MOVE 1 TO TESTADO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE TCADUCIDAD = (ANO * 100 + MES) + 400.
+           WRITE TARJETAREG INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM LEER-PARAMETROS-INTENTOS
+               THRU LEER-PARAMETROS-INTENTOS.
+
+           MOVE TNUM-E        TO INUM.
+           MOVE INTENTOS-MAX  TO IINTENTOS.
+           MOVE 0             TO IBLOQUEO-HASTA.
+           READ INTENTOS INVALID KEY
+               WRITE INTENTOSREG
+           NOT INVALID KEY
+               REWRITE INTENTOSREG
+           END-READ.
+
+           *> Toda tarjeta nueva se abre con dos cuentas: la corriente,
+           *> con el limite de descubierto que haya tecleado el
+           *> empleado, y una de ahorro sin descubierto, ya que el
+           *> descubierto es un concepto propio de la cuenta corriente
+           MOVE TNUM-E           TO CTA-TARJETA.
+           MOVE 1                TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           MOVE 0                TO CTA-SALDO-ENT.
+           MOVE 0                TO CTA-SALDO-DEC.
+           MOVE 0                TO CTA-ULTIMO-MOV.
+           MOVE CTA-LIMITE-NUEVO TO CTA-LIMITE-DESCUBIERTO.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           MOVE TNUM-E           TO CTA-TARJETA.
+           MOVE 2                TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           MOVE 0                TO CTA-SALDO-ENT.
+           MOVE 0                TO CTA-SALDO-DEC.
+           MOVE 0                TO CTA-ULTIMO-MOV.
+           MOVE 0                TO CTA-LIMITE-DESCUBIERTO.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           GO TO PANTALLA-COD.
+
+       PANTALLA-BAJA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Baja de tarjeta existente" AT LINE 6 COL 27.
+           DISPLAY "Numero: " AT LINE 7 COL 15.
+           DISPLAY TNUM-E AT LINE 7 COL 23.
+           DISPLAY "Titular: " AT LINE 9 COL 15.
+           DISPLAY TNOMBRE-E AT LINE 9 COL 24.
+           DISPLAY "Estado: " AT LINE 10 COL 15.
+           IF TARJETA-BLOQUEADA
+               DISPLAY "BLOQUEADA" AT LINE 10 COL 24
+           ELSE
+               DISPLAY "ACTIVA" AT LINE 10 COL 24
+           END-IF.
+           DISPLAY "Caducidad (AAAAMM): " AT LINE 11 COL 15.
+           DISPLAY TCADUCIDAD AT LINE 11 COL 36.
+
+           DISPLAY "Enter - Confirmar baja" AT LINE 24 COL 2.
+           IF TARJETA-BLOQUEADA
+               DISPLAY "F1 - Desbloquear" AT LINE 24 COL 33
+           ELSE
+               DISPLAY "F1 - Bloquear" AT LINE 24 COL 33
+           END-IF.
+           DISPLAY "ESC - Volver" AT LINE 24 COL 65.
+
+       CONFIRMAR-BAJA.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-BAJA
+           ELSE
+               IF F1-PRESSED THEN
+                   GO TO TOGGLE-BLOQUEO
+               ELSE
+                   IF ESC-PRESSED THEN
+                       GO TO PANTALLA-COD
+                   ELSE
+                       GO TO CONFIRMAR-BAJA
+                   END-IF
+               END-IF
+           END-IF.
+
+       TOGGLE-BLOQUEO.
+           IF TARJETA-BLOQUEADA
+               MOVE 1 TO TESTADO
+           ELSE
+               MOVE 2 TO TESTADO
+           END-IF.
+           REWRITE TARJETAREG INVALID KEY GO TO PSYS-ERR.
+
+           GO TO PANTALLA-BAJA.
+
+       GUARDAR-BAJA.
+           *> Se conserva cuentas.ubd (y por tanto el historial de
+           *> movimientos) al dar de baja: solo se retira la tarjeta
+           *> y se libera su entrada de intentos, para que no se
+           *> pueda volver a operar con ella.
+           DELETE F-TARJETAS INVALID KEY GO TO PSYS-ERR.
+
+           MOVE TNUM-E TO INUM.
+           READ INTENTOS INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               DELETE INTENTOS INVALID KEY GO TO PSYS-ERR
+           END-READ.
+
+           GO TO PANTALLA-COD.
+
+       *>LEE DE PARAMETROS EL NUMERO MAXIMO DE INTENTOS DE PIN CON EL
+       *> QUE SE DA DE ALTA UNA TARJETA NUEVA; SI NO ESTA DEFINIDO
+       *> TODAVIA SE USA EL VALOR HABITUAL DEL SISTEMA
+       LEER-PARAMETROS-INTENTOS.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "INTENTOSMAX" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 3 TO INTENTOS-MAX
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO INTENTOS-MAX
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno"
+               AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde"
+               AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               GO TO SALIR
+           ELSE
+               GO TO PSYS-ERR-ENTER.
+
+       SALIR.
+           CLOSE F-TARJETAS.
+           CLOSE INTENTOS.
+           CLOSE CUENTAS.
+
+       FIN.
+           STOP RUN.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Mantenimiento de tarjetas - UnizarBank"
+               AT LINE 2 COL 21
+               WITH FOREGROUND-COLOR IS CYAN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
