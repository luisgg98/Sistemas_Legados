@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN_DIARIO.
+       *> Programa batch de cierre de dia: emite un resumen de la
+       *> actividad de la sucursal (este sistema modela una sola
+       *> sucursal, sin distinguir cajeros ni oficinas, asi que el
+       *> resumen cubre todo el banco) con los movimientos del dia en
+       *> curso, el estado de las tarjetas y el saldo total en cuentas.
+       *> Se ejecuta de forma independiente (no se llama desde el menu
+       *> del cajero), normalmente al final de cada jornada.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM        PIC 9(16).
+           02 TPIN        PIC  9(4).
+           02 TNOMBRE     PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_resumen_diario.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSC                      PIC  X(2).
+       77 FST                      PIC  X(2).
+       77 FSINF                    PIC  X(2).
+
+       77 CENT-IMPORTE-MOV         PIC S9(9).
+       77 CENT-TOTAL-ABONOS        PIC S9(9) VALUE 0.
+       77 CENT-TOTAL-CARGOS        PIC S9(9) VALUE 0.
+       77 CNT-MOVIMIENTOS-HOY      PIC  9(7) VALUE 0.
+
+       77 CENT-SALDO-CTA           PIC S9(9).
+       77 CENT-TOTAL-SALDOS        PIC S9(9) VALUE 0.
+       77 CNT-CUENTAS              PIC  9(7) VALUE 0.
+       77 CNT-CUENTAS-CORRIENTE    PIC  9(7) VALUE 0.
+       77 CNT-CUENTAS-AHORRO       PIC  9(7) VALUE 0.
+
+       77 CNT-TARJETAS             PIC  9(7) VALUE 0.
+       77 CNT-TARJETAS-ACTIVAS     PIC  9(7) VALUE 0.
+       77 CNT-TARJETAS-BLOQUEADAS  PIC  9(7) VALUE 0.
+
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+       77 CNT-EDIT-TOTAL            PIC  ZZZZZZ9.
+       77 CNT-EDIT-CORRIENTE        PIC  ZZZZZZ9.
+       77 CNT-EDIT-AHORRO           PIC  ZZZZZZ9.
+
+       77 TOTAL-ABONOS-ENT-EDIT    PIC -ZZZZZZZ9.
+       77 TOTAL-ABONOS-DEC-EDIT    PIC  99.
+       77 TOTAL-CARGOS-ENT-EDIT    PIC -ZZZZZZZ9.
+       77 TOTAL-CARGOS-DEC-EDIT    PIC  99.
+       77 TOTAL-SALDOS-ENT-EDIT    PIC -ZZZZZZZ9.
+       77 TOTAL-SALDOS-DEC-EDIT    PIC  99.
+
+       77 TOTAL-ABONOS-ENT         PIC S9(7).
+       77 TOTAL-ABONOS-DEC         PIC  9(2).
+       77 TOTAL-CARGOS-ENT         PIC S9(7).
+       77 TOTAL-CARGOS-DEC         PIC  9(2).
+       77 TOTAL-SALDOS-ENT         PIC S9(7).
+       77 TOTAL-SALDOS-DEC         PIC  9(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           *>EL RESUMEN SE VA ACUMULANDO, UNA EJECUCION POR DIA
+           OPEN EXTEND INFORME.
+           IF FSINF <> 00
+               GO TO FIN.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "=== RESUMEN DIARIO DE LA SUCURSAL - " DELIMITED BY
+               SIZE DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE " ===" DELIMITED BY SIZE
+             INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+       MOVIMIENTOS-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CUENTAS-OPEN.
+
+       LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO CIERRE-MOVS.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+               OR MOV-DIA NOT = DIA
+               GO TO LEER-MOVIMIENTO.
+
+           ADD 1 TO CNT-MOVIMIENTOS-HOY.
+
+           *> MOV-IMPORTE-DEC va siempre sin signo, es MOV-IMPORTE-ENT
+           *> el que lleva el signo del movimiento completo (igual que
+           *> en ESTADOS_CUENTA)
+           IF MOV-IMPORTE-ENT >= 0
+               COMPUTE CENT-IMPORTE-MOV =
+                   (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC
+               ADD CENT-IMPORTE-MOV TO CENT-TOTAL-ABONOS
+           ELSE
+               COMPUTE CENT-IMPORTE-MOV =
+                   (FUNCTION ABS(MOV-IMPORTE-ENT) * 100)
+                       + MOV-IMPORTE-DEC
+               ADD CENT-IMPORTE-MOV TO CENT-TOTAL-CARGOS
+           END-IF.
+
+           GO TO LEER-MOVIMIENTO.
+
+       CIERRE-MOVS.
+           CLOSE F-MOVIMIENTOS.
+
+       CUENTAS-OPEN.
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO TARJETAS-OPEN.
+
+       LEER-CUENTA.
+           READ CUENTAS NEXT RECORD AT END GO TO CIERRE-CUENTAS.
+
+           ADD 1 TO CNT-CUENTAS.
+
+           IF CTA-CORRIENTE
+               ADD 1 TO CNT-CUENTAS-CORRIENTE
+           ELSE
+               ADD 1 TO CNT-CUENTAS-AHORRO
+           END-IF.
+
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-CTA =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-CTA = (CTA-SALDO-ENT * 100)
+                                        + CTA-SALDO-DEC
+           END-IF.
+
+           ADD CENT-SALDO-CTA TO CENT-TOTAL-SALDOS.
+
+           GO TO LEER-CUENTA.
+
+       CIERRE-CUENTAS.
+           CLOSE CUENTAS.
+
+       TARJETAS-OPEN.
+           OPEN I-O TARJETAS CLOSE TARJETAS.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO FIN.
+
+       LEER-TARJETA.
+           READ TARJETAS NEXT RECORD AT END GO TO CIERRE-TARJETAS.
+
+           ADD 1 TO CNT-TARJETAS.
+
+           IF TARJETA-ACTIVA
+               ADD 1 TO CNT-TARJETAS-ACTIVAS
+           ELSE
+               ADD 1 TO CNT-TARJETAS-BLOQUEADAS
+           END-IF.
+
+           GO TO LEER-TARJETA.
+
+       CIERRE-TARJETAS.
+           CLOSE TARJETAS.
+
+       FIN.
+           IF FSINF = 00
+               MOVE CNT-MOVIMIENTOS-HOY TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Movimientos de hoy: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               COMPUTE TOTAL-ABONOS-ENT = (CENT-TOTAL-ABONOS / 100)
+               MOVE FUNCTION MOD(CENT-TOTAL-ABONOS, 100)
+                   TO TOTAL-ABONOS-DEC
+               MOVE TOTAL-ABONOS-ENT TO TOTAL-ABONOS-ENT-EDIT
+               MOVE TOTAL-ABONOS-DEC TO TOTAL-ABONOS-DEC-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Total abonos: " DELIMITED BY SIZE
+                      TOTAL-ABONOS-ENT-EDIT DELIMITED BY SIZE ","
+                          DELIMITED BY SIZE
+                      TOTAL-ABONOS-DEC-EDIT DELIMITED BY SIZE " EUR"
+                          DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               COMPUTE TOTAL-CARGOS-ENT = (CENT-TOTAL-CARGOS / 100)
+               MOVE FUNCTION MOD(CENT-TOTAL-CARGOS, 100)
+                   TO TOTAL-CARGOS-DEC
+               MOVE TOTAL-CARGOS-ENT TO TOTAL-CARGOS-ENT-EDIT
+               MOVE TOTAL-CARGOS-DEC TO TOTAL-CARGOS-DEC-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Total cargos: " DELIMITED BY SIZE
+                      TOTAL-CARGOS-ENT-EDIT DELIMITED BY SIZE ","
+                          DELIMITED BY SIZE
+                      TOTAL-CARGOS-DEC-EDIT DELIMITED BY SIZE " EUR"
+                          DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-CUENTAS TO CNT-EDIT
+               MOVE CNT-CUENTAS TO CNT-EDIT-TOTAL
+               MOVE CNT-CUENTAS-CORRIENTE TO CNT-EDIT-CORRIENTE
+               MOVE CNT-CUENTAS-AHORRO TO CNT-EDIT-AHORRO
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Cuentas: " DELIMITED BY SIZE
+                      CNT-EDIT-TOTAL DELIMITED BY SIZE
+                      "  (corrientes: " DELIMITED BY SIZE
+                      CNT-EDIT-CORRIENTE DELIMITED BY SIZE
+                      "  ahorro: " DELIMITED BY SIZE
+                      CNT-EDIT-AHORRO DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               COMPUTE TOTAL-SALDOS-ENT = (CENT-TOTAL-SALDOS / 100)
+               MOVE FUNCTION MOD(CENT-TOTAL-SALDOS, 100)
+                   TO TOTAL-SALDOS-DEC
+               MOVE TOTAL-SALDOS-ENT TO TOTAL-SALDOS-ENT-EDIT
+               MOVE TOTAL-SALDOS-DEC TO TOTAL-SALDOS-DEC-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Saldo total en cuentas: " DELIMITED BY SIZE
+                      TOTAL-SALDOS-ENT-EDIT DELIMITED BY SIZE ","
+                          DELIMITED BY SIZE
+                      TOTAL-SALDOS-DEC-EDIT DELIMITED BY SIZE " EUR"
+                          DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-TARJETAS TO CNT-EDIT-TOTAL
+               MOVE CNT-TARJETAS-ACTIVAS TO CNT-EDIT-CORRIENTE
+               MOVE CNT-TARJETAS-BLOQUEADAS TO CNT-EDIT-AHORRO
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Tarjetas: " DELIMITED BY SIZE
+                      CNT-EDIT-TOTAL DELIMITED BY SIZE
+                      "  (activas: " DELIMITED BY SIZE
+                      CNT-EDIT-CORRIENTE DELIMITED BY SIZE
+                      "  bloqueadas: " DELIMITED BY SIZE
+                      CNT-EDIT-AHORRO DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE SPACES TO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               CLOSE INFORME
+           END-IF.
+
+           STOP RUN.
