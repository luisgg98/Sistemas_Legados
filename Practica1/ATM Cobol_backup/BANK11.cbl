@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK11.
+       *> Permite al titular denunciar su propia tarjeta como perdida
+       *> o robada desde el propio cajero: la tarjeta se retira de
+       *> tarjetas.ubd (igual que hace GESTION_TARJETAS al darla de
+       *> baja desde la sucursal) para que no se pueda volver a usar,
+       *> conservando cuentas.ubd y su historial de movimientos.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL SEGURIDAD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEG-NUM
+           FILE STATUS IS FSG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TARJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM            PIC 9(16).
+           02 IINTENTOS       PIC 9(1).
+           02 IBLOQUEO-HASTA  PIC 9(12).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD SEGURIDAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "seguridad.ubd".
+       01 SEGURIDAD-REG.
+           02 SEG-NUM          PIC 9(35).
+           02 SEG-TARJETA      PIC 9(16).
+           02 SEG-ANO          PIC  9(4).
+           02 SEG-MES          PIC  9(2).
+           02 SEG-DIA          PIC  9(2).
+           02 SEG-HOR          PIC  9(2).
+           02 SEG-MIN          PIC  9(2).
+           02 SEG-SEG          PIC  9(2).
+           02 SEG-TIPO         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC   X(2).
+       77 FSI                      PIC   X(2).
+       77 FSSEC                    PIC   X(2).
+       77 FSG                      PIC   X(2).
+       77 LAST-SEG-NUM             PIC   9(35).
+       77 EVENTO-TIPO              PIC  X(20).
+       78 BLACK                    VALUE      0.
+       78 BLUE                     VALUE      1.
+       78 GREEN                    VALUE      2.
+       78 CYAN                     VALUE      3.
+       78 RED                      VALUE      4.
+       78 MAGENTA                  VALUE      5.
+       78 YELLOW                   VALUE      6.
+       78 WHITE                    VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC   9(4).
+               10 MES              PIC   9(2).
+               10 DIA              PIC   9(2).
+           05 HORA.
+               10 HORAS            PIC   9(2).
+               10 MINUTOS          PIC   9(2).
+               10 SEGUNDOS         PIC   9(2).
+               10 MILISEGUNDOS     PIC   9(2).
+           05 DIF-GMT              PIC  S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED      VALUE     0.
+           88 ESC-PRESSED        VALUE  2005.
+
+       77 PRESSED-KEY BLANK WHEN ZERO  PIC   9(4).
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank"
+               AT LINE 2 COL 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           DISPLAY "Denuncia de tarjeta perdida o robada"
+               AT LINE 6 COL 22
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA AT LINE 4 COL 32.
+           DISPLAY "-" AT LINE 4 COL 34.
+           DISPLAY MES AT LINE 4 COL 35.
+           DISPLAY "-" AT LINE 4 COL 37.
+           DISPLAY ANO AT LINE 4 COL 38.
+           DISPLAY HORAS AT LINE 4 COL 44.
+           DISPLAY ":" AT LINE 4 COL 46.
+           DISPLAY MINUTOS AT LINE 4 COL 47.
+
+       PANTALLA-CONFIRMA.
+           DISPLAY "Si continua, esta tarjeta quedara bloqueada"
+               AT LINE 9 COL 19.
+           DISPLAY "de forma inmediata y no podra volver a usarse"
+               AT LINE 10 COL 17.
+           DISPLAY "Acuda a su sucursal para obtener una tarjeta"
+               AT LINE 12 COL 18.
+           DISPLAY "nueva" AT LINE 13 COL 38.
+
+           DISPLAY "Enter - Confirmar denuncia" AT LINE 24 COL 2.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+       CONFIRMA-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-BAJA
+           ELSE
+               IF ESC-PRESSED THEN
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CONFIRMA-ENTER
+               END-IF
+           END-IF.
+
+       GUARDAR-BAJA.
+           OPEN I-O F-TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO TNUM-E.
+           DELETE F-TARJETAS INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO INUM.
+           READ INTENTOS INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               DELETE INTENTOS INVALID KEY GO TO PSYS-ERR
+           END-READ.
+           CLOSE INTENTOS.
+
+           MOVE "TARJETA EXTRAVIADA" TO EVENTO-TIPO.
+           PERFORM REGISTRAR-EVENTO-SEGURIDAD
+               THRU REGISTRAR-EVENTO-SEGURIDAD.
+
+       PANTALLA-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Su tarjeta ha quedado bloqueada" AT LINE 9 COL 24.
+           DISPLAY "Acuda a su sucursal para obtener una tarjeta"
+               AT LINE 11 COL 18.
+           DISPLAY "nueva" AT LINE 12 COL 38.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       OK-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO OK-ENTER.
+
+       *>REGISTRA UN EVENTO DE SEGURIDAD EN SEGURIDAD.UBD; EL TIPO DE
+       *> EVENTO SE DEJA EN EVENTO-TIPO ANTES DE HACER ESTE PERFORM.
+       *> EL NUMERO DE EVENTO SE OBTIENE DE SECUENCIAS IGUAL QUE BANK4
+       *> OBTIENE EL SIGUIENTE MOV-NUM PARA MOVIMIENTOS.UBD
+       REGISTRAR-EVENTO-SEGURIDAD.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "SEGURIDAD" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-SEG-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-SEG-NUM
+           END-READ.
+           ADD 1 TO LAST-SEG-NUM.
+
+           MOVE LAST-SEG-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O SEGURIDAD.
+           IF FSG <> 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-SEG-NUM TO SEG-NUM.
+           MOVE TNUM         TO SEG-TARJETA.
+           MOVE ANO          TO SEG-ANO.
+           MOVE MES          TO SEG-MES.
+           MOVE DIA          TO SEG-DIA.
+           MOVE HORAS        TO SEG-HOR.
+           MOVE MINUTOS      TO SEG-MIN.
+           MOVE SEGUNDOS     TO SEG-SEG.
+           MOVE EVENTO-TIPO  TO SEG-TIPO.
+           WRITE SEGURIDAD-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE SEGURIDAD.
+
+       PSYS-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno"
+               AT LINE 9 COL 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde"
+               AT LINE 11 COL 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO PSYS-ERR-ENTER.
