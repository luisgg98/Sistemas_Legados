@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME_ESPECTACULOS.
+       *> Programa batch que emite un informe de ventas e ingresos por
+       *> espectaculo: recorre espectaculos.ubd y, para cada uno,
+       *> busca en movimientos.ubd las entradas vendidas (un movimiento
+       *> por entrada, ver GUARDAR-VENTA en BANK7) para totalizar
+       *> cuantas se han vendido y cuanto han ingresado. Se ejecuta de
+       *> forma independiente (no se llama desde el menu del cajero).
+       *>
+       *> Las cancelaciones (ver BANK7, CANCELACION-INICIO) se anotan
+       *> con un concepto generico que no identifica el espectaculo
+       *> original, asi que este informe no puede descontar de un
+       *> espectaculo concreto las entradas que se hayan devuelto; solo
+       *> se informa del total de cancelaciones de todos los
+       *> espectaculos al final.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-ESPECTACULOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESP-NUM
+           FILE STATUS IS FSE.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSIN.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-ESPECTACULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espectaculos.ubd".
+       01 ESPECTACULO-REG.
+           02 ESP-NUM               PIC   9(4).
+           02 ESP-ANO               PIC   9(4).
+           02 ESP-MES               PIC   9(2).
+           02 ESP-DIA               PIC   9(2).
+           02 ESP-HOR               PIC   9(2).
+           02 ESP-MIN               PIC   9(2).
+           02 ESP-DESCR             PIC  X(40).
+           02 ESP-DISP              PIC   9(7).
+           02 ESP-PRECIO-ENT        PIC   9(4).
+           02 ESP-PRECIO-DEC        PIC   9(2).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_espectaculos.txt".
+       01 LINEA-INFORME                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSE                         PIC  X(2).
+       77 FSM                         PIC  X(2).
+       77 FSIN                        PIC  X(2).
+
+       77 CANCEL-CONCEPTO             PIC X(35)
+           VALUE "Cancelacion compra entradas".
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO-SIS              PIC   9(4).
+               10 MES-SIS              PIC   9(2).
+               10 DIA-SIS              PIC   9(2).
+           05 HORA.
+               10 HORAS-SIS            PIC   9(2).
+               10 MINUTOS-SIS          PIC   9(2).
+               10 SEGUNDOS-SIS         PIC   9(2).
+               10 MILISEGUNDOS-SIS     PIC   9(2).
+           05 DIF-GMT                  PIC  S9(4).
+
+       77 ENTRADAS-VENDIDAS           PIC  9(7).
+       77 CENT-INGRESOS               PIC  9(9).
+       77 CENT-INGRESOS-R             PIC  9(7).
+       77 CENT-INGRESOS-DEC            PIC  9(2).
+       77 TOTAL-ESPECTACULOS          PIC  9(5) VALUE 0.
+       77 TOTAL-ENTRADAS-VENDIDAS     PIC  9(7) VALUE 0.
+       77 TOTAL-CANCELACIONES         PIC  9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREEN LOS FICHEROS POR SI NO EXISTEN
+           OPEN I-O F-ESPECTACULOS CLOSE F-ESPECTACULOS.
+           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+
+           OPEN INPUT F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO FIN.
+
+           OPEN OUTPUT INFORME.
+           IF FSIN <> 00
+               GO TO FIN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "VENTAS E INGRESOS POR ESPECTACULO - UnizarBank"
+               DELIMITED BY SIZE " - Generado " DELIMITED BY SIZE
+               DIA-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MES-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               ANO-SIS DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+       LEER-ESPECTACULO.
+           READ F-ESPECTACULOS NEXT RECORD AT END GO TO CONTAR-CANCEL.
+
+           PERFORM EMITIR-ESPECTACULO THRU EMITIR-ESPECTACULO-FIN.
+
+           ADD 1 TO TOTAL-ESPECTACULOS.
+
+           GO TO LEER-ESPECTACULO.
+
+       EMITIR-ESPECTACULO.
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "----------------------------------------"
+               DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "Espectaculo " DELIMITED BY SIZE
+               ESP-NUM DELIMITED BY SIZE ": " DELIMITED BY SIZE
+               ESP-DESCR DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           MOVE 0 TO ENTRADAS-VENDIDAS.
+           MOVE 0 TO CENT-INGRESOS.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO EMITIR-ESPECTACULO-FIN.
+
+       LEER-MOV-ESPECT.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO CIERRE-MOV-ESPECT.
+
+           IF MOV-CONCEPTO NOT = ESP-DESCR
+               GO TO LEER-MOV-ESPECT.
+
+           IF MOV-IMPORTE-ENT NOT < 0
+               GO TO LEER-MOV-ESPECT.
+
+           ADD 1 TO ENTRADAS-VENDIDAS.
+           COMPUTE CENT-INGRESOS = CENT-INGRESOS
+               + (FUNCTION ABS(MOV-IMPORTE-ENT) * 100) + MOV-IMPORTE-DEC.
+
+           GO TO LEER-MOV-ESPECT.
+
+       CIERRE-MOV-ESPECT.
+           CLOSE F-MOVIMIENTOS.
+
+           COMPUTE CENT-INGRESOS-R = CENT-INGRESOS / 100.
+           MOVE FUNCTION MOD(CENT-INGRESOS, 100) TO CENT-INGRESOS-DEC.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "  Entradas vendidas: " DELIMITED BY SIZE
+               ENTRADAS-VENDIDAS DELIMITED BY SIZE
+               "   Entradas disponibles: " DELIMITED BY SIZE
+               ESP-DISP DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "  Ingresos brutos: " DELIMITED BY SIZE
+               CENT-INGRESOS-R DELIMITED BY SIZE "," DELIMITED BY SIZE
+               CENT-INGRESOS-DEC DELIMITED BY SIZE
+               " EUR" DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           ADD ENTRADAS-VENDIDAS TO TOTAL-ENTRADAS-VENDIDAS.
+
+       EMITIR-ESPECTACULO-FIN.
+           EXIT.
+
+       CONTAR-CANCEL.
+           *> Las cancelaciones no llevan el espectaculo en el
+           *> concepto (ver cabecera), asi que solo se pueden totalizar
+           *> en conjunto, no espectaculo a espectaculo.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN.
+
+       LEER-MOV-CANCEL.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN.
+
+           IF MOV-CONCEPTO = CANCEL-CONCEPTO
+               ADD 1 TO TOTAL-CANCELACIONES.
+
+           GO TO LEER-MOV-CANCEL.
+
+       FIN.
+           IF FSIN = 00
+               MOVE SPACES TO LINEA-INFORME
+               STRING "----------------------------------------"
+                   DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+               MOVE SPACES TO LINEA-INFORME
+               STRING "TOTAL ESPECTACULOS: " DELIMITED BY SIZE
+                   TOTAL-ESPECTACULOS DELIMITED BY SIZE
+                   "   TOTAL ENTRADAS VENDIDAS: " DELIMITED BY SIZE
+                   TOTAL-ENTRADAS-VENDIDAS DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+               MOVE SPACES TO LINEA-INFORME
+               STRING "TOTAL CANCELACIONES (todos los espectaculos): "
+                   DELIMITED BY SIZE
+                   TOTAL-CANCELACIONES DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+           END-IF.
+
+           CLOSE F-ESPECTACULOS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE INFORME.
+
+           STOP RUN.
