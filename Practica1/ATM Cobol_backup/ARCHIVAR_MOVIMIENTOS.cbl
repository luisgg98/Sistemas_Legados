@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR_MOVIMIENTOS.
+       *> Programa batch que saca de movimientos.ubd los movimientos
+       *> antiguos y los traslada a movimientos_historico.ubd, para que
+       *> el fichero de movimientos en produccion no crezca sin limite.
+       *> Un movimiento se considera antiguo si tiene mas meses que el
+       *> periodo de retencion configurado. Se ejecuta de forma
+       *> independiente (no se llama desde el menu del cajero),
+       *> normalmente con una periodicidad baja (por ejemplo, anual).
+       *>
+       *> Los recibos (ver RECIBOS, BANK9/BANK10) copian los datos del
+       *> movimiento en el momento de emitirlo, no referencian
+       *> movimientos.ubd por clave, asi que archivar un movimiento no
+       *> afecta a los recibos ya emitidos.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL HISTORICO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HIST-NUM
+           FILE STATUS IS FSH.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       *> El historico guarda exactamente el mismo formato de registro
+       *> que movimientos.ubd, solo que en otro fichero, para que
+       *> cualquier programa que algun dia necesite consultarlo pueda
+       *> reutilizar el mismo layout (ver MOVIMIENTO-REG arriba)
+       FD HISTORICO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos_historico.ubd".
+       01 HISTORICO-REG.
+           02 HIST-NUM               PIC  9(35).
+           02 HIST-TARJETA           PIC  9(16).
+           02 HIST-ANO               PIC   9(4).
+           02 HIST-MES               PIC   9(2).
+           02 HIST-DIA               PIC   9(2).
+           02 HIST-HOR               PIC   9(2).
+           02 HIST-MIN               PIC   9(2).
+           02 HIST-SEG               PIC   9(2).
+           02 HIST-IMPORTE-ENT       PIC  S9(7).
+           02 HIST-IMPORTE-DEC       PIC   9(2).
+           02 HIST-CONCEPTO          PIC  X(35).
+           02 HIST-SALDOPOS-ENT      PIC  S9(9).
+           02 HIST-SALDOPOS-DEC      PIC   9(2).
+           02 HIST-REFERENCIA        PIC  X(30).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_archivado.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSH                      PIC  X(2).
+       77 FSINF                    PIC  X(2).
+       77 FSP                      PIC  X(2).
+
+       *> Periodo de retencion en meses: los movimientos con mas
+       *> antiguedad que este numero de meses se archivan
+       77 MESES-RETENCION          PIC 9(3) VALUE 024.
+
+       77 TOTAL-MESES-ACTUAL       PIC S9(7).
+       77 TOTAL-MESES-CORTE        PIC S9(7).
+       77 MOV-TOTAL-MESES          PIC S9(7).
+
+       77 CNT-REVISADOS            PIC  9(7) VALUE 0.
+       77 CNT-ARCHIVADOS           PIC  9(7) VALUE 0.
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC  S9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+       LEER-PARAMETROS-RETENCION.
+           *>LEE DE PARAMETROS EL PERIODO DE RETENCION EN MESES; SI NO
+           *> ESTA DEFINIDO TODAVIA SE USA EL VALOR HABITUAL DEL
+           *> SISTEMA
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO FIN.
+
+           MOVE "MESESARCHIVO" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 024 TO MESES-RETENCION
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO MESES-RETENCION
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+           COMPUTE TOTAL-MESES-ACTUAL = (ANO * 12) + MES.
+           COMPUTE TOTAL-MESES-CORTE =
+               TOTAL-MESES-ACTUAL - MESES-RETENCION.
+
+       INFORME-OPEN.
+           *>EL INFORME SE VA ACUMULANDO, UNA LINEA POR EJECUCION
+           OPEN EXTEND INFORME.
+           IF FSINF <> 00
+               GO TO FIN.
+
+       HISTORICO-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O HISTORICO CLOSE HISTORICO.
+
+           OPEN I-O HISTORICO.
+           IF FSH <> 00
+               GO TO FIN.
+
+       MOVIMIENTOS-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN.
+
+       LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN.
+
+           ADD 1 TO CNT-REVISADOS.
+
+           COMPUTE MOV-TOTAL-MESES = (MOV-ANO * 12) + MOV-MES.
+
+           IF MOV-TOTAL-MESES < TOTAL-MESES-CORTE
+               PERFORM ARCHIVAR-MOVIMIENTO THRU ARCHIVAR-MOVIMIENTO.
+
+           GO TO LEER-MOVIMIENTO.
+
+       ARCHIVAR-MOVIMIENTO.
+           MOVE MOV-NUM         TO HIST-NUM.
+           MOVE MOV-TARJETA     TO HIST-TARJETA.
+           MOVE MOV-ANO         TO HIST-ANO.
+           MOVE MOV-MES         TO HIST-MES.
+           MOVE MOV-DIA         TO HIST-DIA.
+           MOVE MOV-HOR         TO HIST-HOR.
+           MOVE MOV-MIN         TO HIST-MIN.
+           MOVE MOV-SEG         TO HIST-SEG.
+           MOVE MOV-IMPORTE-ENT TO HIST-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO HIST-IMPORTE-DEC.
+           MOVE MOV-CONCEPTO    TO HIST-CONCEPTO.
+           MOVE MOV-SALDOPOS-ENT TO HIST-SALDOPOS-ENT.
+           MOVE MOV-SALDOPOS-DEC TO HIST-SALDOPOS-DEC.
+           MOVE MOV-REFERENCIA  TO HIST-REFERENCIA.
+
+           WRITE HISTORICO-REG INVALID KEY GO TO FIN.
+
+           DELETE F-MOVIMIENTOS RECORD INVALID KEY GO TO FIN.
+
+           ADD 1 TO CNT-ARCHIVADOS.
+
+       FIN.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE HISTORICO.
+
+           IF FSINF = 00
+               MOVE SPACES TO LINEA-INFORME
+               STRING "=== ARCHIVAR_MOVIMIENTOS - " DELIMITED BY SIZE
+                      DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                      MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                      ANO DELIMITED BY SIZE " ===" DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-REVISADOS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Movimientos revisados: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE CNT-ARCHIVADOS TO CNT-EDIT
+               MOVE SPACES TO LINEA-INFORME
+               STRING "Movimientos archivados: " DELIMITED BY SIZE
+                      CNT-EDIT DELIMITED BY SIZE
+                 INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               MOVE SPACES TO LINEA-INFORME
+               WRITE LINEA-INFORME
+
+               CLOSE INFORME
+           END-IF.
+
+           STOP RUN.
