@@ -14,6 +14,36 @@
            RECORD KEY IS MOV-NUM
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL EFECTIVO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EFE-DENOM
+           FILE STATUS IS FSEF.
+
+           SELECT OPTIONAL RECIBOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REC-NUM
+           FILE STATUS IS FSR.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,10 +64,71 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD EFECTIVO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "efectivo.ubd".
+       01 EFECTIVO-REG.
+           02 EFE-DENOM              PIC  9(3).
+           02 EFE-CANTIDAD           PIC  9(7).
+
+       FD RECIBOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "recibos.ubd".
+       01 RECIBO-REG.
+           02 REC-NUM               PIC  9(35).
+           02 REC-TARJETA           PIC  9(16).
+           02 REC-ANO               PIC   9(4).
+           02 REC-MES               PIC   9(2).
+           02 REC-DIA               PIC   9(2).
+           02 REC-HOR               PIC   9(2).
+           02 REC-MIN               PIC   9(2).
+           02 REC-SEG               PIC   9(2).
+           02 REC-CONCEPTO          PIC  X(35).
+           02 REC-IMPORTE-ENT       PIC S9(7).
+           02 REC-IMPORTE-DEC       PIC  9(2).
+           02 REC-SALDO-ENT         PIC S9(9).
+           02 REC-SALDO-DEC         PIC  9(2).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
 
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FSSEC                     PIC   X(2).
+       77 FSEF                      PIC   X(2).
+       77 FSR                       PIC   X(2).
+       77 FSP                       PIC   X(2).
+       77 LAST-REC-NUM               PIC  9(35).
+       77 CTA-EXISTE-SW              PIC  X(1).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -82,6 +173,16 @@
        *> 0 RIGHT CORNER NOT SHOWING:
        77 PRESSED-KEY BLANK WHEN ZERO           PIC    9(4).
 
+       77 CENT-LIMITE-DIARIO       PIC   9(9) VALUE 100000.
+       77 CENT-RETIRADO-HOY        PIC   9(9) VALUE 0.
+       77 MOV-IMPORTE-ENT-R        PIC  S9(7).
+
+       77 CENT-EFECTIVO-DISPONIBLE PIC   9(9).
+       77 CENT-RESTANTE-DISPENSAR  PIC   9(9).
+       77 BILLETES-A-DAR           PIC   9(7).
+
+       77 CENT-LIMITE-DESCUBIERTO  PIC   9(9).
+
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
 
@@ -144,68 +245,168 @@
 
 
        CONSULTA-ULTIMO-MOVIMIENTO SECTION.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00
+           *> El numero del ultimo movimiento se lee directamente de
+           *> SECUENCIAS por clave, en vez de recorrer todo
+           *> movimientos.ubd buscando el mayor MOV-NUM.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
               GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-MOV-NUM.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           CLOSE SECUENCIAS.
+
+
+       LEER-PARAMETROS-LIMITE SECTION.
+           *> Se lee aqui, antes de la rama que decide si hay o no
+           *> cuenta (la rama sin cuenta salta directamente a
+           *> PANTALLA-RETIRADA), para que el limite diario quede
+           *> fijado en ambos casos.
+           *>LEE DE PARAMETROS EL LIMITE DIARIO DE RETIRADA; SI NO
+           *> ESTA DEFINIDO TODAVIA SE USA EL VALOR HABITUAL DEL
+           *> SISTEMA
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
 
-       LEER-ULTIMO-MOV-READ.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO LAST-MOV-FOUND.
+           MOVE "LIMDIARIO" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 100000 TO CENT-LIMITE-DIARIO
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-DIARIO
+           END-READ.
 
-           IF MOV-NUM > LAST-MOV-NUM
-               MOVE MOV-NUM TO LAST-MOV-NUM.
+           CLOSE PARAMETROS.
 
-           GO TO LEER-ULTIMO-MOV-READ.
 
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
 
 
+       CONSULTA-SALDO-USUARIO SECTION.
+           *> El saldo vigente se lee directamente de CUENTAS por
+           *> clave, en vez de recorrer todo movimientos.ubd buscando
+           *> el ultimo MOV-NUM de la tarjeta.
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
 
+           *> La retirada de efectivo opera siempre sobre la cuenta
+           *> corriente de la tarjeta
+           MOVE TNUM TO CTA-TARJETA.
+           MOVE 1    TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-USER.
+
+           MOVE CTA-SALDO-ENT TO SALDO-USUARIO-ENT.
+           MOVE CTA-SALDO-DEC TO SALDO-USUARIO-DEC.
+           MOVE CTA-LIMITE-DESCUBIERTO TO CENT-LIMITE-DESCUBIERTO.
+           MULTIPLY 100 BY CENT-LIMITE-DESCUBIERTO.
+
+           *> SALDO-USUARIO-DEC va siempre sin signo, es
+           *> SALDO-USUARIO-ENT el que lleva el signo del saldo
+           IF SALDO-USUARIO-ENT < 0
+               COMPUTE CENT-SALDO-USER =
+                   - ((FUNCTION ABS(SALDO-USUARIO-ENT) * 100)
+                       + SALDO-USUARIO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
+                                         + SALDO-USUARIO-DEC
+           END-IF.
+
+           CLOSE CUENTAS.
+           GO TO PANTALLA-RETIRADA.
+
+       NO-CUENTA-USER.
+           CLOSE CUENTAS.
+           MOVE 0 TO SALDO-USUARIO-ENT
+           MOVE 0 TO SALDO-USUARIO-DEC
+           MOVE 0 TO CENT-SALDO-USER
+           MOVE 0 TO CENT-LIMITE-DESCUBIERTO.
+
+
+
+
+       CONSULTA-RETIRADO-HOY SECTION.
+           *> Se recorre movimientos.ubd sumando lo ya retirado hoy
+           *> por esta tarjeta, para poder aplicar el limite diario
+           *> de retirada.
+           MOVE 0 TO CENT-RETIRADO-HOY.
 
-       CONSULTA-SALDO-USUARIO SECTION.
            OPEN INPUT F-MOVIMIENTOS.
            IF FSM <> 00
                GO TO PSYS-ERR.
 
-           MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO MOV-NUM.
+       LEER-RETIRADO-HOY.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-RETIRADO-HOY.
 
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-RETIRADO-HOY.
 
-       LECTURA-MOV-USER.
-           READ F-MOVIMIENTOS NEXT RECORD
-              AT END GO LAST-USER-MOV-FOUND.
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+                                OR MOV-DIA NOT = DIA
+               GO TO LEER-RETIRADO-HOY.
 
-              IF MOV-TARJETA = TNUM
-                  IF LAST-USER-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-USER-MOV-NUM.
-              GO LECTURA-MOV-USER.
+           IF MOV-CONCEPTO NOT = CON
+               GO TO LEER-RETIRADO-HOY.
 
-       LAST-USER-MOV-FOUND.
+           *> MOV-IMPORTE-ENT lleva el signo del movimiento completo;
+           *> MOV-IMPORTE-DEC va siempre sin signo
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           COMPUTE CENT-RETIRADO-HOY = CENT-RETIRADO-HOY
+               + (FUNCTION ABS(MOV-IMPORTE-ENT-R) * 100)
+               + MOV-IMPORTE-DEC.
+
+           GO TO LEER-RETIRADO-HOY.
+
+       FIN-RETIRADO-HOY.
            CLOSE F-MOVIMIENTOS.
 
-           IF LAST-USER-MOV-NUM = 0 THEN
-               MOVE 0 TO SALDO-USUARIO-ENT
-               MOVE 0 TO SALDO-USUARIO-DEC
-               MOVE 0 TO CENT-SALDO-USER
-               GO TO PANTALLA-RETIRADA
-           END-IF.
 
-           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
 
-           OPEN INPUT F-MOVIMIENTOS.
-           IF FSM <> 00
+
+       CONSULTA-EFECTIVO SECTION.
+           *> Se suma el valor disponible en el cajero leyendo por
+           *> clave el inventario de cada denominacion de billete.
+           MOVE 0 TO CENT-EFECTIVO-DISPONIBLE.
+
+           OPEN INPUT EFECTIVO.
+           IF FSEF <> 00
                GO TO PSYS-ERR.
 
-           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
+           MOVE 200 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 20000).
 
-           MOVE MOV-SALDOPOS-ENT TO SALDO-USUARIO-ENT.
-           MOVE MOV-SALDOPOS-DEC TO SALDO-USUARIO-DEC.
-           COMPUTE CENT-SALDO-USER = (SALDO-USUARIO-ENT * 100)
-                                     + SALDO-USUARIO-DEC.
+           MOVE 100 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 10000).
 
-           CLOSE F-MOVIMIENTOS.
+           MOVE 50 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 5000).
+
+           MOVE 20 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 2000).
+
+           MOVE 10 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 1000).
+
+           MOVE 5 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE CENT-EFECTIVO-DISPONIBLE = CENT-EFECTIVO-DISPONIBLE
+               + (EFE-CANTIDAD * 500).
+
+           CLOSE EFECTIVO.
 
 
 
@@ -236,13 +437,120 @@
            COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
                                      + EURDEC-USUARIO.
 
-           IF CENT-IMPOR-USER > CENT-SALDO-USER THEN
+           IF CENT-IMPOR-USER >
+                   (CENT-SALDO-USER + CENT-LIMITE-DESCUBIERTO)
                DISPLAY "Indique una cantidad menor!!"
                    AT LINE 15 COL 19
                    WITH BACKGROUND-COLOR RED
                GO TO PANTALLA-RETIRADA
            END-IF.
 
+           IF (CENT-IMPOR-USER + CENT-RETIRADO-HOY) > CENT-LIMITE-DIARIO
+               DISPLAY "Ha superado el limite diario de retirada!!"
+                   AT LINE 15 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+           IF CENT-IMPOR-USER > CENT-EFECTIVO-DISPONIBLE THEN
+               DISPLAY "El cajero no tiene efectivo suficiente!!"
+                   AT LINE 15 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+           *> La menor denominacion que maneja el cajero es el
+           *> billete de 5 EUR, asi que cualquier cantidad que no sea
+           *> multiplo de 5 EUR nunca se podria llegar a dispensar
+           IF FUNCTION MOD(CENT-IMPOR-USER, 500) NOT = 0
+               DISPLAY "La cantidad debe ser multiplo de 5 EUR!!"
+                   AT LINE 15 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+           *> Aunque el total disponible alcance, la mezcla de
+           *> billetes concreta que queda en el cajero podria no
+           *> permitir formar esta cantidad exacta; se simula el
+           *> reparto antes de tocar CUENTAS/MOVIMIENTO para no
+           *> descontar el saldo del usuario sin poder entregarselo
+           PERFORM VERIFICA-EFECTIVO-EXACTO
+               THRU FIN-VERIFICA-EFECTIVO-EXACTO.
+           IF CENT-RESTANTE-DISPENSAR > 0
+               DISPLAY "El cajero no puede dar el cambio exacto!!"
+                   AT LINE 15 COL 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+       VERIFICA-EFECTIVO-EXACTO.
+           *> Misma logica de reparto que DISPENSAR-EFECTIVO pero en
+           *> modo solo lectura, sin descontar EFE-CANTIDAD
+           MOVE CENT-IMPOR-USER TO CENT-RESTANTE-DISPENSAR.
+
+           OPEN INPUT EFECTIVO.
+           IF FSEF <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 200 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 20000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 20000).
+
+           MOVE 100 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 10000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 10000).
+
+           MOVE 50 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 5000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 5000).
+
+           MOVE 20 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 2000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 2000).
+
+           MOVE 10 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 1000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 1000).
+
+           MOVE 5 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 500.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 500).
+
+           CLOSE EFECTIVO.
+
+       FIN-VERIFICA-EFECTIVO-EXACTO.
+           CONTINUE.
+
 
 
 
@@ -253,9 +561,20 @@
               GO TO PSYS-ERR.
 
            SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-USER.
-           COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
-               TO SALDO-USUARIO-DEC.
+
+           *> El saldo resultante puede quedar negativo si la cuenta
+           *> tiene descubierto, asi que se reconstruye ENT/DEC
+           *> respetando el signo en ENT y DEC siempre sin signo.
+           IF CENT-SALDO-USER < 0
+               COMPUTE SALDO-USUARIO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-USER), 100)
+                   TO SALDO-USUARIO-DEC
+           ELSE
+               COMPUTE SALDO-USUARIO-ENT = (CENT-SALDO-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-USER, 100)
+                   TO SALDO-USUARIO-DEC
+           END-IF.
 
        ESCRITURA.
            ADD 1 TO LAST-MOV-NUM.
@@ -278,18 +597,212 @@
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
 
+           INITIALIZE MOV-REFERENCIA.
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
+       MANTENER-CUENTA.
+           *> Se actualiza el saldo ya calculado en CUENTAS para que
+           *> el resto de pantallas no tengan que recalcularlo
+           *> recorriendo movimientos.ubd
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM              TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+
+           MOVE SALDO-USUARIO-ENT TO CTA-SALDO-ENT.
+           MOVE SALDO-USUARIO-DEC TO CTA-SALDO-DEC.
+           MOVE LAST-MOV-NUM      TO CTA-ULTIMO-MOV.
+
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           CLOSE CUENTAS.
+
+       MANTENER-SECUENCIA.
+           *> Se guarda el nuevo ultimo MOV-NUM usado para que la
+           *> siguiente operacion no tenga que recalcularlo recorriendo
+           *> movimientos.ubd
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
 
+       DISPENSAR-EFECTIVO.
+           *> Se descuenta del inventario de billetes del cajero el
+           *> efectivo entregado, empezando por la denominacion mas
+           *> alta disponible.
+           MOVE CENT-IMPOR-USER TO CENT-RESTANTE-DISPENSAR.
+
+           OPEN I-O EFECTIVO.
+           IF FSEF <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 200 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 20000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 20000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 100 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 10000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 10000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 50 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 5000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 5000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 20 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 2000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 2000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 10 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 1000.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 1000).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           MOVE 5 TO EFE-DENOM.
+           READ EFECTIVO INVALID KEY MOVE 0 TO EFE-CANTIDAD.
+           COMPUTE BILLETES-A-DAR = CENT-RESTANTE-DISPENSAR / 500.
+           IF BILLETES-A-DAR > EFE-CANTIDAD
+               MOVE EFE-CANTIDAD TO BILLETES-A-DAR
+           END-IF.
+           SUBTRACT BILLETES-A-DAR FROM EFE-CANTIDAD.
+           COMPUTE CENT-RESTANTE-DISPENSAR = CENT-RESTANTE-DISPENSAR
+               - (BILLETES-A-DAR * 500).
+           READ EFECTIVO INVALID KEY
+               WRITE EFECTIVO-REG
+           NOT INVALID KEY
+               REWRITE EFECTIVO-REG
+           END-READ.
+
+           CLOSE EFECTIVO.
+           GO TO FINALIZACION.
+
+
+
+       IMPRIMIR-RECIBO SECTION.
+           *> El movimiento recien escrito ya tiene todos los datos
+           *> del recibo en sus campos MOV-*, asi que no hace falta
+           *> recalcular nada
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO PSYS-ERR.
+           MOVE "RECIBO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-REC-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-REC-NUM
+           END-READ.
+           ADD 1 TO LAST-REC-NUM.
+           MOVE LAST-REC-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O RECIBOS.
+           IF FSR <> 00
+               GO TO PSYS-ERR.
+           MOVE LAST-REC-NUM     TO REC-NUM.
+           MOVE MOV-TARJETA      TO REC-TARJETA.
+           MOVE MOV-ANO          TO REC-ANO.
+           MOVE MOV-MES          TO REC-MES.
+           MOVE MOV-DIA          TO REC-DIA.
+           MOVE MOV-HOR          TO REC-HOR.
+           MOVE MOV-MIN          TO REC-MIN.
+           MOVE MOV-SEG          TO REC-SEG.
+           MOVE MOV-CONCEPTO     TO REC-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT  TO REC-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC  TO REC-IMPORTE-DEC.
+           MOVE MOV-SALDOPOS-ENT TO REC-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO REC-SALDO-DEC.
+           WRITE RECIBO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE RECIBOS.
 
        FINALIZACION SECTION.
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Retirar efectivo" AT LINE 8 COL 30.
            DISPLAY "Por favor, retire los billetes" AT LINE 10 COL 19.
            DISPLAY "El saldo resultante es de:" AT LINE 11 COL 17.
 
            DISPLAY SALDO-DISPLAY-FINAL.
+           DISPLAY "Recibo impreso" AT LINE 13 COL 19.
 
            DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
 
