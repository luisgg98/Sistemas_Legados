@@ -20,6 +20,24 @@
            RECORD KEY IS TRANS-NUM
            FILE STATUS IS FSTR.
 
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PARAM-ID
+           FILE STATUS IS FSP.
+
        DATA DIVISION.
        FILE SECTION.
        FD TARJETAS
@@ -28,6 +46,11 @@
        01 TAJETAREG.
            02 TNUM-E      PIC 9(16).
            02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
        FD TRANSFERENCIAS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "transferencias.ubd".
@@ -41,11 +64,80 @@
            02 TRANS-IMPORTE-ENT    PIC  S9(7).
            02 TRANS-IMPORTE-DEC    PIC   9(2).
            02 TRANS-PERIODO        PIC  X(35).
+           02 TRANS-FECHA-FIN-ANO  PIC   9(4).
+           02 TRANS-FECHA-FIN-MES  PIC   9(2).
+           02 TRANS-FECHA-FIN-DIA  PIC   9(2).
+           02 TRANS-MAX-REPET      PIC   9(4).
+           02 TRANS-REPET-HECHAS   PIC   9(4).
+           02 TRANS-DIA-FIN-MES    PIC  X(1).
+           02 TRANS-REFERENCIA       PIC  X(30).
+           *> IBAN y nombre del destinatario cuando TRANS-TARJETA-DST
+           *> viene a 0, es decir, la transferencia es a otra entidad
+           *> y la encola ENCOLAR-TRANSFEXT-PERIOD para que la recoja
+           *> la interfaz de compensacion interbancaria
+           02 TRANS-IBAN-DST       PIC  X(24).
+           02 TRANS-NOMBRE-DST     PIC  X(30).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+           02 MOV-REFERENCIA       PIC  X(30).
+
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PARAM-ID        PIC X(15).
+           02 PARAM-VALOR     PIC  9(9).
 
        WORKING-STORAGE SECTION.
        01 CHECKERR                 PIC   X(24).
        77 FST                      PIC   X(2).
        77 FSTR                     PIC   X(2).
+       77 FSSEC                    PIC   X(2).
+       77 FSM                      PIC   X(2).
+       77 FSP                      PIC   X(2).
+
+       *> LIMITE MAXIMO POR TRANSFERENCIA Y LIMITE DIARIO ACUMULADO,
+       *> LEIDOS DE PARAMETROS; el limite diario tambien
+       *> cuenta lo ya programado/enviado hoy mismo por esta tarjeta
+       77 CENT-LIMITE-TRF          PIC  9(9) VALUE 500000.
+       77 CENT-LIMITE-TRF-DIA      PIC  9(9) VALUE 1000000.
+       77 CENT-TRANSFERIDO-HOY     PIC  9(9) VALUE 0.
+       77 CENT-IMPORTE-TRANS       PIC  9(9).
+       77 MOV-IMPORTE-ENT-R        PIC S9(7).
+       77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
+       77 MSJ-IBAN                 PIC  X(35)
+           VALUE "Transferencia a otra entidad".
+
+       *> Transferencia a otra entidad por IBAN en vez de a una
+       *> tarjeta de este banco; TNUM-DST = 0 es el centinela
+       *> que usa BANK10 para reconocerla como transferencia externa
+       77 TRF-EXTERNA              PIC  X(1) VALUE "N".
+       77 IBAN-DESTINO-USUARIO     PIC  X(24).
+       77 IBAN-PAIS                PIC  X(2).
+       77 IBAN-DIGITOS             PIC  X(22).
 
        78 BLACK                  VALUE      0.
        78 BLUE                   VALUE      1.
@@ -82,6 +174,7 @@
 
        77 TNUM-DST                 PIC   9(16).
        77 NOMBRE-DESTINO           PIC  X(15).
+       77 TITULAR-REAL-DST         PIC  X(30).
        77 DIA-TRANS-USUARIO        PIC   9(2).
        77 MES-TRANS-USUARIO        PIC   9(2).
        77 ANO-TRANS-USUARIO        PIC   9(4).
@@ -90,11 +183,18 @@
        77 FECHA-TOTAL-USUARIO      PIC   9(8).
        77 FECHA-TOTAL-ACTUAL       PIC   9(8).
        77 LAST-TRANS-NUM           PIC   9(35).
-       
+
+       77 DIA-FIN-USUARIO          PIC   9(2).
+       77 MES-FIN-USUARIO          PIC   9(2).
+       77 ANO-FIN-USUARIO          PIC   9(4).
+       77 MAX-REPET-USUARIO        PIC   9(4).
+       77 FECHA-FIN-TOTAL-USUARIO  PIC   9(8).
+       77 REFERENCIA-USUARIO       PIC  X(30).
+       77 DIA-FIN-MES-RESP         PIC  X(1).
 
        77 MSJ-MENSUAL-PERIOD       PIC  X(35) VALUE "Mensual".
-       77 MSJ-PUNTUAL-PERIOD       PIC  X(35) VALUE "Puntual".    
-       
+       77 MSJ-PUNTUAL-PERIOD       PIC  X(35) VALUE "Puntual".
+
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
        77 MSJ-PERIOD               PIC  X(35).
@@ -119,9 +219,48 @@
                LINE 15 COL 41 PIC 9(7) USING EURENT-USUARIO.
            05 EUR-DEC BLANK ZERO UNDERLINE
                LINE 15 COL 51 PIC 9(2) USING EURDEC-USUARIO.
-           
 
 
+       *> Datos de la transferencia cuando el destino es una cuenta
+       *> externa identificada por IBAN
+       01 DATOS-TRANS-IBAN.
+           05 IBAN-DESTINO-SCR AUTO UNDERLINE
+               LINE 10 COL 58 PIC X(24) USING IBAN-DESTINO-USUARIO.
+           05 CUENTA-NOMBRE-IBAN AUTO UNDERLINE
+               LINE 12 COL 51 PIC  X(15) USING NOMBRE-DESTINO.
+           05 DIA-TRANS-IBAN BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 41 PIC 9(2) USING DIA-TRANS-USUARIO.
+           05 MES-TRANS-IBAN BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 44 PIC 9(2) USING MES-TRANS-USUARIO.
+           05 ANO-TRANS-IBAN BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 47 PIC 9(4) USING ANO-TRANS-USUARIO.
+           05 EUR-ENT-IBAN BLANK ZERO AUTO UNDERLINE
+               LINE 16 COL 41 PIC 9(7) USING EURENT-USUARIO.
+           05 EUR-DEC-IBAN BLANK ZERO UNDERLINE
+               LINE 16 COL 51 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 CONFIRMAR-TITULAR-SCR.
+           05 FILLER LINE 09 COL 19
+               VALUE "Titular real de la cuenta destino:".
+           05 FILLER LINE 09 COL 55
+               PIC X(30) FROM TITULAR-REAL-DST.
+
+       *> Fin de la periodicidad: opcional fecha de fin y/o numero
+       *> maximo de repeticiones (0 en ambos = sin fin)
+       01 DATOS-FIN-PERIOD.
+           05 DIA-FIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 41 PIC 9(2) USING DIA-FIN-USUARIO.
+           05 MES-FIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 44 PIC 9(2) USING MES-FIN-USUARIO.
+           05 ANO-FIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 47 PIC 9(4) USING ANO-FIN-USUARIO.
+           05 MAX-REPET BLANK ZERO AUTO UNDERLINE
+               LINE 15 COL 50 PIC 9(4) USING MAX-REPET-USUARIO.
+
+       01 REFERENCIA-TRANS-SCR.
+           05 FILLER AUTO UNDERLINE
+               LINE 15 COL 17 PIC X(30) USING REFERENCIA-USUARIO.
+
        PROCEDURE DIVISION USING TNUM, MSJ-PERIOD.
        IMPRIMIR-CABECERA.
 
@@ -154,17 +293,21 @@
            INITIALIZE FECHA-TOTAL-ACTUAL.
            INITIALIZE FECHA-TOTAL-USUARIO.
            INITIALIZE LAST-TRANS-NUM.
-           
-           
+           MOVE "N" TO TRF-EXTERNA.
+           INITIALIZE IBAN-DESTINO-USUARIO.
+
+
            DISPLAY "Transaccion de tipo: " AT LINE 7 COL 20.
            DISPLAY MSJ-PERIOD AT LINE 7 COL 41.
            DISPLAY "Indique la cuenta destino: " AT LINE 9 COL 20.
+           DISPLAY "(0 = transferencia a otra entidad por IBAN)"
+               AT LINE 10 COL 20.
            DISPLAY "Indique el nombre del titular: " AT LINE 11 COL 20.
            DISPLAY "Indique la fecha:      /  /     " AT LINE 13 COL 20.
            DISPLAY "Indique el importe: " AT LINE 15 COL 20.
            DISPLAY ",   EUR" AT LINE 15 COL 50.
-           
-           
+
+
            DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
            DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
 
@@ -174,6 +317,11 @@
                EXIT PROGRAM
            END-IF.
 
+           IF TNUM-DST = 0
+               MOVE "S" TO TRF-EXTERNA
+               GO TO PEDIR-IBAN-DST-PERIOD
+           END-IF.
+
        VERIFICACION-FECHA-CORRECTA.
 
            COMPUTE FECHA-TOTAL-USUARIO = (ANO-TRANS-USUARIO * 10000)
@@ -196,6 +344,181 @@
             THEN GO TO DATE-INVALID
            END-IF.
 
+       VERIFICACION-IMPORTE.
+           *> Tope maximo por transferencia y tope diario acumulado,
+           *> igual que en BANK6, para limitar la exposicion
+           *> si la tarjeta queda comprometida
+           PERFORM LEER-PARAMETROS-LIMITE-TRF
+               THRU LEER-PARAMETROS-LIMITE-TRF.
+           PERFORM CONSULTA-TRANSFERIDO-HOY THRU FIN-TRANSFERIDO-HOY.
+
+           COMPUTE CENT-IMPORTE-TRANS = (EURENT-USUARIO * 100)
+                                       + EURDEC-USUARIO.
+
+           IF CENT-IMPORTE-TRANS = 0
+               GO TO IMPORTE-CERO
+           END-IF.
+
+           IF CENT-IMPORTE-TRANS > CENT-LIMITE-TRF
+               GO TO IMPORTE-BAD
+           END-IF.
+
+           IF (CENT-IMPORTE-TRANS + CENT-TRANSFERIDO-HOY)
+                   > CENT-LIMITE-TRF-DIA
+               GO TO IMPORTE-BAD
+           END-IF.
+
+           *> La cuenta destino externa no tiene tarjeta que comprobar
+           *> en este banco; el nombre tecleado se toma como titular
+           IF TRF-EXTERNA = "S"
+               MOVE NOMBRE-DESTINO TO TITULAR-REAL-DST
+               GO TO CONFIRMAR-TITULAR
+           END-IF.
+
+       VERIFICACION-CTA-DESTINO.
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+              GO TO PSYS-ERR.
+
+           MOVE TNUM-DST TO TNUM-E.
+           READ TARJETAS INVALID KEY GO TO CTA-BAD.
+           MOVE TNOMBRE-E TO TITULAR-REAL-DST.
+           CLOSE TARJETAS.
+
+       CONFIRMAR-TITULAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           *> Se muestra el titular real de la cuenta para que el
+           *> cliente confirme que coincide con el que ha escrito
+           DISPLAY CONFIRMAR-TITULAR-SCR.
+           DISPLAY "Enter - Confirmar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+       CONFIRMAR-TITULAR-ENTER.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79 ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               IF NOT ENTER-PRESSED THEN
+                   GO TO CONFIRMAR-TITULAR-ENTER
+               END-IF
+           END-IF.
+
+           INITIALIZE DIA-FIN-USUARIO.
+           INITIALIZE MES-FIN-USUARIO.
+           INITIALIZE ANO-FIN-USUARIO.
+           INITIALIZE MAX-REPET-USUARIO.
+
+           IF MSJ-PERIOD NOT = MSJ-PUNTUAL-PERIOD
+               GO TO PEDIR-FIN-PERIOD
+           END-IF.
+
+           GO TO PEDIR-REFERENCIA.
+
+       PEDIR-FIN-PERIOD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Puede fijar, opcionalmente, un fin para esta"
+               AT LINE 8 COL 15.
+           DISPLAY "transferencia periodica (deje en blanco para"
+               AT LINE 9 COL 15.
+           DISPLAY "que se repita indefinidamente)."
+               AT LINE 10 COL 15.
+           DISPLAY "Fecha de fin:      /  /     " AT LINE 13 COL 20.
+           DISPLAY "Numero de repeticiones: " AT LINE 15 COL 20.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           ACCEPT DATOS-FIN-PERIOD ON EXCEPTION
+           IF ESC-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO PEDIR-FIN-PERIOD.
+
+           IF (DIA-FIN-USUARIO NOT = 0) OR (MES-FIN-USUARIO NOT = 0)
+              OR (ANO-FIN-USUARIO NOT = 0)
+               COMPUTE FECHA-FIN-TOTAL-USUARIO =
+                   (ANO-FIN-USUARIO * 10000)
+                   + (MES-FIN-USUARIO * 100)
+                   + DIA-FIN-USUARIO
+               IF FECHA-FIN-TOTAL-USUARIO <= FECHA-TOTAL-USUARIO
+                   GO TO FIN-PERIOD-BAD
+               END-IF
+               IF (MES-FIN-USUARIO <= 0) OR (MES-FIN-USUARIO > 12)
+                   GO TO FIN-PERIOD-BAD
+               END-IF
+               IF (DIA-FIN-USUARIO <= 0) OR (DIA-FIN-USUARIO > 31)
+                   GO TO FIN-PERIOD-BAD
+               END-IF
+           END-IF.
+
+           MOVE "N" TO TRANS-DIA-FIN-MES.
+           IF MSJ-PERIOD = MSJ-MENSUAL-PERIOD
+               GO TO PEDIR-DIA-FIN-MES
+           END-IF.
+
+           GO TO OPEN-TRANSFERENCIAS.
+
+       PEDIR-DIA-FIN-MES.
+           *> Para transferencias mensuales, ofrecer que se ejecuten
+           *> siempre el ultimo dia del mes (evita que un dia 31
+           *> programado se salte los meses de 30 o 28/29 dias)
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Quiere que la transferencia se ejecute siempre"
+               AT LINE 10 COL 15.
+           DISPLAY "el ultimo dia del mes (en vez del dia "
+               AT LINE 11 COL 15.
+           DISPLAY DIA-TRANS-USUARIO AT LINE 11 COL 55.
+           DISPLAY ")? (S/N):" AT LINE 11 COL 58.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           ACCEPT DIA-FIN-MES-RESP AT LINE 11 COL 68
+               ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PEDIR-DIA-FIN-MES.
+
+           IF (DIA-FIN-MES-RESP NOT = "S") AND
+              (DIA-FIN-MES-RESP NOT = "N")
+               GO TO PEDIR-DIA-FIN-MES
+           END-IF.
+
+           MOVE DIA-FIN-MES-RESP TO TRANS-DIA-FIN-MES.
+
+           GO TO PEDIR-REFERENCIA.
+
+       FIN-PERIOD-BAD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La fecha de fin debe ser posterior a la fecha"
+               AT LINE 9 COL 17
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "de inicio de la transferencia"
+               AT LINE 10 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 33.
+           ACCEPT PRESSED-KEY OFF AT LINE 24 COL 79.
+           GO TO PEDIR-FIN-PERIOD.
+
+       PEDIR-REFERENCIA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Indique una referencia para la transferencia"
+               AT LINE 13 COL 15.
+           DISPLAY "(opcional, pulse Enter para omitirla)"
+               AT LINE 14 COL 19.
+
+           INITIALIZE REFERENCIA-USUARIO.
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           ACCEPT REFERENCIA-TRANS-SCR ON EXCEPTION
+           IF ESC-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO PEDIR-REFERENCIA.
+
        OPEN-TRANSFERENCIAS.
            OPEN I-O TRANSFERENCIAS CLOSE TRANSFERENCIAS.
            OPEN I-O TRANSFERENCIAS.
@@ -204,13 +527,21 @@
            END-IF.
 
        LEER-ULTIMA-TRANS.
-           *> Coger el numero de la ultima transferencia
-           READ TRANSFERENCIAS NEXT RECORD AT END GO TO 
-               VERIFICACION-DATOS.
-               IF LAST-TRANS-NUM < TRANS-NUM THEN
-                   MOVE TRANS-NUM TO LAST-TRANS-NUM
-               END-IF.
-               GO TO LEER-ULTIMA-TRANS.
+           *> El numero de la ultima transferencia se lee directamente
+           *> de SECUENCIAS por clave, en vez de recorrer todo
+           *> transferencias.ubd buscando el mayor TRANS-NUM.
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00 THEN
+               GO TO PSYS-ERR
+           END-IF.
+
+           MOVE "TRANSFEREN" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-TRANS-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-TRANS-NUM
+           END-READ.
+           CLOSE SECUENCIAS.
 
        VERIFICACION-DATOS.
            *> Preparar datos de la transferencia
@@ -225,8 +556,22 @@
            MOVE EUR-ENT                TO TRANS-IMPORTE-ENT.
            MOVE EUR-DEC                TO TRANS-IMPORTE-DEC.
            MOVE MSJ-PERIOD             TO TRANS-PERIODO.
+           MOVE REFERENCIA-USUARIO     TO TRANS-REFERENCIA.
+           MOVE ANO-FIN-USUARIO        TO TRANS-FECHA-FIN-ANO.
+           MOVE MES-FIN-USUARIO        TO TRANS-FECHA-FIN-MES.
+           MOVE DIA-FIN-USUARIO        TO TRANS-FECHA-FIN-DIA.
+           MOVE MAX-REPET-USUARIO      TO TRANS-MAX-REPET.
+           MOVE 0                      TO TRANS-REPET-HECHAS.
+
+           IF TRF-EXTERNA = "S"
+               MOVE IBAN-DESTINO-USUARIO TO TRANS-IBAN-DST
+               MOVE NOMBRE-DESTINO       TO TRANS-NOMBRE-DST
+           ELSE
+               INITIALIZE TRANS-IBAN-DST
+               INITIALIZE TRANS-NOMBRE-DST
+           END-IF.
+
 
-       
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            
@@ -236,7 +581,11 @@
            DISPLAY "Ordenante: " AT LINE 10 COL 20.
            DISPLAY TRANS-TARJETA-ORD AT LINE 10 COL 35.
            DISPLAY "Destinatario: " AT LINE 12 COL 20.
-           DISPLAY TRANS-TARJETA-DST AT LINE 12 COL 35.
+           IF TRF-EXTERNA = "S"
+               DISPLAY TRANS-IBAN-DST AT LINE 12 COL 35
+           ELSE
+               DISPLAY TRANS-TARJETA-DST AT LINE 12 COL 35
+           END-IF.
            DISPLAY "Titular: " AT LINE 14 COL 20.
            DISPLAY NOMBRE-DESTINO AT LINE 14 COL 35.
            DISPLAY "Fecha: " AT LINE 16 COL 20.
@@ -253,6 +602,20 @@
            DISPLAY "Tipo: " AT LINE 20 COL 20.
            DISPLAY TRANS-PERIODO AT LINE 20 COL 35.
 
+           IF TRANS-FECHA-FIN-ANO NOT = 0
+               DISPLAY "Fin: " AT LINE 22 COL 20
+               DISPLAY TRANS-FECHA-FIN-DIA AT LINE 22 COL 35
+               DISPLAY "/" AT LINE 22 COL 37
+               DISPLAY TRANS-FECHA-FIN-MES AT LINE 22 COL 38
+               DISPLAY "/" AT LINE 22 COL 40
+               DISPLAY TRANS-FECHA-FIN-ANO AT LINE 22 COL 41
+           ELSE
+               IF TRANS-MAX-REPET NOT = 0
+                   DISPLAY "Repeticiones: " AT LINE 22 COL 20
+                   DISPLAY TRANS-MAX-REPET AT LINE 22 COL 35
+               END-IF
+           END-IF.
+
            DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
            DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
 
@@ -271,6 +634,24 @@
        *> Escribir en transferencias
            WRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
 
+           *> Se guarda el nuevo ultimo TRANS-NUM usado para que la
+           *> siguiente transferencia no tenga que recalcularlo
+           *> recorriendo transferencias.ubd
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00 THEN
+               GO TO PSYS-ERR
+           END-IF.
+
+           MOVE "TRANSFEREN"    TO SEC-ID.
+           MOVE LAST-TRANS-NUM  TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           CLOSE SECUENCIAS.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "La transferencia se ha programado correctamente."
                AT LINE 10 COL 17.
@@ -302,6 +683,131 @@
                     BACKGROUND-COLOR IS RED.
            GO TO EXIT-ENTER.
 
+       LEER-PARAMETROS-LIMITE-TRF.
+           OPEN I-O PARAMETROS.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "LIMTRF" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 500000 TO CENT-LIMITE-TRF
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-TRF
+           END-READ.
+
+           MOVE "LIMTRFDIA" TO PARAM-ID.
+           READ PARAMETROS INVALID KEY
+               MOVE 1000000 TO CENT-LIMITE-TRF-DIA
+           NOT INVALID KEY
+               MOVE PARAM-VALOR TO CENT-LIMITE-TRF-DIA
+           END-READ.
+
+           CLOSE PARAMETROS.
+
+       CONSULTA-TRANSFERIDO-HOY.
+           *> Se recorre movimientos.ubd sumando lo ya transferido
+           *> (saliente) hoy por esta tarjeta, incluyendo lo que ya
+           *> se haya programado y disparado hoy mismo via BANK10
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+       LEER-TRANSFERIDO-HOY.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO FIN-TRANSFERIDO-HOY.
+
+           IF MOV-TARJETA NOT = TNUM
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           IF MOV-ANO NOT = ANO OR MOV-MES NOT = MES
+                                OR MOV-DIA NOT = DIA
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           IF MOV-CONCEPTO NOT = MSJ-ORD AND MOV-CONCEPTO NOT = MSJ-IBAN
+               GO TO LEER-TRANSFERIDO-HOY.
+
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY
+               + (FUNCTION ABS(MOV-IMPORTE-ENT-R) * 100)
+               + MOV-IMPORTE-DEC.
+
+           GO TO LEER-TRANSFERIDO-HOY.
+
+       FIN-TRANSFERIDO-HOY.
+           CLOSE F-MOVIMIENTOS.
+
+       IMPORTE-BAD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El importe supera el limite permitido por"
+               AT LINE 9 COL 19
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "transferencia o el limite diario acumulado"
+               AT LINE 10 COL 19
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           GO TO EXIT-ENTER.
+
+       IMPORTE-CERO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El importe debe ser mayor que cero"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           GO TO EXIT-ENTER.
+
+       CTA-BAD.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La cuenta destino indicada no existe"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           GO TO EXIT-ENTER.
+
+       PEDIR-IBAN-DST-PERIOD.
+           *> Se pide el IBAN y el titular de la cuenta destino cuando
+           *> la cuenta destino tecleada en PCONSULTA-TRANS es 0
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transaccion de tipo: " AT LINE 7 COL 20.
+           DISPLAY MSJ-PERIOD AT LINE 7 COL 41.
+           DISPLAY "Transferencia a otra entidad (IBAN)"
+               AT LINE 8 COL 20.
+           DISPLAY "Indique el IBAN de la cuenta destino: "
+               AT LINE 10 COL 20.
+           DISPLAY "Indique el nombre del titular: " AT LINE 12 COL 20.
+           DISPLAY "Indique la fecha:      /  /     " AT LINE 14 COL 20.
+           DISPLAY "Indique el importe: " AT LINE 16 COL 20.
+           DISPLAY ",   EUR" AT LINE 16 COL 50.
+
+           DISPLAY "Enter - Aceptar" AT LINE 24 COL 01.
+           DISPLAY "ESC - Cancelar" AT LINE 24 COL 65.
+
+           ACCEPT DATOS-TRANS-IBAN ON EXCEPTION
+           IF ESC-PRESSED
+               EXIT PROGRAM
+           ELSE
+               GO TO PEDIR-IBAN-DST-PERIOD
+           END-IF.
+
+           MOVE IBAN-DESTINO-USUARIO(1:2)  TO IBAN-PAIS.
+           MOVE IBAN-DESTINO-USUARIO(3:22) TO IBAN-DIGITOS.
+           IF IBAN-PAIS IS NOT ALPHABETIC OR IBAN-DIGITOS IS NOT NUMERIC
+               GO TO IBAN-BAD
+           END-IF.
+
+           GO TO VERIFICACION-FECHA-CORRECTA.
+
+       IBAN-BAD.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El IBAN indicado no es valido"
+               AT LINE 9 COL 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           GO TO EXIT-ENTER.
+
        PSYS-ERR.
            CLOSE TARJETAS.
            CLOSE TRANSFERENCIAS.
