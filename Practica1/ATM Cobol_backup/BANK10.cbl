@@ -26,6 +26,40 @@
            RECORD KEY IS TNUM-E
            FILE STATUS IS FST.
 
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CKPT-ID
+           FILE STATUS IS FSCK.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSINF.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL SECUENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-ID
+           FILE STATUS IS FSSEC.
+
+           SELECT OPTIONAL TRANSFEXT ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TEXT-NUM
+           FILE STATUS IS FSTX.
+
+           SELECT OPTIONAL NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-NUM
+           FILE STATUS IS FSN.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -42,8 +76,17 @@
            02 TRANS-IMPORTE-ENT    PIC  S9(7).
            02 TRANS-IMPORTE-DEC    PIC   9(2).
            02 TRANS-PERIODO        PIC  X(35).
+           02 TRANS-FECHA-FIN-ANO  PIC   9(4).
+           02 TRANS-FECHA-FIN-MES  PIC   9(2).
+           02 TRANS-FECHA-FIN-DIA  PIC   9(2).
+           02 TRANS-MAX-REPET      PIC   9(4).
+           02 TRANS-REPET-HECHAS   PIC   9(4).
+           02 TRANS-DIA-FIN-MES    PIC  X(1).
+           02 TRANS-REFERENCIA       PIC  X(30).
+           02 TRANS-IBAN-DST       PIC  X(24).
+           02 TRANS-NOMBRE-DST     PIC  X(30).
+
 
-      
 
        FD F-MOVIMIENTOS
            LABEL RECORD STANDARD
@@ -62,6 +105,7 @@
            02 MOV-CONCEPTO         PIC  X(35).
            02 MOV-SALDOPOS-ENT     PIC  S9(9).
            02 MOV-SALDOPOS-DEC     PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
 
 
        FD TARJETAS
@@ -70,6 +114,82 @@
        01 TAJETAREG.
            02 TNUM-E      PIC 9(16).
            02 TPIN-E      PIC  9(4).
+           02 TNOMBRE-E   PIC X(30).
+           02 TESTADO     PIC  9(1).
+               88 TARJETA-ACTIVA     VALUE 1.
+               88 TARJETA-BLOQUEADA  VALUE 2.
+           02 TCADUCIDAD  PIC  9(6).
+
+       FD CHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "checkpoint.ubd".
+       01 CKPT-REG.
+           02 CKPT-ID             PIC 9(1).
+           02 CKPT-FECHA          PIC 9(8).
+           02 CKPT-ULTIMO-TRANS   PIC 9(35).
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe10.ubd".
+       01 LINEA-INFORME               PIC X(80).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD SECUENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "secuencias.ubd".
+       01 SECUENCIA-REG.
+           02 SEC-ID                PIC  X(10).
+           02 SEC-ULTIMO-NUM        PIC  9(35).
+
+       FD TRANSFEXT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transfext.ubd".
+       01 TRANSFEXT-REG.
+           02 TEXT-NUM              PIC  9(35).
+           02 TEXT-TARJETA-ORD      PIC  9(16).
+           02 TEXT-IBAN-DST         PIC  X(24).
+           02 TEXT-NOMBRE-DST       PIC  X(30).
+           02 TEXT-ANO              PIC   9(4).
+           02 TEXT-MES              PIC   9(2).
+           02 TEXT-DIA              PIC   9(2).
+           02 TEXT-IMPORTE-ENT      PIC  S9(7).
+           02 TEXT-IMPORTE-DEC      PIC   9(2).
+           02 TEXT-REFERENCIA       PIC  X(30).
+           02 TEXT-ESTADO           PIC   9(1).
+               88 TEXT-PENDIENTE    VALUE 1.
+               88 TEXT-ENVIADA      VALUE 2.
+
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.ubd".
+       01 NOTIFICACION-REG.
+           02 NOTIF-NUM             PIC  9(35).
+           02 NOTIF-TARJETA         PIC  9(16).
+           02 NOTIF-ANO             PIC   9(4).
+           02 NOTIF-MES             PIC   9(2).
+           02 NOTIF-DIA             PIC   9(2).
+           02 NOTIF-HOR             PIC   9(2).
+           02 NOTIF-MIN             PIC   9(2).
+           02 NOTIF-SEG             PIC   9(2).
+           02 NOTIF-CONCEPTO        PIC  X(35).
+           02 NOTIF-IMPORTE-ENT     PIC S9(7).
+           02 NOTIF-IMPORTE-DEC     PIC   9(2).
+           02 NOTIF-ESTADO          PIC   9(1).
+               88 NOTIF-PENDIENTE   VALUE 1.
+               88 NOTIF-ENVIADA     VALUE 2.
 
 
        WORKING-STORAGE SECTION.
@@ -77,6 +197,29 @@
        77 FSTR                     PIC   X(2).
        77 FSM                       PIC   X(2).
        77 FST                      PIC   X(2).
+       77 FSCK                     PIC   X(2).
+       77 FSINF                    PIC   X(2).
+       77 FSC                      PIC   X(2).
+       77 FSSEC                    PIC   X(2).
+       77 FSTX                     PIC   X(2).
+       77 FSN                      PIC   X(2).
+
+       77 LAST-TRANS-PROCESADO     PIC  9(35).
+       77 LAST-TEXT-NUM            PIC  9(35).
+       77 LAST-NOTIF-NUM           PIC  9(35).
+       77 CTA-EXISTE-SW            PIC  X(1).
+
+       77 CNT-ENCONTRADAS          PIC  9(7) VALUE 0.
+       77 CNT-POSTEADAS            PIC  9(7) VALUE 0.
+       77 CNT-MENSUAL-ROLLED       PIC  9(7) VALUE 0.
+       77 CNT-BAD-CUENTA           PIC  9(7) VALUE 0.
+       77 CNT-FONDOS               PIC  9(7) VALUE 0.
+       77 CNT-EDIT                 PIC  ZZZZZZ9.
+
+       01 FECHA-INFORME-R.
+           02 FECHA-INFORME-ANO    PIC  9(4).
+           02 FECHA-INFORME-MES    PIC  9(2).
+           02 FECHA-INFORME-DIA    PIC  9(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -128,13 +271,33 @@
        77 CENT-IMPOR-USER          PIC  S9(9).
 
        77 MSJ-MENSUAL-PERIOD        PIC  X(35) VALUE "Mensual".
-       77 MSJ-PUNTUAL-PERIOD        PIC  X(35) VALUE "Puntual". 
+       77 MSJ-PUNTUAL-PERIOD        PIC  X(35) VALUE "Puntual".
+       77 MSJ-SEMANAL-PERIOD        PIC  X(35) VALUE "Semanal".
+       77 MSJ-ANUAL-PERIOD          PIC  X(35) VALUE "Anual".
 
        77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
        77 MSJ-DST                  PIC  X(35) VALUE "Nos transfieren".
+       77 MSJ-IBAN                 PIC  X(35)
+           VALUE "Transferencia a otra entidad".
 
        77 MSJ-PERIOD               PIC  X(35).
 
+       77 DIAS-GRACIA              PIC  9(3) VALUE 7.
+       77 JULIANO-TRANS            PIC S9(9).
+       77 JULIANO-ACTUAL           PIC S9(9).
+       77 FECHA-ROLL               PIC  9(8).
+       77 RESID-ROLL               PIC  9(4).
+
+       77 FECHA-FIN-COMPUESTA      PIC  9(8).
+       77 TRANS-TERMINA            PIC  9(1).
+
+       77 MES-SIG-ULT-DIA          PIC  9(2).
+       77 ANO-SIG-ULT-DIA          PIC  9(4).
+       77 FECHA-SIG-ULT-DIA        PIC  9(8).
+       77 JULIANO-ULT-DIA          PIC S9(9).
+       77 FECHA-ULT-DIA            PIC  9(8).
+       77 DIAS-EN-MES              PIC  9(2).
+
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "HI".
@@ -153,7 +316,48 @@
 
 
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
-           
+           COMPUTE FECHA-ACTUAL = (ANO * 10000)
+                               + (MES * 100)
+                               + DIA.
+
+       CHECKPOINT-OPEN.
+           *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
+           OPEN I-O CHECKPOINT CLOSE CHECKPOINT.
+
+           OPEN I-O CHECKPOINT.
+           IF FSCK <> 00 THEN
+               GO TO FIN
+           END-IF.
+
+           MOVE 1 TO CKPT-ID.
+           READ CHECKPOINT INVALID KEY GO TO CHECKPOINT-CREAR.
+
+           IF CKPT-FECHA = FECHA-ACTUAL THEN
+               MOVE CKPT-ULTIMO-TRANS TO LAST-TRANS-PROCESADO
+           ELSE
+               *> Ventana de batch nueva: se olvida el checkpoint de
+               *> ejecuciones anteriores
+               MOVE 0 TO LAST-TRANS-PROCESADO
+               MOVE FECHA-ACTUAL TO CKPT-FECHA
+               MOVE 0 TO CKPT-ULTIMO-TRANS
+               REWRITE CKPT-REG INVALID KEY GO TO FIN
+           END-IF.
+
+           GO TO INFORME-OPEN.
+
+       CHECKPOINT-CREAR.
+           MOVE 0 TO LAST-TRANS-PROCESADO.
+           MOVE 1 TO CKPT-ID.
+           MOVE FECHA-ACTUAL TO CKPT-FECHA.
+           MOVE 0 TO CKPT-ULTIMO-TRANS.
+           WRITE CKPT-REG INVALID KEY GO TO FIN.
+
+       INFORME-OPEN.
+           *>EL INFORME SE VA ACUMULANDO, UNA EJECUCION POR DIA
+           OPEN EXTEND INFORME.
+           IF FSINF <> 00 THEN
+               GO TO FIN
+           END-IF.
 
        MOVIMIENTOS-OPEN.
            DISPLAY "MOVIMIENTOS-OPEN".
@@ -177,6 +381,12 @@
            *> Se lee desde el ultimo al primero
            READ TRANSFERENCIAS NEXT RECORD AT END GO TO FIN.
 
+           ADD 1 TO CNT-ENCONTRADAS.
+
+           IF TRANS-NUM <= LAST-TRANS-PROCESADO
+               GO TO LEER-TRANSFERENCIAS
+           END-IF.
+
            MOVE TRANS-IMPORTE-ENT TO EURENT-USUARIO.
            MOVE TRANS-IMPORTE-DEC TO EURDEC-USUARIO.
            MOVE TRANS-TARJETA-ORD TO CUENTA-ORIGEN. 
@@ -230,8 +440,24 @@
            DISPLAY FECHA-ACTUAL.
            DISPLAY " ".
 
-           IF (FECHA-TRANS <> FECHA-ACTUAL) THEN
-              MOVE 0 TO TRANS-VALIDO.
+           *> Las transferencias puntuales que se quedaron sin
+           *> ejecutar (batch parado, festivo, etc.) se siguen
+           *> aceptando dentro de un margen de dias de gracia en vez
+           *> de quedar colgadas para siempre
+           IF (MSJ-PERIOD = MSJ-PUNTUAL-PERIOD) THEN
+               COMPUTE JULIANO-TRANS =
+                   FUNCTION INTEGER-OF-DATE(FECHA-TRANS)
+               COMPUTE JULIANO-ACTUAL =
+                   FUNCTION INTEGER-OF-DATE(FECHA-ACTUAL)
+               IF (FECHA-TRANS > FECHA-ACTUAL) OR
+                  ((JULIANO-ACTUAL - JULIANO-TRANS) > DIAS-GRACIA)
+                   MOVE 0 TO TRANS-VALIDO
+               END-IF
+           ELSE
+               IF (FECHA-TRANS <> FECHA-ACTUAL) THEN
+                   MOVE 0 TO TRANS-VALIDO
+               END-IF
+           END-IF.
 
      
        VERIFICACION-CTA-CORRECTA.
@@ -244,119 +470,98 @@
            READ TARJETAS INVALID KEY GO TO USER-BAD.
            CLOSE TARJETAS.
            
-           *> Comprobar tarjeta destino
-           MOVE CUENTA-DESTINO TO TNUM-E.
-           READ TARJETAS INVALID KEY GO TO USER-BAD.
-           CLOSE TARJETAS.
-    
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-ORD-MOV-NUM.
-           GO TO LECTURA-SALDO-ORD.
-
-
-         
-       LECTURA-SALDO-ORD.
-           *> Se obtiene el ultimo movimiento de la tarjeta/cuenta
-           DISPLAY "MOVIMIENTO NUMERO".
-           DISPLAY MOV-NUM.
-           
-           MOVE CUENTA-ORIGEN TO MOV-TARJETA. 
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ENTRE-LECTURAS.
-           IF MOV-TARJETA = CUENTA-ORIGEN THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   *> Nos quedamos con el ultimo mov del usuario
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
-           IF LAST-MOV-NUM < MOV-NUM THEN
-               MOVE MOV-NUM TO LAST-MOV-NUM
+           *> Comprobar tarjeta destino; las transferencias a otra
+           *> entidad (CUENTA-DESTINO = 0) no tienen tarjeta que
+           *> comprobar en este banco
+           IF CUENTA-DESTINO NOT = 0
+               MOVE CUENTA-DESTINO TO TNUM-E
+               READ TARJETAS INVALID KEY GO TO USER-BAD
            END-IF.
-           GO TO LECTURA-SALDO-ORD.
-           
+           CLOSE TARJETAS.
 
+           *> El numero del ultimo movimiento se lee directamente de
+           *> SECUENCIAS por clave, en vez de recorrer todo
+           *> movimientos.ubd buscando el mayor MOV-NUM; los saldos del
+           *> ordenante y del destino tampoco se buscan aqui, sino con
+           *> lecturas por clave al fichero CUENTAS
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO FIN.
+           MOVE "MOVIMIENTO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-MOV-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-MOV-NUM
+           END-READ.
+           CLOSE SECUENCIAS.
 
        ENTRE-LECTURAS.
 
-           CLOSE F-MOVIMIENTOS.
-           
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           *> Si la cuenta destino no tiene mov -> saldo=0
-           READ F-MOVIMIENTOS INVALID KEY GO NO-MONEY.
-           
-           DISPLAY " ".
-           DISPLAY "LECTURA ULTIMO MOVIMIENTO ORDENANTE"
-           DISPLAY "-------------".
-           DISPLAY MOV-TARJETA.
-           DISPLAY LAST-MOV-NUM.
-           DISPLAY MOV-NUM.
-           DISPLAY MOV-SALDOPOS-ENT.
-
-           DISPLAY "-------------".
-           DISPLAY " ".
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+           MOVE CUENTA-ORIGEN TO CTA-TARJETA.
+           MOVE 1             TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-CUENTA-ORD.
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-ORD-USER =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-ORD-USER = (CTA-SALDO-ENT * 100)
+                                             + CTA-SALDO-DEC
+           END-IF.
 
            DISPLAY "SALDO ORDENANTE".
-           DISPLAY MOV-TARJETA.
+           DISPLAY CUENTA-ORIGEN.
            DISPLAY CENT-SALDO-ORD-USER.
 
-           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                     + MOV-SALDOPOS-DEC.
-
-
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-           MOVE CUENTA-DESTINO TO MOV-TARJETA.
-           
-
+           *> Si el ordenante no tiene saldo suficiente, se omite la
+           *> transferencia en vez de dejar la cuenta en negativo
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER
+               CLOSE CUENTAS
+               GO TO FONDOS-INSUFICIENTES
+           END-IF.
 
-       LECTURA-SALDO-DST.
-           *> Buscamos los movimientos de la tarjeta destino para
-           *> encontrar el ultimo saldo
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
-           IF MOV-TARJETA = CUENTA-DESTINO THEN
-               IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                   *> Nos quedamos con el ultimo mov del usuario
-                   MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-               END-IF
+           *> Las transferencias a otra entidad (CUENTA-DESTINO = 0)
+           *> no tienen CUENTAS que leer en este banco
+           IF CUENTA-DESTINO = 0
+               MOVE 0 TO CENT-SALDO-DST-USER
+               CLOSE CUENTAS
+               GO TO GUARDAR-TRF
            END-IF.
 
-           GO TO LECTURA-SALDO-DST.
-    
+           MOVE CUENTA-DESTINO TO CTA-TARJETA.
+           MOVE 1              TO CTA-TIPO.
+           READ CUENTAS INVALID KEY GO TO NO-MONEY.
+           IF CTA-SALDO-ENT < 0
+               COMPUTE CENT-SALDO-DST-USER =
+                   - ((FUNCTION ABS(CTA-SALDO-ENT) * 100)
+                       + CTA-SALDO-DEC)
+           ELSE
+               COMPUTE CENT-SALDO-DST-USER = (CTA-SALDO-ENT * 100)
+                                             + CTA-SALDO-DEC
+           END-IF.
+           CLOSE CUENTAS.
 
-       GUARDAR-TRF.
-         
+           GO TO GUARDAR-TRF.
 
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
+       NO-CUENTA-ORD.
+           *> El ordenante no tiene CUENTAS todavia -> no hay saldo
+           *> que transferir
+           CLOSE CUENTAS.
+           GO TO FONDOS-INSUFICIENTES.
 
+       GUARDAR-TRF.
            *>FORZAMOS QUE CREE UN FICHERO POR SI NO EXISTE
            PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
 
-           *> Si la cuenta destino no tiene mov -> saldo=0
-           READ F-MOVIMIENTOS INVALID KEY GO NO-MONEY.
-           
-           DISPLAY " ".
-           DISPLAY "LECTURA ULTIMO MOVIMIENTO DESTINO"
-           DISPLAY "-------------".
-           DISPLAY MOV-TARJETA.
-           DISPLAY LAST-MOV-NUM.
-           DISPLAY MOV-NUM.
-           DISPLAY MOV-SALDOPOS-ENT.
-
-           DISPLAY "-------------".
-           DISPLAY " ".
-    
-       CALCULO-SALDO-DESTINO-USUARIO.   
-           *> Calculamos el saldo de la cuenta destino en centimos
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                     + MOV-SALDOPOS-DEC.
-           
+       CALCULO-SALDO-DESTINO-USUARIO.
            DISPLAY "SALDO DESTINO".
            DISPLAY CENT-SALDO-DST-USER.
            DISPLAY " ".
-    
+
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
 
        
@@ -385,7 +590,12 @@
            DISPLAY " ".
 
            *> REGISTRAMOS LA TRANSFERENCIA
-           MOVE MSJ-ORD       TO MOV-CONCEPTO.
+           IF CUENTA-DESTINO = 0
+               MOVE MSJ-IBAN TO MOV-CONCEPTO
+           ELSE
+               MOVE MSJ-ORD  TO MOV-CONCEPTO
+           END-IF.
+           MOVE TRANS-REFERENCIA TO MOV-REFERENCIA.
            *> AL SALDO DEL USUARIO LE QUITAMOS EL DINERO QUE VA ENVIAR
 
            DISPLAY "CALCULO SALDO".
@@ -395,10 +605,18 @@
            DISPLAY CENT-SALDO-ORD-USER.
            DISPLAY " ".
 
-           *> Se vuelve a calcular cent a euros
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-               TO MOV-SALDOPOS-DEC.
+           *> Se vuelve a calcular cent a euros, respetando el signo
+           *> en la parte entera si la cuenta queda en descubierto
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE MOV-SALDOPOS-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO MOV-SALDOPOS-DEC
+           ELSE
+               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO MOV-SALDOPOS-DEC
+           END-IF.
 
            DISPLAY "ESCRIBO EN ORDENANTE".
            DISPLAY MOV-NUM.
@@ -409,9 +627,14 @@
            WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN.
            DISPLAY "MOVIMIENTO ORDENANTE DONE".
            DISPLAY " ".
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION.
 
-
-
+           *> Las transferencias a otra entidad solo anotan el cargo
+           *> del ordenante; el abono corresponde a la interfaz de
+           *> compensacion interbancaria que consuma TRANSFEXT
+           IF CUENTA-DESTINO = 0
+               GO TO GUARDAR-TRF-EXTERNA
+           END-IF.
 
 
            ADD 1 TO LAST-MOV-NUM.
@@ -429,14 +652,22 @@
            MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
     
            MOVE MSJ-DST         TO MOV-CONCEPTO.
-    
+           MOVE TRANS-REFERENCIA TO MOV-REFERENCIA.
+
            *> Se aumenta el saldo del receptor y se pasa a EUR
 
            ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
-               TO MOV-SALDOPOS-DEC.
-           
+           IF CENT-SALDO-DST-USER < 0
+               COMPUTE MOV-SALDOPOS-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-DST-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-DST-USER), 100)
+                   TO MOV-SALDOPOS-DEC
+           ELSE
+               COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                   TO MOV-SALDOPOS-DEC
+           END-IF.
+
            DISPLAY "ESCRIBO EN DESTINO".
            DISPLAY MOV-NUM.
            DISPLAY MOV-SALDOPOS-ENT.
@@ -444,11 +675,85 @@
            DISPLAY " ".
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION.
 
            DISPLAY "MOVIMIENTO DESTINATARIO DONE".
             DISPLAY " ".
            CLOSE F-MOVIMIENTOS.
 
+           *> Se actualizan los saldos ya calculados en CUENTAS, tanto
+           *> del ordenante como del destinatario, para que el resto
+           *> de pantallas no tengan que recalcularlos recorriendo
+           *> movimientos.ubd
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+           MOVE CUENTA-ORIGEN     TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE CTA-SALDO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO CTA-SALDO-DEC
+           ELSE
+               COMPUTE CTA-SALDO-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO CTA-SALDO-DEC
+           END-IF.
+           MOVE LAST-MOV-NUM TO CTA-ULTIMO-MOV.
+           SUBTRACT 1 FROM CTA-ULTIMO-MOV.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+
+           MOVE CUENTA-DESTINO    TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           IF CENT-SALDO-DST-USER < 0
+               COMPUTE CTA-SALDO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-DST-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-DST-USER), 100)
+                   TO CTA-SALDO-DEC
+           ELSE
+               COMPUTE CTA-SALDO-ENT = (CENT-SALDO-DST-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+                   TO CTA-SALDO-DEC
+           END-IF.
+           MOVE LAST-MOV-NUM TO CTA-ULTIMO-MOV.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+           CLOSE CUENTAS.
+
+           *> Se guarda el nuevo ultimo MOV-NUM usado para que la
+           *> siguiente transferencia no tenga que recalcularlo
+           *> recorriendo movimientos.ubd
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO FIN.
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+       DISPATCH-PERIODICIDAD.
            DISPLAY "TRANSFERENCIA DE TIPO:"
            DISPLAY MSJ-PERIOD.
            DISPLAY " ".
@@ -458,7 +763,13 @@
 
            IF (MSJ-PERIOD = MSJ-MENSUAL-PERIOD) THEN
                    GO TO TRANSFERENCIA-MENSUAL.
-           
+
+           IF (MSJ-PERIOD = MSJ-SEMANAL-PERIOD) THEN
+                   GO TO TRANSFERENCIA-SEMANAL.
+
+           IF (MSJ-PERIOD = MSJ-ANUAL-PERIOD) THEN
+                   GO TO TRANSFERENCIA-ANUAL.
+
 
        TRANSFERENCIA-PUNTUAL.
            DISPLAY "HI PUNTUAL".
@@ -471,55 +782,408 @@
            DISPLAY TRANS-NUM.
            DELETE TRANSFERENCIAS INVALID KEY GO TO FIN.
            DISPLAY "FIN ESCRITURA".
-           
+
+           ADD 1 TO CNT-POSTEADAS.
+
+           MOVE TRAN-NUM TO CKPT-ULTIMO-TRANS.
+           REWRITE CKPT-REG INVALID KEY GO TO FIN.
+
            CLOSE F-MOVIMIENTOS.
            CLOSE TRANSFERENCIAS.
            CLOSE TARJETAS.
            GO TO TRANSFERENCIAS-OPEN.
 
 
+       COMPROBAR-FIN-PERIODO.
+           *> Decide si la transferencia periodica sigue rodando o si
+           *> ha llegado a su fin (numero de repeticiones o fecha fin)
+           ADD 1 TO TRANS-REPET-HECHAS.
+           MOVE 0 TO TRANS-TERMINA.
+
+           IF (TRANS-MAX-REPET NOT = 0) AND
+              (TRANS-REPET-HECHAS >= TRANS-MAX-REPET)
+               MOVE 1 TO TRANS-TERMINA
+           END-IF.
+
+           IF TRANS-FECHA-FIN-ANO NOT = 0
+               COMPUTE FECHA-FIN-COMPUESTA =
+                   (TRANS-FECHA-FIN-ANO * 10000)
+                   + (TRANS-FECHA-FIN-MES * 100)
+                   + TRANS-FECHA-FIN-DIA
+               COMPUTE FECHA-TRANS = (TRANS-ANO * 10000)
+                                   + (TRANS-MES * 100)
+                                   + TRANS-DIA
+               IF FECHA-TRANS > FECHA-FIN-COMPUESTA
+                   MOVE 1 TO TRANS-TERMINA
+               END-IF
+           END-IF.
+
+       CALCULAR-ULTIMO-DIA-MES.
+           *> Calcula en DIAS-EN-MES el ultimo dia valido del mes
+           *> TRANS-ANO/TRANS-MES, restando un dia al primero del
+           *> mes siguiente (asi no hay que tabular 28/29/30/31)
+           IF TRANS-MES = 12
+               MOVE 1 TO MES-SIG-ULT-DIA
+               COMPUTE ANO-SIG-ULT-DIA = TRANS-ANO + 1
+           ELSE
+               COMPUTE MES-SIG-ULT-DIA = TRANS-MES + 1
+               MOVE TRANS-ANO TO ANO-SIG-ULT-DIA
+           END-IF.
+           COMPUTE FECHA-SIG-ULT-DIA = (ANO-SIG-ULT-DIA * 10000)
+                                      + (MES-SIG-ULT-DIA * 100) + 1.
+           COMPUTE JULIANO-ULT-DIA =
+               FUNCTION INTEGER-OF-DATE(FECHA-SIG-ULT-DIA) - 1.
+           MOVE FUNCTION DATE-OF-INTEGER(JULIANO-ULT-DIA)
+               TO FECHA-ULT-DIA.
+           COMPUTE DIAS-EN-MES = FUNCTION MOD(FECHA-ULT-DIA, 100).
+
        TRANSFERENCIA-MENSUAL.
            DISPLAY "HI MENSUAL".
             *>REESCRIBIMOS LA TRANSFERENCIA EN EL FICHERO transferencias.ubd
-           CLOSE TRANSFERENCIAS. 
+           CLOSE TRANSFERENCIAS.
 
-           IF (MES = 12) 
+           IF (TRANS-MES = 12)
               MOVE 1 TO TRANS-MES
-              ADD 1 TO TRANS-ANO.
-           
-           IF (MES <> 12) 
-               ADD 1 TO TRANS-MES.
+              ADD 1 TO TRANS-ANO
+           ELSE
+               ADD 1 TO TRANS-MES
+           END-IF.
+
+           *> Si el dia programado no existe en el mes destino (p.ej.
+           *> dia 31 cayendo en un mes de 30 dias) o el cliente pidio
+           *> que siempre se ejecute el ultimo dia del mes, se fija al
+           *> ultimo dia valido en vez de dejar una fecha invalida
+           PERFORM CALCULAR-ULTIMO-DIA-MES THRU CALCULAR-ULTIMO-DIA-MES.
+           IF (TRANS-DIA-FIN-MES = "S") OR (TRANS-DIA > DIAS-EN-MES)
+               MOVE DIAS-EN-MES TO TRANS-DIA
+           END-IF.
 
            MOVE TRAN-NUM TO TRANS-NUM.
-           
+
            PERFORM TRANSFERENCIAS-OPEN THRU TRANSFERENCIAS-OPEN.
-          
+
            DISPLAY "TRANSFERENCIA".
            DISPLAY TRANS-NUM.
 
-           REWRITE TRANSFERENCIA-REG INVALID KEY GO FIN.
+           PERFORM COMPROBAR-FIN-PERIODO THRU COMPROBAR-FIN-PERIODO.
+           IF TRANS-TERMINA = 1
+               DELETE TRANSFERENCIAS INVALID KEY GO FIN
+           ELSE
+               REWRITE TRANSFERENCIA-REG INVALID KEY GO FIN
+           END-IF.
 
            DISPLAY "FIN ESCRITURA".
-           
+
+           ADD 1 TO CNT-POSTEADAS.
+           ADD 1 TO CNT-MENSUAL-ROLLED.
+
+           MOVE TRAN-NUM TO CKPT-ULTIMO-TRANS.
+           REWRITE CKPT-REG INVALID KEY GO TO FIN.
+
            CLOSE F-MOVIMIENTOS.
            CLOSE TRANSFERENCIAS.
            CLOSE TARJETAS.
            GO TO TRANSFERENCIAS-OPEN.
 
-           
+
+       TRANSFERENCIA-SEMANAL.
+           DISPLAY "HI SEMANAL".
+            *>REESCRIBIMOS LA TRANSFERENCIA EN EL FICHERO transferencias.ubd
+           CLOSE TRANSFERENCIAS.
+
+           *> Avanzar 7 dias usando fecha juliana, para que el cambio
+           *> de mes/ano se resuelva solo
+           COMPUTE FECHA-TRANS = (TRANS-ANO * 10000)
+                               + (TRANS-MES * 100)
+                               + TRANS-DIA.
+           COMPUTE JULIANO-TRANS =
+               FUNCTION INTEGER-OF-DATE(FECHA-TRANS) + 7.
+           MOVE FUNCTION DATE-OF-INTEGER(JULIANO-TRANS) TO FECHA-ROLL.
+
+           COMPUTE TRANS-ANO = FECHA-ROLL / 10000.
+           COMPUTE RESID-ROLL = FECHA-ROLL - (TRANS-ANO * 10000).
+           COMPUTE TRANS-MES = RESID-ROLL / 100.
+           COMPUTE TRANS-DIA = RESID-ROLL - (TRANS-MES * 100).
+
+           MOVE TRAN-NUM TO TRANS-NUM.
+
+           PERFORM TRANSFERENCIAS-OPEN THRU TRANSFERENCIAS-OPEN.
+
+           DISPLAY "TRANSFERENCIA".
+           DISPLAY TRANS-NUM.
+
+           PERFORM COMPROBAR-FIN-PERIODO THRU COMPROBAR-FIN-PERIODO.
+           IF TRANS-TERMINA = 1
+               DELETE TRANSFERENCIAS INVALID KEY GO FIN
+           ELSE
+               REWRITE TRANSFERENCIA-REG INVALID KEY GO FIN
+           END-IF.
+
+           DISPLAY "FIN ESCRITURA".
+
+           ADD 1 TO CNT-POSTEADAS.
+
+           MOVE TRAN-NUM TO CKPT-ULTIMO-TRANS.
+           REWRITE CKPT-REG INVALID KEY GO TO FIN.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE TRANSFERENCIAS.
+           CLOSE TARJETAS.
+           GO TO TRANSFERENCIAS-OPEN.
+
+
+       TRANSFERENCIA-ANUAL.
+           DISPLAY "HI ANUAL".
+            *>REESCRIBIMOS LA TRANSFERENCIA EN EL FICHERO transferencias.ubd
+           CLOSE TRANSFERENCIAS.
+
+           ADD 1 TO TRANS-ANO.
+
+           *> 29 de febrero que cae en un ano no bisiesto: se pospone
+           *> al 28
+           IF (TRANS-MES = 2) AND (TRANS-DIA = 29)
+               IF (FUNCTION MOD(TRANS-ANO, 4) <> 0) OR
+                  ((FUNCTION MOD(TRANS-ANO, 100) = 0) AND
+                   (FUNCTION MOD(TRANS-ANO, 400) <> 0))
+                   MOVE 28 TO TRANS-DIA
+               END-IF
+           END-IF.
+
+           MOVE TRAN-NUM TO TRANS-NUM.
+
+           PERFORM TRANSFERENCIAS-OPEN THRU TRANSFERENCIAS-OPEN.
+
+           DISPLAY "TRANSFERENCIA".
+           DISPLAY TRANS-NUM.
+
+           PERFORM COMPROBAR-FIN-PERIODO THRU COMPROBAR-FIN-PERIODO.
+           IF TRANS-TERMINA = 1
+               DELETE TRANSFERENCIAS INVALID KEY GO FIN
+           ELSE
+               REWRITE TRANSFERENCIA-REG INVALID KEY GO FIN
+           END-IF.
+
+           DISPLAY "FIN ESCRITURA".
+
+           ADD 1 TO CNT-POSTEADAS.
+
+           MOVE TRAN-NUM TO CKPT-ULTIMO-TRANS.
+           REWRITE CKPT-REG INVALID KEY GO TO FIN.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE TRANSFERENCIAS.
+           CLOSE TARJETAS.
+           GO TO TRANSFERENCIAS-OPEN.
+
+
        
        NO-MONEY.
-           MOVE 0 TO MOV-SALDOPOS-ENT.
-           MOVE 0 TO MOV-SALDOPOS-DEC.
-           GO TO CALCULO-SALDO-DESTINO-USUARIO.
-       
+           *> La cuenta destino no tiene CUENTAS todavia -> saldo 0
+           CLOSE CUENTAS.
+           MOVE 0 TO CENT-SALDO-DST-USER.
+           GO TO GUARDAR-TRF.
+
+       FONDOS-INSUFICIENTES.
+           DISPLAY "TRANSFERENCIA OMITIDA POR SALDO INSUFICIENTE".
+           DISPLAY TRAN-NUM.
+           DISPLAY " ".
+           ADD 1 TO CNT-FONDOS.
+           CLOSE F-MOVIMIENTOS.
+           GO TO LEER-TRANSFERENCIAS.
+
+       GUARDAR-TRF-EXTERNA.
+           *> Las transferencias periodicas a otra entidad solo
+           *> actualizan CUENTAS del ordenante; el abono se deja
+           *> encolado en TRANSFEXT para la interfaz de compensacion
+           *> interbancaria, igual que en las transferencias al
+           *> instante (BANK6)
+           CLOSE F-MOVIMIENTOS.
+
+           OPEN I-O CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+           MOVE CUENTA-ORIGEN     TO CTA-TARJETA.
+           MOVE 1                 TO CTA-TIPO.
+           READ CUENTAS INVALID KEY
+               MOVE "N" TO CTA-EXISTE-SW
+           NOT INVALID KEY
+               MOVE "S" TO CTA-EXISTE-SW
+           END-READ.
+           IF CENT-SALDO-ORD-USER < 0
+               COMPUTE CTA-SALDO-ENT =
+                   - (FUNCTION ABS(CENT-SALDO-ORD-USER) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CENT-SALDO-ORD-USER), 100)
+                   TO CTA-SALDO-DEC
+           ELSE
+               COMPUTE CTA-SALDO-ENT = (CENT-SALDO-ORD-USER / 100)
+               MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+                   TO CTA-SALDO-DEC
+           END-IF.
+           MOVE LAST-MOV-NUM TO CTA-ULTIMO-MOV.
+           IF CTA-EXISTE-SW = "S"
+               REWRITE CUENTA-REG
+           ELSE
+               WRITE CUENTA-REG
+           END-IF.
+           CLOSE CUENTAS.
+
+           *> Se guarda el nuevo ultimo MOV-NUM usado para que la
+           *> siguiente transferencia no tenga que recalcularlo
+           *> recorriendo movimientos.ubd
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO FIN.
+           MOVE "MOVIMIENTO"    TO SEC-ID.
+           MOVE LAST-MOV-NUM    TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+
+           *> Se obtiene el siguiente numero de la cola TRANSFEXT
+           MOVE "TRANSFEXT"     TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 1 TO LAST-TEXT-NUM
+               MOVE LAST-TEXT-NUM TO SEC-ULTIMO-NUM
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               ADD 1 TO SEC-ULTIMO-NUM
+               MOVE SEC-ULTIMO-NUM TO LAST-TEXT-NUM
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           *> Se encola la transferencia para que la interfaz de
+           *> compensacion interbancaria realice el abono
+           OPEN I-O TRANSFEXT.
+           IF FSTX <> 00
+               GO TO FIN.
+           MOVE LAST-TEXT-NUM     TO TEXT-NUM.
+           MOVE CUENTA-ORIGEN     TO TEXT-TARJETA-ORD.
+           MOVE TRANS-IBAN-DST    TO TEXT-IBAN-DST.
+           MOVE TRANS-NOMBRE-DST  TO TEXT-NOMBRE-DST.
+           MOVE ANO               TO TEXT-ANO.
+           MOVE MES               TO TEXT-MES.
+           MOVE DIA               TO TEXT-DIA.
+           MOVE TRANS-IMPORTE-ENT TO TEXT-IMPORTE-ENT.
+           MOVE TRANS-IMPORTE-DEC TO TEXT-IMPORTE-DEC.
+           MOVE TRANS-REFERENCIA  TO TEXT-REFERENCIA.
+           MOVE 1                 TO TEXT-ESTADO.
+           WRITE TRANSFEXT-REG INVALID KEY
+               REWRITE TRANSFEXT-REG
+           END-WRITE.
+           CLOSE TRANSFEXT.
+
+           GO TO DISPATCH-PERIODICIDAD.
+
+       ENCOLAR-NOTIFICACION.
+           *> Se encola un aviso por cada movimiento de una
+           *> transferencia periodica posteada (ordenante y, si lo
+           *> hay, destinatario) para que la interfaz de
+           *> notificaciones por email/SMS lo recoja y avise al
+           *> titular, igual que en BANK6
+           OPEN I-O SECUENCIAS.
+           IF FSSEC <> 00
+               GO TO FIN.
+           MOVE "AVISO" TO SEC-ID.
+           READ SECUENCIAS INVALID KEY
+               MOVE 0 TO LAST-NOTIF-NUM
+           NOT INVALID KEY
+               MOVE SEC-ULTIMO-NUM TO LAST-NOTIF-NUM
+           END-READ.
+           ADD 1 TO LAST-NOTIF-NUM.
+           MOVE LAST-NOTIF-NUM TO SEC-ULTIMO-NUM.
+           READ SECUENCIAS INVALID KEY
+               WRITE SECUENCIA-REG
+           NOT INVALID KEY
+               REWRITE SECUENCIA-REG
+           END-READ.
+           CLOSE SECUENCIAS.
+
+           OPEN I-O NOTIFICACIONES.
+           IF FSN <> 00
+               GO TO FIN.
+           MOVE LAST-NOTIF-NUM  TO NOTIF-NUM.
+           MOVE MOV-TARJETA     TO NOTIF-TARJETA.
+           MOVE MOV-ANO         TO NOTIF-ANO.
+           MOVE MOV-MES         TO NOTIF-MES.
+           MOVE MOV-DIA         TO NOTIF-DIA.
+           MOVE MOV-HOR         TO NOTIF-HOR.
+           MOVE MOV-MIN         TO NOTIF-MIN.
+           MOVE MOV-SEG         TO NOTIF-SEG.
+           MOVE MOV-CONCEPTO    TO NOTIF-CONCEPTO.
+           MOVE MOV-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           MOVE 1               TO NOTIF-ESTADO.
+           WRITE NOTIFICACION-REG INVALID KEY GO TO FIN.
+           CLOSE NOTIFICACIONES.
+
        USER-BAD.
+           ADD 1 TO CNT-BAD-CUENTA.
            CLOSE TARJETAS.
            MOVE TRANS-NUM TO TRANS-NUM.
-           DELETE TRANSFERENCIAS.   
-      
+           DELETE TRANSFERENCIAS.
+           GO TO LEER-TRANSFERENCIAS.
+
        FIN.
        DISPLAY "HI FIN".
        CLOSE F-MOVIMIENTOS.
        CLOSE TRANSFERENCIAS.
-       CLOSE TARJETAS.
\ No newline at end of file
+       CLOSE TARJETAS.
+
+       MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+       MOVE ANO TO FECHA-INFORME-ANO.
+       MOVE MES TO FECHA-INFORME-MES.
+       MOVE DIA TO FECHA-INFORME-DIA.
+
+       MOVE SPACES TO LINEA-INFORME.
+       STRING "=== BANK10 - CIERRE DE VENTANA " DELIMITED BY SIZE
+              FECHA-INFORME-DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+              FECHA-INFORME-MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+              FECHA-INFORME-ANO DELIMITED BY SIZE
+              " ===" DELIMITED BY SIZE
+         INTO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       MOVE CNT-ENCONTRADAS TO CNT-EDIT.
+       MOVE SPACES TO LINEA-INFORME.
+       STRING "Transferencias encontradas: " DELIMITED BY SIZE
+              CNT-EDIT DELIMITED BY SIZE
+         INTO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       MOVE CNT-POSTEADAS TO CNT-EDIT.
+       MOVE SPACES TO LINEA-INFORME.
+       STRING "Transferencias posteadas: " DELIMITED BY SIZE
+              CNT-EDIT DELIMITED BY SIZE
+         INTO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       MOVE CNT-MENSUAL-ROLLED TO CNT-EDIT.
+       MOVE SPACES TO LINEA-INFORME.
+       STRING "  de las cuales mensuales, rodadas al mes siguiente: "
+              DELIMITED BY SIZE
+              CNT-EDIT DELIMITED BY SIZE
+         INTO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       MOVE CNT-BAD-CUENTA TO CNT-EDIT.
+       MOVE SPACES TO LINEA-INFORME.
+       STRING "Omitidas por cuenta invalida: " DELIMITED BY SIZE
+              CNT-EDIT DELIMITED BY SIZE
+         INTO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       MOVE CNT-FONDOS TO CNT-EDIT.
+       MOVE SPACES TO LINEA-INFORME.
+       STRING "Omitidas por saldo insuficiente: " DELIMITED BY SIZE
+              CNT-EDIT DELIMITED BY SIZE
+         INTO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       MOVE SPACES TO LINEA-INFORME.
+       WRITE LINEA-INFORME.
+
+       CLOSE INFORME.
+       CLOSE CHECKPOINT.
