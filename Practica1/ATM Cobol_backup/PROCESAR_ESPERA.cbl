@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESAR_ESPERA.
+       *> Programa batch que recorre la lista de espera de entradas
+       *> (ver BANK7, ESPERA-CONFIRMA) y, para cada espectaculo,
+       *> atiende las peticiones pendientes por orden de llegada
+       *> (ESPERA-NUM) mientras queden entradas disponibles: reserva
+       *> las entradas restando de ESP-DISP y marca la peticion como
+       *> atendida. No existe todavia un medio para avisar al cliente
+       *> automaticamente, asi que se deja constancia en un informe de
+       *> texto para que la sucursal se pueda poner en contacto con
+       *> el. Se ejecuta de forma independiente (no se llama desde el
+       *> menu del cajero).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-ESPECTACULOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESP-NUM
+           FILE STATUS IS FSE.
+
+           SELECT OPTIONAL F-ESPERA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESPERA-NUM
+           FILE STATUS IS FSESP.
+
+           SELECT OPTIONAL INFORME ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSIN.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-ESPECTACULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espectaculos.ubd".
+       01 ESPECTACULO-REG.
+           02 ESP-NUM               PIC   9(4).
+           02 ESP-ANO               PIC   9(4).
+           02 ESP-MES               PIC   9(2).
+           02 ESP-DIA               PIC   9(2).
+           02 ESP-HOR               PIC   9(2).
+           02 ESP-MIN               PIC   9(2).
+           02 ESP-DESCR             PIC  X(40).
+           02 ESP-DISP              PIC   9(7).
+           02 ESP-PRECIO-ENT        PIC   9(4).
+           02 ESP-PRECIO-DEC        PIC   9(2).
+
+       FD F-ESPERA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espera.ubd".
+       01 ESPERA-REG.
+           02 ESPERA-NUM            PIC   9(9).
+           02 ESPERA-ESPECT         PIC   9(4).
+           02 ESPERA-TARJETA        PIC  9(16).
+           02 ESPERA-CANTIDAD       PIC   9(2).
+           02 ESPERA-ANO            PIC   9(4).
+           02 ESPERA-MES            PIC   9(2).
+           02 ESPERA-DIA            PIC   9(2).
+           02 ESPERA-HOR            PIC   9(2).
+           02 ESPERA-MIN            PIC   9(2).
+           02 ESPERA-ESTADO         PIC   9(1).
+               88 ESPERA-PENDIENTE  VALUE 0.
+               88 ESPERA-ATENDIDA   VALUE 1.
+
+       FD INFORME
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "informe_espera.txt".
+       01 LINEA-INFORME                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSE                         PIC  X(2).
+       77 FSESP                       PIC  X(2).
+       77 FSIN                        PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO-SIS              PIC   9(4).
+               10 MES-SIS              PIC   9(2).
+               10 DIA-SIS              PIC   9(2).
+           05 HORA.
+               10 HORAS-SIS            PIC   9(2).
+               10 MINUTOS-SIS          PIC   9(2).
+               10 SEGUNDOS-SIS         PIC   9(2).
+               10 MILISEGUNDOS-SIS     PIC   9(2).
+           05 DIF-GMT                  PIC  S9(4).
+
+       77 TOTAL-ESPECTACULOS          PIC  9(5) VALUE 0.
+       77 TOTAL-ATENDIDAS             PIC  9(7) VALUE 0.
+       77 TOTAL-PENDIENTES            PIC  9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREEN LOS FICHEROS POR SI NO EXISTEN
+           OPEN I-O F-ESPECTACULOS CLOSE F-ESPECTACULOS.
+           OPEN I-O F-ESPERA CLOSE F-ESPERA.
+
+           OPEN I-O F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO FIN.
+
+           OPEN OUTPUT INFORME.
+           IF FSIN <> 00
+               GO TO FIN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "LISTA DE ESPERA DE ENTRADAS - UnizarBank"
+               DELIMITED BY SIZE " - Generado " DELIMITED BY SIZE
+               DIA-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MES-SIS DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               ANO-SIS DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+       LEER-ESPECTACULO.
+           READ F-ESPECTACULOS NEXT RECORD AT END GO TO FIN.
+
+           IF ESP-DISP > 0
+               PERFORM ATENDER-ESPERA THRU ATENDER-ESPERA-FIN.
+
+           ADD 1 TO TOTAL-ESPECTACULOS.
+
+           GO TO LEER-ESPECTACULO.
+
+       ATENDER-ESPERA.
+           *> Se recorre espera.ubd entero por cada espectaculo (no
+           *> hay clave por ESPERA-ESPECT), atendiendo las peticiones
+           *> de este espectaculo por orden de llegada (ESPERA-NUM)
+           *> mientras queden entradas disponibles.
+           OPEN I-O F-ESPERA.
+           IF FSESP <> 00
+               GO TO ATENDER-ESPERA-FIN.
+
+       LEER-ESPERA.
+           READ F-ESPERA NEXT RECORD AT END GO TO CIERRE-ESPERA.
+
+           IF ESPERA-ESPECT NOT = ESP-NUM
+               GO TO LEER-ESPERA.
+
+           IF ESPERA-ATENDIDA
+               GO TO LEER-ESPERA.
+
+           IF ESP-DISP < ESPERA-CANTIDAD
+               ADD 1 TO TOTAL-PENDIENTES
+               GO TO LEER-ESPERA.
+
+           SUBTRACT ESPERA-CANTIDAD FROM ESP-DISP.
+           REWRITE ESPECTACULO-REG INVALID KEY GO TO FIN.
+
+           MOVE SPACES TO LINEA-INFORME.
+           STRING "Espectaculo " DELIMITED BY SIZE
+               ESP-NUM DELIMITED BY SIZE
+               " - peticion " DELIMITED BY SIZE
+               ESPERA-NUM DELIMITED BY SIZE
+               " de la tarjeta " DELIMITED BY SIZE
+               ESPERA-TARJETA DELIMITED BY SIZE
+               ": reservadas " DELIMITED BY SIZE
+               ESPERA-CANTIDAD DELIMITED BY SIZE
+               " entradas. Avisar al cliente." DELIMITED BY SIZE
+               INTO LINEA-INFORME.
+           WRITE LINEA-INFORME.
+
+           MOVE 1 TO ESPERA-ESTADO.
+           REWRITE ESPERA-REG INVALID KEY GO TO FIN.
+
+           ADD 1 TO TOTAL-ATENDIDAS.
+
+           GO TO LEER-ESPERA.
+
+       CIERRE-ESPERA.
+           CLOSE F-ESPERA.
+
+       ATENDER-ESPERA-FIN.
+           EXIT.
+
+       FIN.
+           IF FSIN = 00
+               MOVE SPACES TO LINEA-INFORME
+               STRING "----------------------------------------"
+                   DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+               MOVE SPACES TO LINEA-INFORME
+               STRING "ESPECTACULOS REVISADOS: " DELIMITED BY SIZE
+                   TOTAL-ESPECTACULOS DELIMITED BY SIZE
+                   "   PETICIONES ATENDIDAS: " DELIMITED BY SIZE
+                   TOTAL-ATENDIDAS DELIMITED BY SIZE
+                   "   PETICIONES AUN PENDIENTES: " DELIMITED BY SIZE
+                   TOTAL-PENDIENTES DELIMITED BY SIZE
+                   INTO LINEA-INFORME
+               WRITE LINEA-INFORME
+           END-IF.
+
+           CLOSE F-ESPECTACULOS.
+           CLOSE INFORME.
+
+           STOP RUN.
