@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADOS_CUENTA.
+       *> Programa batch que emite el extracto mensual de cada cuenta:
+       *> recorre cuentas.ubd y, para cada tarjeta, vuelca a un
+       *> fichero de texto los movimientos del mes en curso con el
+       *> saldo inicial y final. Se ejecuta de forma independiente
+       *> (no se llama desde el menu del cajero).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE
+           FILE STATUS IS FSC.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL ESTADOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSES.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTA-REG.
+           02 CTA-CLAVE.
+               03 CTA-TARJETA           PIC  9(16).
+               03 CTA-TIPO              PIC  9(1).
+                   88 CTA-CORRIENTE VALUE 1.
+                   88 CTA-AHORRO    VALUE 2.
+           02 CTA-SALDO-ENT         PIC S9(9).
+           02 CTA-SALDO-DEC         PIC  9(2).
+           02 CTA-ULTIMO-MOV        PIC  9(35).
+           02 CTA-LIMITE-DESCUBIERTO PIC  9(7).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-REFERENCIA         PIC  X(30).
+
+       FD ESTADOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "estados_cuenta.txt".
+       01 LINEA-ESTADO                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSC                         PIC  X(2).
+       77 FSM                         PIC  X(2).
+       77 FSES                        PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO-SIS              PIC   9(4).
+               10 MES-SIS              PIC   9(2).
+               10 DIA-SIS              PIC   9(2).
+           05 HORA.
+               10 HORAS-SIS            PIC   9(2).
+               10 MINUTOS-SIS          PIC   9(2).
+               10 SEGUNDOS-SIS         PIC   9(2).
+               10 MILISEGUNDOS-SIS     PIC   9(2).
+           05 DIF-GMT                  PIC  S9(4).
+
+       77 PERIODO-ANO                 PIC  9(4).
+       77 PERIODO-MES                 PIC  9(2).
+
+       77 MOV-IMPORTE-ENT-R           PIC  S9(7).
+       77 MOV-SALDOPOS-ENT-R          PIC  S9(9).
+       77 CTA-SALDO-ENT-R             PIC  S9(9).
+
+       77 CENT-ABONOS                 PIC S9(9) VALUE 0.
+       77 CENT-CARGOS                 PIC S9(9) VALUE 0.
+       77 CENT-IMPORTE-MOV            PIC S9(9).
+       77 CENT-ABONOS-R                PIC S9(7).
+       77 CENT-CARGOS-R                PIC S9(7).
+
+       77 TOTAL-MOVS-CUENTA           PIC  9(5).
+       77 TOTAL-CUENTAS               PIC  9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           *>FORZAMOS QUE CREEN LOS FICHEROS POR SI NO EXISTEN
+           OPEN I-O CUENTAS CLOSE CUENTAS.
+           OPEN I-O F-MOVIMIENTOS CLOSE F-MOVIMIENTOS.
+
+           OPEN INPUT CUENTAS.
+           IF FSC <> 00
+               GO TO FIN.
+
+           OPEN OUTPUT ESTADOS.
+           IF FSES <> 00
+               GO TO FIN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO-SIS TO PERIODO-ANO.
+           MOVE MES-SIS TO PERIODO-MES.
+
+           MOVE SPACES TO LINEA-ESTADO.
+           STRING "EXTRACTOS DE CUENTA - UnizarBank - Periodo "
+               DELIMITED BY SIZE
+               PERIODO-MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               PERIODO-ANO DELIMITED BY SIZE
+               INTO LINEA-ESTADO.
+           WRITE LINEA-ESTADO.
+
+       LEER-CUENTA.
+           READ CUENTAS NEXT RECORD AT END GO TO FIN.
+
+           PERFORM EMITIR-ESTADO THRU EMITIR-ESTADO-FIN.
+
+           ADD 1 TO TOTAL-CUENTAS.
+
+           GO TO LEER-CUENTA.
+
+       EMITIR-ESTADO.
+           MOVE SPACES TO LINEA-ESTADO.
+           STRING "----------------------------------------"
+               DELIMITED BY SIZE
+               INTO LINEA-ESTADO.
+           WRITE LINEA-ESTADO.
+
+           MOVE SPACES TO LINEA-ESTADO.
+           IF CTA-AHORRO
+               STRING "Tarjeta: " DELIMITED BY SIZE
+                   CTA-TARJETA DELIMITED BY SIZE
+                   " - Cuenta de ahorro" DELIMITED BY SIZE
+                   INTO LINEA-ESTADO
+           ELSE
+               STRING "Tarjeta: " DELIMITED BY SIZE
+                   CTA-TARJETA DELIMITED BY SIZE
+                   " - Cuenta corriente" DELIMITED BY SIZE
+                   INTO LINEA-ESTADO
+           END-IF.
+           WRITE LINEA-ESTADO.
+
+           MOVE SPACES TO LINEA-ESTADO.
+           STRING "FECHA    |CONCEPTO                           "
+               DELIMITED BY SIZE
+               "|IMPORTE  |SALDO" DELIMITED BY SIZE
+               INTO LINEA-ESTADO.
+           WRITE LINEA-ESTADO.
+
+           MOVE 0 TO CENT-ABONOS.
+           MOVE 0 TO CENT-CARGOS.
+           MOVE 0 TO TOTAL-MOVS-CUENTA.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO EMITIR-ESTADO-FIN.
+
+       LEER-MOV-CUENTA.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO CIERRE-MOVS.
+
+           IF MOV-TARJETA NOT = CTA-TARJETA
+               GO TO LEER-MOV-CUENTA.
+
+           IF MOV-ANO NOT = PERIODO-ANO OR MOV-MES NOT = PERIODO-MES
+               GO TO LEER-MOV-CUENTA.
+
+           MOVE MOV-IMPORTE-ENT TO MOV-IMPORTE-ENT-R.
+           MOVE MOV-SALDOPOS-ENT TO MOV-SALDOPOS-ENT-R.
+
+           MOVE SPACES TO LINEA-ESTADO.
+           STRING MOV-DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MOV-MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               MOV-ANO DELIMITED BY SIZE " " DELIMITED BY SIZE
+               MOV-CONCEPTO DELIMITED BY SIZE " " DELIMITED BY SIZE
+               MOV-IMPORTE-ENT-R DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+               MOV-IMPORTE-DEC DELIMITED BY SIZE " " DELIMITED BY SIZE
+               MOV-SALDOPOS-ENT-R DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+               MOV-SALDOPOS-DEC DELIMITED BY SIZE
+               INTO LINEA-ESTADO.
+           WRITE LINEA-ESTADO.
+
+           ADD 1 TO TOTAL-MOVS-CUENTA.
+
+           *> MOV-IMPORTE-DEC va siempre sin signo, es MOV-IMPORTE-ENT
+           *> el que lleva el signo del movimiento completo
+           IF MOV-IMPORTE-ENT-R >= 0
+               COMPUTE CENT-IMPORTE-MOV =
+                   (MOV-IMPORTE-ENT-R * 100) + MOV-IMPORTE-DEC
+               ADD CENT-IMPORTE-MOV TO CENT-ABONOS
+           ELSE
+               COMPUTE CENT-IMPORTE-MOV =
+                   (FUNCTION ABS(MOV-IMPORTE-ENT-R) * 100)
+                       + MOV-IMPORTE-DEC
+               ADD CENT-IMPORTE-MOV TO CENT-CARGOS
+           END-IF.
+
+           GO TO LEER-MOV-CUENTA.
+
+       CIERRE-MOVS.
+           CLOSE F-MOVIMIENTOS.
+
+           IF TOTAL-MOVS-CUENTA = 0
+               MOVE SPACES TO LINEA-ESTADO
+               STRING "  (sin movimientos en el periodo)"
+                   DELIMITED BY SIZE
+                   INTO LINEA-ESTADO
+               WRITE LINEA-ESTADO
+           END-IF.
+
+           MOVE CTA-SALDO-ENT TO CTA-SALDO-ENT-R.
+           COMPUTE CENT-ABONOS-R = CENT-ABONOS / 100.
+           COMPUTE CENT-CARGOS-R = CENT-CARGOS / 100.
+
+           MOVE SPACES TO LINEA-ESTADO.
+           STRING "Abonos: " DELIMITED BY SIZE
+               CENT-ABONOS-R DELIMITED BY SIZE
+               "   Cargos: " DELIMITED BY SIZE
+               CENT-CARGOS-R DELIMITED BY SIZE
+               "   Saldo actual: " DELIMITED BY SIZE
+               CTA-SALDO-ENT-R DELIMITED BY SIZE "," DELIMITED BY SIZE
+               CTA-SALDO-DEC DELIMITED BY SIZE
+               INTO LINEA-ESTADO.
+           WRITE LINEA-ESTADO.
+
+       EMITIR-ESTADO-FIN.
+           EXIT.
+
+       FIN.
+           IF FSES = 00
+               MOVE SPACES TO LINEA-ESTADO
+               STRING "----------------------------------------"
+                   DELIMITED BY SIZE
+                   INTO LINEA-ESTADO
+               WRITE LINEA-ESTADO
+               MOVE SPACES TO LINEA-ESTADO
+               STRING "TOTAL CUENTAS PROCESADAS: " DELIMITED BY SIZE
+                   TOTAL-CUENTAS DELIMITED BY SIZE
+                   INTO LINEA-ESTADO
+               WRITE LINEA-ESTADO
+           END-IF.
+
+           CLOSE CUENTAS.
+           CLOSE ESTADOS.
+
+           STOP RUN.
